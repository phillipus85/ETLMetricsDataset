@@ -0,0 +1,82 @@
+//RBD457P  PROC
+//*================================================================*
+//* PROCEDIMIENTO: RBD457P                                         *
+//* OBJETIVO     : CORRIDA NOCTURNA DE RBD457 (CONSOLIDACION DE    *
+//*                LINEA DE BALANCE), ENCADENADA A LA FINALIZACION *
+//*                EXITOSA DEL PASO DE EXTRACCION DE CN255SE       *
+//*                (CN255EXT) EN LUGAR DE UNA VENTANA DE HORARIO   *
+//*                FIJA. SI CN255EXT TERMINA CON RC DISTINTO DE    *
+//*                CERO, O TODAVIA NO CORRIO, EL PASO RBD457 SE    *
+//*                FLUSHEA (NO EJECUTA) Y QUEDA PARA LA PROXIMA     *
+//*                VENTANA, EN LUGAR DE ARRANCAR CONTRA UN EXTRACTO *
+//*                DE UN DIA ANTERIOR                               *
+//*------------------------------------------------------------------
+//* REMARKS           LOG DE MODIFICACIONES                        *
+//*------------------------------------------------------------------
+//* NRO REQ: REQPR00192069                                          *
+//* FECHA  : 31 DE DICIEMBRE DE 2015                                *
+//* AUTOR  : M. SOSA                                                *
+//* DESCRIP: VERSION INICIAL DEL PROCEDIMIENTO                      *
+//*================================================================*
+//*
+//*----------------------------------------------------------------*
+//* PASO 1: EXTRACCION DE CN255SE (PROPIEDAD DEL SUBSISTEMA DE     *
+//* CUENTAS; SE DOCUMENTA AQUI SOLO COMO EL PREDECESOR DEL QUE     *
+//* DEPENDE RBD457, NO FORMA PARTE DE ESTA APLICACION)             *
+//*----------------------------------------------------------------*
+//CN255EXT EXEC PGM=CNX255E
+//SYS001   DD   DSN=PROD.LINEABAL.CN255SE.EXTRACTO,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(50,25),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* PASO 2: RBD457, CONDICIONADO A QUE CN255EXT HAYA TERMINADO CON *
+//* RC=0000. COND=(0,NE,CN255EXT) FLUSHEA ESTE PASO SI EL RC DE    *
+//* CN255EXT FUE DISTINTO DE CERO                                  *
+//*----------------------------------------------------------------*
+//RBD457   EXEC PGM=RBD457,COND=(0,NE,CN255EXT)
+//SYS001-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.EXTRACTO,DISP=SHR
+//SYS002-CN285SE   DD DSN=PROD.LINEABAL.CN285SE,DISP=SHR
+//SYS003-RB457SS   DD DSN=PROD.LINEABAL.RB457SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(50,25),RLSE)
+//SYS003-RB451SS   DD DSN=PROD.LINEABAL.RB451SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(20,10),RLSE)
+//SYS004-RBCKPT    DD DSN=PROD.LINEABAL.RBCKPT,DISP=SHR
+//SYS005-RB457VI   DD DSN=PROD.LINEABAL.RB457VI,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(20,10),RLSE)
+//SYS006-RB457MC   DD DSN=PROD.LINEABAL.RB457MC,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(20,10),RLSE)
+//SYS007-RB457OT   DD DSN=PROD.LINEABAL.RB457OT,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(20,10),RLSE)
+//SYS008-RB459SS   DD DSN=PROD.LINEABAL.RB459SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(5,5),RLSE)
+//SYS009-PARMSS    DD DSN=PROD.LINEABAL.PARMSS,DISP=SHR
+//SYS010-REDTAB    DD DSN=PROD.LINEABAL.REDTAB,DISP=SHR
+//SYS011-RB457ANT  DD DSN=PROD.LINEABAL.RB457SS.AYER,DISP=SHR
+//SYS012-RB458SS   DD DSN=PROD.LINEABAL.RB458SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(5,5),RLSE)
+//SYS013-RB460SS   DD DSN=PROD.LINEABAL.RB460SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(5,5),RLSE)
+//SYS014-LST255SS  DD DSN=PROD.LINEABAL.LST255SS,DISP=SHR
+//SYS015-RB462SS   DD DSN=PROD.LINEABAL.RB462SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(5,5),RLSE)
+//SYSOUT           DD SYSOUT=*
+//        PEND
+//*
+//*================================================================*
+//* JOB DE PRODUCCION QUE INVOCA EL PROCEDIMIENTO ANTERIOR         *
+//*================================================================*
+//RBD457J  JOB  (LINEABAL),'CONSOLIDACION RBD457',
+//              CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//PASO1    EXEC PROC=RBD457P
