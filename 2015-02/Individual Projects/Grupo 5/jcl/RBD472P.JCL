@@ -0,0 +1,130 @@
+//RBD472P  PROC
+//*================================================================*
+//* PROCEDIMIENTO: RBD472P                                         *
+//* OBJETIVO     : CORRIDA MENSUAL DE CONSOLIDACION CNBS. ARMA UNA  *
+//*                LST255SS CON UN RENGLON POR DIA DEL MES (PASO    *
+//*                RBD472 MODO 'G'), CONSOLIDA TODOS LOS DIAS EN    *
+//*                UN SOLO RB457SS CON LA CORRIDA MULTIDIA DE       *
+//*                RBD457 (PASO RBD457), Y MUESTRA EL RESUMEN DE    *
+//*                CANTIDADES POR DIA (PASO RBD472 MODO 'S')       *
+//*------------------------------------------------------------------
+//* REMARKS           LOG DE MODIFICACIONES                        *
+//*------------------------------------------------------------------
+//* NRO REQ: REQPR00192076                                          *
+//* FECHA  : 31 DE DICIEMBRE DE 2015                                *
+//* AUTOR  : M. SOSA                                                *
+//* DESCRIP: VERSION INICIAL DEL PROCEDIMIENTO. SYS101-CN255SE A     *
+//*          SYS131-CN255SE CUBREN LOS HASTA 31 DIAS QUE PUEDE       *
+//*          TENER UN MES; WK-NOMBRE-ARCHIVO-DIA EN RBD472 ARMA EL   *
+//*          NOMBRE SYSnnn-CN255SE DE CADA RENGLON DE LST255SS CON   *
+//*          nnn = 101 PARA EL PRIMER DIA DEL RANGO, 102 PARA EL     *
+//*          SEGUNDO, Y ASI SUCESIVAMENTE. EL OPERADOR QUE PROGRAMA  *
+//*          LA CORRIDA DEBE AJUSTAR CADA DSN DE ABAJO PARA QUE      *
+//*          APUNTE AL EXTRACTO DIARIO REAL DE CN255SE DE ESE DIA, Y *
+//*          PUEDE COMENTAR LAS DD DE LOS DIAS QUE EL MES NO TIENE   *
+//*          (FEBRERO, ETC.) YA QUE RBD457 SOLO ABRE LAS QUE         *
+//*          EFECTIVAMENTE APARECEN EN LST255SS                      *
+//*================================================================*
+//*
+//*----------------------------------------------------------------*
+//* PASO 1: RBD472 MODO 'G' - ARMA LST255SS CON UN RENGLON POR DIA  *
+//* ENTRE PARM472-FECHA-DESDE Y PARM472-FECHA-HASTA (VER PARM472SS) *
+//*----------------------------------------------------------------*
+//GENERAR  EXEC PGM=RBD472
+//SYS001-PARM472SS DD DSN=PROD.LINEABAL.PARM472SS,DISP=SHR
+//SYS006-LST255SS  DD DSN=PROD.LINEABAL.LST255SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(5,5),RLSE)
+//SYS003-RB457SS   DD DSN=PROD.LINEABAL.RB457SS,DISP=SHR
+//SYSOUT           DD SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* PASO 2: RBD457 EN MODO MULTIDIA (REQUEST 013), CONSOLIDANDO     *
+//* TODOS LOS DIAS LISTADOS EN LST255SS EN UN SOLO RB457SS. UNA DD  *
+//* SYSnnn-CN255SE POR CADA RENGLON QUE RBD472 ESCRIBIO EN LST255SS *
+//*----------------------------------------------------------------*
+//RBD457   EXEC PGM=RBD457,COND=(0,NE,GENERAR)
+//SYS101-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D01,DISP=SHR
+//SYS102-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D02,DISP=SHR
+//SYS103-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D03,DISP=SHR
+//SYS104-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D04,DISP=SHR
+//SYS105-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D05,DISP=SHR
+//SYS106-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D06,DISP=SHR
+//SYS107-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D07,DISP=SHR
+//SYS108-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D08,DISP=SHR
+//SYS109-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D09,DISP=SHR
+//SYS110-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D10,DISP=SHR
+//SYS111-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D11,DISP=SHR
+//SYS112-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D12,DISP=SHR
+//SYS113-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D13,DISP=SHR
+//SYS114-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D14,DISP=SHR
+//SYS115-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D15,DISP=SHR
+//SYS116-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D16,DISP=SHR
+//SYS117-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D17,DISP=SHR
+//SYS118-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D18,DISP=SHR
+//SYS119-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D19,DISP=SHR
+//SYS120-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D20,DISP=SHR
+//SYS121-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D21,DISP=SHR
+//SYS122-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D22,DISP=SHR
+//SYS123-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D23,DISP=SHR
+//SYS124-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D24,DISP=SHR
+//SYS125-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D25,DISP=SHR
+//SYS126-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D26,DISP=SHR
+//SYS127-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D27,DISP=SHR
+//SYS128-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D28,DISP=SHR
+//SYS129-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D29,DISP=SHR
+//SYS130-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D30,DISP=SHR
+//SYS131-CN255SE   DD DSN=PROD.LINEABAL.CN255SE.D31,DISP=SHR
+//SYS002-CN285SE   DD DSN=PROD.LINEABAL.CN285SE,DISP=SHR
+//SYS003-RB457SS   DD DSN=PROD.LINEABAL.RB457SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(50,25),RLSE)
+//SYS003-RB451SS   DD DSN=PROD.LINEABAL.RB451SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(20,10),RLSE)
+//SYS004-RBCKPT    DD DSN=PROD.LINEABAL.RBCKPT,DISP=SHR
+//SYS005-RB457VI   DD DSN=PROD.LINEABAL.RB457VI,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(20,10),RLSE)
+//SYS006-RB457MC   DD DSN=PROD.LINEABAL.RB457MC,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(20,10),RLSE)
+//SYS007-RB457OT   DD DSN=PROD.LINEABAL.RB457OT,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(20,10),RLSE)
+//SYS008-RB459SS   DD DSN=PROD.LINEABAL.RB459SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(5,5),RLSE)
+//SYS009-PARMSS    DD DSN=PROD.LINEABAL.PARMSS,DISP=SHR
+//SYS010-REDTAB    DD DSN=PROD.LINEABAL.REDTAB,DISP=SHR
+//SYS011-RB457ANT  DD DSN=PROD.LINEABAL.RB457SS.AYER,DISP=SHR
+//SYS012-RB458SS   DD DSN=PROD.LINEABAL.RB458SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(5,5),RLSE)
+//SYS013-RB460SS   DD DSN=PROD.LINEABAL.RB460SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(5,5),RLSE)
+//SYS014-LST255SS  DD DSN=PROD.LINEABAL.LST255SS,DISP=SHR
+//SYS015-RB462SS   DD DSN=PROD.LINEABAL.RB462SS,
+//                    DISP=(NEW,CATLG,DELETE),
+//                    SPACE=(CYL,(5,5),RLSE)
+//SYSOUT           DD SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* PASO 3: RBD472 MODO 'S' - LEE EL RB457SS YA CONSOLIDADO Y       *
+//* MUESTRA EL RESUMEN DE CANTIDADES POR DIA                        *
+//*----------------------------------------------------------------*
+//SUMARIZAR EXEC PGM=RBD472,COND=(0,NE,RBD457)
+//SYS001-PARM472SS DD DSN=PROD.LINEABAL.PARM472SS,DISP=SHR
+//SYS006-LST255SS  DD DSN=PROD.LINEABAL.LST255SS,DISP=SHR
+//SYS003-RB457SS   DD DSN=PROD.LINEABAL.RB457SS,DISP=SHR
+//SYSOUT           DD SYSOUT=*
+//        PEND
+//*
+//*================================================================*
+//* JOB DE PRODUCCION QUE INVOCA EL PROCEDIMIENTO ANTERIOR         *
+//*================================================================*
+//RBD472J  JOB  (LINEABAL),'CONSOLIDACION MENSUAL CNBS',
+//              CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//PASO1    EXEC PROC=RBD472P
