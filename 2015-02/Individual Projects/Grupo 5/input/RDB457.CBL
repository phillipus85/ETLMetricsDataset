@@ -10,10 +10,66 @@
       *==============================================================*
       * REMARKS           LOG DE MODIFICACIONES                      *
       *==============================================================*
-      * NRO REQ:                                                     *
-      * FECHA  :                                                     *
-      * AUTOR  :                                                     *
-      * DESCRIP:                                                     *
+      * NRO REQ: REQPR00192035                                       *
+      * FECHA  : 11 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE AGREGA REGISTRO TRAILER DE CONTROL (CANTIDAD Y    *
+      *          HASH) AL FINAL DE RD160SS                           *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192037                                       *
+      * FECHA  : 15 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: LA FECHA DE PROCESO PUEDE SOBRESCRIBIRSE DESDE        *
+      *          PARMSS (PARM-FECHA-PROCESO) PARA REPROCESOS DE       *
+      *          FECHAS ANTERIORES                                    *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192042                                       *
+      * FECHA  : 21 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE AGREGA MONTO Y MONEDA DE LA TRANSACCION A RD255SE  *
+      *          Y SE PROPAGA A RD160SS                               *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192043                                       *
+      * FECHA  : 22 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE AGREGA FECHA Y HORA DE LA TRANSACCION A RD255SE    *
+      *          Y SE PROPAGA A RD160SS                                *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192049                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: UN FILE STATUS INESPERADO AL LEER RD285SE O RD255SE   *
+      *          YA NO ABORTA EL PROCESO DE INMEDIATO: SE REGISTRA EL  *
+      *          REGISTRO FALLIDO EN LA NUEVA EXCEPCION RD161SS Y SE   *
+      *          CONTINUA CON LA SIGUIENTE LECTURA. SE ABORTA SOLO SI  *
+      *          LA TASA DE ERRORES SOBRE LOS INTENTOS DE LECTURA DE   *
+      *          ESE ARCHIVO SUPERA PARM-MAX-TASA-ERROR (10% SI PARMSS *
+      *          NO LA INFORMA)                                       *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192077                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: UN OPEN FALLIDO EN 100-INICIALIZAR LLAMABA A          *
+      *          990-FINALIZAR, QUE SIEMPRE GRABA LOS TRAILERS DE      *
+      *          RD160SS/RD161SS Y CIERRA LOS CUATRO ARCHIVOS, AUNQUE   *
+      *          ALGUNO TODAVIA NO SE HAYA ABIERTO, Y SIEMPRE MUESTRA   *
+      *          "TERMINO NORMAL" AUNQUE RETURN-CODE YA ESTE EN 999.    *
+      *          SE AGREGA 995-ERROR-INICIALIZAR PARA ESE CAMINO: CADA  *
+      *          RAMA DE OPEN FALLIDO CIERRA SOLO LOS ARCHIVOS QUE ELLA  *
+      *          MISMA SABE QUE YA ABRIO, Y 995-ERROR-INICIALIZAR SOLO  *
+      *          MUESTRA EL MENSAJE DE ERROR Y TERMINA, SIN TOCAR       *
+      *          TRAILERS NI VOLVER A CERRAR NADA                       *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192088                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: EL ASSIGN DE PARMSS USABA SYS009-PARMSS, EL MISMO     *
+      *          DDNAME QUE YA USA LA TARJETA DE PARAMETROS DE RBD457   *
+      *          (DISTINTO LAYOUT, 12 CAMPOS CONTRA 2). SE CAMBIA AL    *
+      *          DDNAME PROPIO SYS005-PARM160SS, SIGUIENDO LA MISMA     *
+      *          FAMILIA DE NOMBRES QUE RD160SS/RD161SS, PARA QUE NO    *
+      *          SE PUEDA CONFUNDIR LA TARJETA DE UN PROGRAMA CON LA    *
+      *          DEL OTRO SI SE REUTILIZA LA JCL DE UNO PARA EL OTRO    *
       *==============================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID.   RDB457.
@@ -34,6 +90,12 @@
            SELECT  RD160SS     ASSIGN TO SYS003-RD160SS
                                FILE STATUS ES-RD160SS.
 
+           SELECT  PARMSS      ASSIGN TO SYS005-PARM160SS
+                               FILE STATUS ES-PARMSS.
+
+           SELECT  RD161SS     ASSIGN TO SYS004-RD161SS
+                               FILE STATUS ES-RD161SS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -47,6 +109,10 @@
            03 RD255E-NRO-CUENTA             PIC 9(16).
            03 RD255E-NRO-TRANSACCION        PIC X(04).
            03 RD255E-TIPO-TRANSACCION       PIC X(01).
+           03 RD255E-MONTO-TRANSACCION      PIC 9(13)V9(02).
+           03 RD255E-MONEDA                 PIC X(03).
+           03 RD255E-FECHA-TRANSACCION      PIC 9(08).
+           03 RD255E-HORA-TRANSACCION       PIC 9(06).
            03 RD255E-NOM-ARCHIVO-CARG       PIC X(100).
            03 RD255E-NOM-ARCHIVO-RED        PIC X(100).
 
@@ -55,9 +121,32 @@
            03 RD160S-NRO-CUENTA             PIC 9(16).
            03 RD160S-NRO-TRANSACCION        PIC X(04).
            03 RD160S-TIPO-TRANSACCION       PIC X(01).
+           03 RD160S-MONTO-TRANSACCION      PIC 9(13)V9(02).
+           03 RD160S-MONEDA                 PIC X(03).
+           03 RD160S-FECHA-TRANSACCION      PIC 9(08).
+           03 RD160S-HORA-TRANSACCION       PIC 9(06).
            03 RD160S-NOM-ARCHIVO-CARG       PIC X(100).
            03 RD160S-RED-ADQUIRIENTE        PIC X(2).
            03 RD160S-NOM-ARCHIVO-RED        PIC X(100).
+       01  REG-RD160SS-TRL.
+           03 RD160S-TRL-TIPO-REG           PIC X(3) VALUE 'TRL'.
+           03 RD160S-TRL-CANT-REGS          PIC 9(10).
+           03 RD160S-TRL-HASH-CTL           PIC 9(18).
+
+       FD  PARMSS.
+       01  REG-PARMSS.
+           03 PARM-FECHA-PROCESO            PIC 9(08).
+           03 PARM-MAX-TASA-ERROR           PIC 9(03).
+           03 FILLER                        PIC X(89).
+
+       FD  RD161SS.
+       01  REG-RD161SS.
+           03 RD161S-ARCHIVO                PIC X(08).
+           03 RD161S-FILE-STATUS            PIC X(02).
+           03 RD161S-SEQ-LECTURA            PIC 9(10).
+       01  REG-RD161SS-TRL.
+           03 RD161S-TRL-TIPO-REG           PIC X(3) VALUE 'TRL'.
+           03 RD161S-TRL-CANT-REGS          PIC 9(10).
 
        WORKING-STORAGE SECTION.
 
@@ -71,6 +160,19 @@
            03  WK-LEIDOS                    PIC   9(10).
            03  WK-LEIDOS-CIFIN              PIC   9(10).
            03  WK-GRABADOS                  PIC   9(10).
+           03  WK-HASH-RD160SS              PIC   9(18).
+           03  ES-PARMSS                    PIC   X(02).
+           03  WK-FECHA-OVERRIDE            PIC   9(08) VALUE 0.
+           03  ES-RD161SS                   PIC   X(02).
+           03  WK-MAX-TASA-ERROR            PIC   9(03) VALUE 10.
+           03  WK-INTENTOS-RD285            PIC   9(10) VALUE 0.
+           03  WK-ERRORES-RD285             PIC   9(10) VALUE 0.
+           03  WK-INTENTOS-RD255            PIC   9(10) VALUE 0.
+           03  WK-ERRORES-RD255             PIC   9(10) VALUE 0.
+           03  WK-TASA-ERROR                PIC   9(03)V9(02).
+           03  WK-CANT-RD161SS              PIC   9(10) VALUE 0.
+           03  WK-SW-RD285-VALIDO           PIC   9(01) VALUE 0.
+           03  WK-SW-RD255-VALIDO           PIC   9(01) VALUE 0.
 
        01  WK-FECHA                         PIC       9(8).
        01  WK-HORA                          PIC       9(8).
@@ -98,13 +200,21 @@
            DISPLAY 'FECHA  : ' WK-FECHA
            DISPLAY 'HORA   : ' WK-HORA
 
+           INITIALIZE  WK-VARIABLES.
+           PERFORM 101-LEER-PARMSS THRU 101-FIN.
+           IF WK-FECHA-OVERRIDE > 0
+              MOVE WK-FECHA-OVERRIDE TO WK-FECHA-SISTEMA
+              DISPLAY 'FECHA DE PROCESO POR PARAMETRO : '
+                       WK-FECHA-SISTEMA
+           END-IF.
+
            OPEN INPUT  RD285SE.
            IF   ES-RD285SE = '97'
                 MOVE '00'  TO ES-RD285SE.
            IF   ES-RD285SE NOT = '00'
                 DISPLAY 'ERROR AL ABRIR ARCHIVO RD285SE ' ES-RD285SE
                 MOVE    999  TO RETURN-CODE
-                PERFORM  990-FINALIZAR THRU 990-FIN.
+                PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
 
            OPEN INPUT  RD255SE.
            IF   ES-RD255SE = '97'
@@ -112,21 +222,55 @@
            IF   ES-RD255SE NOT = '00'
                 DISPLAY 'ERROR AL ABRIR ARCHIVO RD255SE ' ES-RD255SE
                 MOVE     999  TO RETURN-CODE
-                PERFORM  990-FINALIZAR THRU 990-FIN.
+                CLOSE    RD285SE
+                PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
 
            OPEN OUTPUT RD160SS.
            IF  ES-RD160SS NOT = '00' AND '97'
                DISPLAY 'ERROR AL ABRIR ARCHIVO RD160SS ' ES-RD160SS
                MOVE     999           TO   RETURN-CODE
-               PERFORM  990-FINALIZAR THRU 990-FIN.
+               CLOSE    RD285SE
+               CLOSE    RD255SE
+               PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
+
+           OPEN OUTPUT RD161SS.
+           IF  ES-RD161SS NOT = '00' AND '97'
+               DISPLAY 'ERROR AL ABRIR ARCHIVO RD161SS ' ES-RD161SS
+               MOVE     999           TO   RETURN-CODE
+               CLOSE    RD285SE
+               CLOSE    RD255SE
+               CLOSE    RD160SS
+               PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
 
-           INITIALIZE  WK-VARIABLES.
            PERFORM 210-LEER-RD285SE   THRU 210-FIN.
            PERFORM 220-LEER-RD255SE   THRU 220-FIN.
 
        100-FIN.
            EXIT.
 
+       101-LEER-PARMSS.
+
+           OPEN INPUT PARMSS.
+           IF   ES-PARMSS = '97'
+                MOVE '00'  TO ES-PARMSS.
+           IF   ES-PARMSS = '00'
+                READ PARMSS
+                IF ES-PARMSS = '00'
+                   IF PARM-FECHA-PROCESO NUMERIC AND
+                      PARM-FECHA-PROCESO > 0
+                      MOVE PARM-FECHA-PROCESO TO WK-FECHA-OVERRIDE
+                   END-IF
+                   IF PARM-MAX-TASA-ERROR NUMERIC AND
+                      PARM-MAX-TASA-ERROR > 0
+                      MOVE PARM-MAX-TASA-ERROR TO WK-MAX-TASA-ERROR
+                   END-IF
+                END-IF
+                CLOSE PARMSS
+           END-IF.
+
+       101-FIN.
+           EXIT.
+
        200-PROCESO.
 
            IF RD285E-NRO-CUENTA = RD255E-NRO-CUENTA
@@ -134,6 +278,12 @@
               MOVE RD255E-NRO-CUENTA          TO RD160S-NRO-CUENTA
               MOVE RD255E-NRO-TRANSACCION     TO RD160S-NRO-TRANSACCION
               MOVE RD255E-TIPO-TRANSACCION    TO RD160S-TIPO-TRANSACCION
+              MOVE RD255E-MONTO-TRANSACCION   TO
+                   RD160S-MONTO-TRANSACCION
+              MOVE RD255E-MONEDA              TO RD160S-MONEDA
+              MOVE RD255E-FECHA-TRANSACCION   TO
+                   RD160S-FECHA-TRANSACCION
+              MOVE RD255E-HORA-TRANSACCION    TO RD160S-HORA-TRANSACCION
               MOVE RD255E-NOM-ARCHIVO-CARG    TO RD160S-NOM-ARCHIVO-CARG
               MOVE RD255E-NOM-ARCHIVO-RED     TO RD160S-NOM-ARCHIVO-RED
 
@@ -154,36 +304,134 @@
 
        210-LEER-RD285SE.
 
+           MOVE 0 TO WK-SW-RD285-VALIDO.
+           PERFORM 2100-LEER-RD285SE-UNA THRU 2100-FIN
+                   UNTIL WK-SW-RD285-VALIDO = 1 OR SW-FINAL = 1.
+
+       210-FIN.
+           EXIT.
+
+       2100-LEER-RD285SE-UNA.
+
+           ADD 1 TO WK-INTENTOS-RD285.
            READ RD285SE
 
            IF ES-RD285SE = '00'
               ADD 1 TO WK-LEIDOS-CIFIN
+              MOVE 1 TO WK-SW-RD285-VALIDO
            ELSE
             IF ES-RD285SE = '10' OR '46'
               MOVE 1 TO SW-FINAL
             ELSE
-               DISPLAY 'ERROR AL LEER ARCHIVO RD285SE ' ES-RD285SE
-               MOVE     999           TO   RETURN-CODE
-               PERFORM  990-FINALIZAR THRU 990-FIN.
+               ADD 1 TO WK-ERRORES-RD285
+               MOVE 'RD285SE'         TO RD161S-ARCHIVO
+               MOVE ES-RD285SE        TO RD161S-FILE-STATUS
+               MOVE WK-INTENTOS-RD285 TO RD161S-SEQ-LECTURA
+               PERFORM 211-GRABAR-RD161SS-285    THRU 211-FIN
+               PERFORM 212-VERIFICAR-TASA-ERR-285 THRU 212-FIN
+            END-IF
+           END-IF.
 
-       210-FIN.
+       2100-FIN.
+           EXIT.
+
+       211-GRABAR-RD161SS-285.
+
+           WRITE REG-RD161SS.
+
+           IF ES-RD161SS = '00'
+              ADD 1 TO WK-CANT-RD161SS
+           ELSE
+              DISPLAY 'ERROR AL GRABAR RD161SS ' ES-RD161SS
+              MOVE     999            TO   RETURN-CODE
+              PERFORM  990-FINALIZAR  THRU 990-FIN.
+
+       211-FIN.
+           EXIT.
+
+       212-VERIFICAR-TASA-ERR-285.
+
+           IF WK-INTENTOS-RD285 > 0
+              COMPUTE WK-TASA-ERROR =
+                      (WK-ERRORES-RD285 / WK-INTENTOS-RD285) * 100
+              IF WK-TASA-ERROR > WK-MAX-TASA-ERROR
+                 DISPLAY '*** ABEND: TASA DE ERROR EN RD285SE SUPERA '
+                 DISPLAY '*** EL LIMITE CONFIGURADO EN PARMSS        '
+                 DISPLAY '    ERRORES  : ' WK-ERRORES-RD285
+                 DISPLAY '    INTENTOS : ' WK-INTENTOS-RD285
+                 DISPLAY '    TASA     : ' WK-TASA-ERROR
+                 MOVE     999           TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR THRU 990-FIN
+              END-IF
+           END-IF.
+
+       212-FIN.
            EXIT.
 
        220-LEER-RD255SE.
 
+           MOVE 0 TO WK-SW-RD255-VALIDO.
+           PERFORM 2200-LEER-RD255SE-UNA THRU 2200-FIN
+                   UNTIL WK-SW-RD255-VALIDO = 1 OR SW-FIN = 1.
+
+       220-FIN.
+           EXIT.
+
+       2200-LEER-RD255SE-UNA.
+
+           ADD 1 TO WK-INTENTOS-RD255.
            READ RD255SE
 
            IF ES-RD255SE = '00'
               ADD 1 TO WK-LEIDOS
+              MOVE 1 TO WK-SW-RD255-VALIDO
            ELSE
             IF ES-RD255SE = '10'
               MOVE 1   TO SW-FIN
             ELSE
-               DISPLAY 'ERROR AL LEER ARCHIVO RD255SE ' ES-RD255SE
-               MOVE     999           TO   RETURN-CODE
-               PERFORM  990-FINALIZAR THRU 990-FIN.
+               ADD 1 TO WK-ERRORES-RD255
+               MOVE 'RD255SE'         TO RD161S-ARCHIVO
+               MOVE ES-RD255SE        TO RD161S-FILE-STATUS
+               MOVE WK-INTENTOS-RD255 TO RD161S-SEQ-LECTURA
+               PERFORM 221-GRABAR-RD161SS-255    THRU 221-FIN
+               PERFORM 222-VERIFICAR-TASA-ERR-255 THRU 222-FIN
+            END-IF
+           END-IF.
 
-       220-FIN.
+       2200-FIN.
+           EXIT.
+
+       221-GRABAR-RD161SS-255.
+
+           WRITE REG-RD161SS.
+
+           IF ES-RD161SS = '00'
+              ADD 1 TO WK-CANT-RD161SS
+           ELSE
+              DISPLAY 'ERROR AL GRABAR RD161SS ' ES-RD161SS
+              MOVE     999            TO   RETURN-CODE
+              PERFORM  990-FINALIZAR  THRU 990-FIN.
+
+       221-FIN.
+           EXIT.
+
+       222-VERIFICAR-TASA-ERR-255.
+
+           IF WK-INTENTOS-RD255 > 0
+              COMPUTE WK-TASA-ERROR =
+                      (WK-ERRORES-RD255 / WK-INTENTOS-RD255) * 100
+              IF WK-TASA-ERROR > WK-MAX-TASA-ERROR
+                 DISPLAY '*** ABEND: TASA DE ERROR EN RD255SE SUPERA '
+                 DISPLAY '*** EL LIMITE CONFIGURADO EN PARMSS        '
+                 DISPLAY '    ERRORES  : ' WK-ERRORES-RD255
+                 DISPLAY '    INTENTOS : ' WK-INTENTOS-RD255
+                 DISPLAY '    TASA     : ' WK-TASA-ERROR
+                 MOVE     999           TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR THRU 990-FIN
+              END-IF
+           END-IF.
+
+       222-FIN.
            EXIT.
 
        300-GRABAR-RD160SS.
@@ -192,6 +440,7 @@
 
            IF ES-RD160SS = '00'
               ADD  1 TO WK-GRABADOS
+              ADD  RD160S-NRO-CUENTA TO WK-HASH-RD160SS
            ELSE
               DISPLAY 'ERROR AL GRABAR RD160SS ' ES-RD160SS
               MOVE     999            TO   RETURN-CODE
@@ -200,6 +449,49 @@
        300-FIN.
            EXIT.
 
+       310-GRABAR-TRL-RD160SS.
+
+           MOVE WK-GRABADOS        TO RD160S-TRL-CANT-REGS.
+           MOVE WK-HASH-RD160SS    TO RD160S-TRL-HASH-CTL.
+           WRITE REG-RD160SS-TRL.
+
+           IF ES-RD160SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RD160SS ' ES-RD160SS
+              MOVE     999            TO   RETURN-CODE.
+
+       310-FIN.
+           EXIT.
+
+       320-GRABAR-TRL-RD161SS.
+
+           MOVE WK-CANT-RD161SS    TO RD161S-TRL-CANT-REGS.
+           WRITE REG-RD161SS-TRL.
+
+           IF ES-RD161SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RD161SS ' ES-RD161SS
+              MOVE     999            TO   RETURN-CODE.
+
+       320-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SE LLEGA ACA SOLO DESDE UN OPEN FALLIDO EN 100-INICIALIZAR, ES  *
+      * DECIR ANTES DE QUE EL PROGRAMA HAYA EMPEZADO A PROCESAR. NO SE  *
+      * GRABAN TRAILERS (RD160SS/RD161SS PUEDEN NO ESTAR ABIERTOS) Y   *
+      * LOS ARCHIVOS QUE SI LLEGARON A ABRIRSE YA SE CERRARON EN LA    *
+      * RAMA QUE DETECTO EL ERROR, ANTES DE LLAMAR A ESTE PARRAFO      *
+      *----------------------------------------------------------------*
+       995-ERROR-INICIALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG. RDB457 TERMINO CON ERROR   '
+              DISPLAY '--------------------------------------'.
+
+           STOP      RUN.
+
+       995-FIN.
+           EXIT.
+
        990-FINALIZAR.
 
               DISPLAY '--------------------------------------'
@@ -208,11 +500,16 @@
               DISPLAY 'REGS. LEIDOS EN RD285SE    : ' WK-LEIDOS-CIFIN
               DISPLAY 'REGS. LEIDOS EN RD255SE    : ' WK-LEIDOS
               DISPLAY 'REGS. ACTUALIZADOS RD160SS : ' WK-GRABADOS
+              DISPLAY 'REGS. CON ERROR DE LECTURA : ' WK-CANT-RD161SS
               DISPLAY '--------------------------------------'.
 
+           PERFORM 310-GRABAR-TRL-RD160SS THRU 310-FIN.
+           PERFORM 320-GRABAR-TRL-RD161SS THRU 320-FIN.
+
            CLOSE RD285SE.
            CLOSE RD255SE.
            CLOSE RD160SS.
+           CLOSE RD161SS.
            STOP      RUN.
 
        990-FIN.
