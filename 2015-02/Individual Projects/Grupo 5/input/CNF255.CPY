@@ -10,8 +10,12 @@
               05 CN25-NUM-CTA             PIC 9(16).
               05 CN25-NUM-TRANSAC         PIC 9(16).
               05 CN25-TIP-TRANSAC         PIC X(03).
+           03 CN25-MONTO-TRANSAC          PIC 9(13)V9(02).
+           03 CN25-MONEDA                 PIC X(03).
+           03 CN25-FECHA-TRANSAC          PIC 9(08).
+           03 CN25-HORA-TRANSAC           PIC 9(06).
            03 CN25-NOTIFICACION           PIC X(100).
            03 CN25-DESCRP-TRANSAC         PIC X(100).
            03 CN25-NOMB-ARCH-CARG         PIC X(100).
            03 CN25-NOMBRE-RED             PIC X(100).
-           03 FILLER                      PIC X(1565).
\ No newline at end of file
+           03 FILLER                      PIC X(1533).
\ No newline at end of file
