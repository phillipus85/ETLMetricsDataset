@@ -20,5 +20,7 @@
            03 CN28-DESCRIPCION            PIC X(100).
            03 CN28-IND-ENCRIPCION         PIC X(01).
            03 CN28-LLAVE-ENCRP            PIC X(09).
-           03 FILLER                      PIC X(1855).
+           03 CN28-FEC-ALTA               PIC 9(08).
+           03 CN28-FEC-BAJA               PIC 9(08).
+           03 FILLER                      PIC X(1839).
 
\ No newline at end of file
