@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RDK08310.
+      * AUTOR    :   M. SOSA
+      * OBJETIVO :   PROCESO BATCH QUE CONSULTA SEGURO VOLUNTARIO PARA
+      *              UNA CARTERA COMPLETA DE IDENTIFICACIONES, USANDO
+      *              LA MISMA LOGICA DE CONSULTA QUE RDK08301 LINKEA
+      *              EN LINEA A RDK08401. PRODUCE UN EXTRACTO IMPRESO
+      *              CON EL RESULTADO DE CADA IDENTIFICACION
+      *----------------------------------------------------------------
+      * NRO SOL: REQPR00192056
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCRIP: VERSION INICIAL DEL PROGRAMA
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192075
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : SE QUITA EL CALL DIRECTO A RDK08401 DETECTADO EN
+      *          INSPECCION: RDK08401 ES EL PROGRAMA AL QUE RDK08301
+      *          LE HACE EXEC CICS LINK, Y NO HAY EN ESTE PROYECTO
+      *          NINGUN PUENTE BATCH-CICS (EXCI U OTRO) QUE PERMITA
+      *          INVOCARLO DESDE UN PASO BATCH SIN ARRIESGAR UN ABEND.
+      *          HASTA QUE EL EQUIPO DUENO DE RDK08401 CONFIRME UNA
+      *          FORMA SEGURA DE LLAMARLO DESDE BATCH, 220-CONSULTAR-
+      *          RDK08401 DEVUELVE WK-COD-NOTOPE SIN HACER EL CALL
+      *----------------------------------------------------------------
+      * REQ    :
+      * FECHA  :
+      * AUTOR  :
+      * DESCR  :
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-9672.
+       OBJECT-COMPUTER.        IBM-9672.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT  RD467SS     ASSIGN TO SYS001-RD467SS
+                               FILE STATUS ES-RD467SS.
+
+           SELECT  RD468SS     ASSIGN TO SYS002-RD468SS
+                               FILE STATUS ES-RD468SS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RD467SS.
+       01  REG-RD467SS.
+           03 RD467-TIP-IDE                PIC X(01).
+           03 RD467-NUM-IDE                PIC 9(16).
+
+       FD  RD468SS.
+       01  REG-RD468SS                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      * ------ MISMO LAYOUT DE COMMAREA QUE USA RDK08301 CON RDK08401 --
+       01 AREA-RD64.
+           02 RD64-ENTRADA.
+              03 RD64-USUARIO                PIC  9(13).
+              03 RD64-TIP-IDE                PIC  X(01).
+              03 RD64-NUM-IDE                PIC  9(16).
+              03 RD64-NUM-OFI                PIC  9(03).
+              03 RD64-TIP-OPE                PIC  9(01).
+                 88 RD64-VAL-SEG VALUE 1.
+                 88 RD64-SOL-DAT VALUE 2.
+                 88 RD64-CAN-SEG VALUE 3.
+              03 FILLER                      PIC  X(4062).
+
+           02 RD64-SALIDA.
+              03 RD64-COD-RESP               PIC 9(04).
+              03 RD64-DES-RESP               PIC X(60).
+              03 RD64-PRI-APELLIDO           PIC X(20).
+              03 RD64-SEG-APELLIDO           PIC X(20).
+              03 RD64-PRI-NOMBRE             PIC X(20).
+              03 RD64-SEG-NOMBRE             PIC X(20).
+              03 RD64-FEC-NAC                PIC 9(08).
+              03 RD64-IND-SEX                PIC X(01).
+              03 RD64-COD-CIIU               PIC 9(04).
+              03 RD64-CIU-RES                PIC 9(05).
+              03 RD64-NOM-CIU-RES            PIC X(50).
+              03 RD64-COD-DPT                PIC 9(05).
+              03 RD64-NOM-COD-DPT            PIC X(50).
+              03 RD64-DIR-RES                PIC X(100).
+              03 RD64-TEL-RES                PIC 9(10).
+              03 RD64-OFI-FUN                PIC 9(03).
+              03 RD64-NOM-OFI                PIC X(50).
+              03 RD64-TC.
+                 04 RD64-TARJETAS OCCURS 30  TIMES.
+                    05 RD64-NUM-TC           PIC 9(16).
+                    05 RD64-TIP-TC           PIC X(50).
+              03 RD64-IND-MAS-TC             PIC X(01).
+                 88 RD64-HAY-MAS-TC VALUE 'S'.
+                 88 RD64-NO-HAY-MAS-TC VALUE 'N'.
+              03 FILLER                      PIC X(1685).
+
+       01  WK-VARIABLES.
+           03  ES-RD467SS                   PIC   X(02).
+           03  ES-RD468SS                   PIC   X(02).
+           03  SW-FIN                       PIC   9(01).
+           03  WK-LEIDOS                    PIC   9(10).
+           03  WK-PROCESADOS                PIC   9(10).
+
+       01  WK-COD-NOTOPE                     PIC 9(04) VALUE 0015.
+
+       01  WK-LINEA-DETALLE.
+           03 WK-LIN-TIP-IDE                PIC X(01).
+           03 FILLER                       PIC X(01).
+           03 WK-LIN-NUM-IDE                PIC 9(16).
+           03 FILLER                       PIC X(01).
+           03 WK-LIN-COD-RESP               PIC 9(04).
+           03 FILLER                       PIC X(01).
+           03 WK-LIN-PRI-APELLIDO           PIC X(20).
+           03 FILLER                       PIC X(01).
+           03 WK-LIN-PRI-NOMBRE             PIC X(20).
+           03 FILLER                       PIC X(67).
+
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+
+           PERFORM 100-INICIALIZAR THRU 100-FIN.
+           PERFORM 200-PROCESO     THRU 200-FIN
+                   UNTIL SW-FIN = 1.
+           PERFORM 990-FINALIZAR   THRU 990-FIN.
+
+       100-INICIALIZAR.
+
+           INITIALIZE WK-VARIABLES.
+
+           OPEN INPUT  RD467SS.
+           IF   ES-RD467SS NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO RD467SS ' ES-RD467SS
+                MOVE     999  TO RETURN-CODE
+                PERFORM  990-FINALIZAR THRU 990-FIN.
+
+           OPEN OUTPUT RD468SS.
+           IF   ES-RD468SS NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO RD468SS ' ES-RD468SS
+                MOVE     999  TO RETURN-CODE
+                PERFORM  990-FINALIZAR THRU 990-FIN.
+
+           PERFORM 210-LEER-RD467SS THRU 210-FIN.
+
+       100-FIN.
+           EXIT.
+
+       200-PROCESO.
+
+           PERFORM 220-CONSULTAR-RDK08401 THRU 220-FIN.
+           PERFORM 230-GRABAR-DETALLE     THRU 230-FIN.
+           PERFORM 210-LEER-RD467SS       THRU 210-FIN.
+
+       200-FIN.
+           EXIT.
+
+       210-LEER-RD467SS.
+
+           READ RD467SS
+
+           IF ES-RD467SS = '00'
+              ADD 1 TO WK-LEIDOS
+           ELSE
+            IF ES-RD467SS = '10' OR '46'
+              MOVE 1 TO SW-FIN
+            ELSE
+               DISPLAY 'ERROR AL LEER ARCHIVO RD467SS ' ES-RD467SS
+               MOVE     999           TO   RETURN-CODE
+               PERFORM  990-FINALIZAR THRU 990-FIN.
+
+       210-FIN.
+           EXIT.
+
+       220-CONSULTAR-RDK08401.
+
+           INITIALIZE AREA-RD64.
+           MOVE RD467-TIP-IDE TO RD64-TIP-IDE.
+           MOVE RD467-NUM-IDE TO RD64-NUM-IDE.
+           MOVE 1             TO RD64-TIP-OPE.
+
+      * RDK08401 ES UN PROGRAMA CICS (RDK08301 LE HACE EXEC CICS
+      * LINK) Y ESTE PASO CORRE COMO BATCH, FUERA DE UNA TAREA CICS,
+      * SIN NINGUN PUENTE BATCH-CICS DISPONIBLE EN ESTE PROYECTO PARA
+      * INVOCARLO CON SEGURIDAD. HASTA QUE SE CONFIRME UNA FORMA
+      * SEGURA DE HACER ESA LLAMADA DESDE BATCH, SE DEVUELVE
+      * WK-COD-NOTOPE POR CADA IDENTIFICACION EN VEZ DE ARRIESGAR UN
+      * ABEND DE TODO EL PASO CON UN CALL DIRECTO.
+
+           MOVE WK-COD-NOTOPE TO RD64-COD-RESP.
+           MOVE 'CONSULTA EN BATCH PENDIENTE DE HABILITAR'
+                              TO RD64-DES-RESP.
+
+           ADD 1 TO WK-PROCESADOS.
+
+       220-FIN.
+           EXIT.
+
+       230-GRABAR-DETALLE.
+
+           MOVE RD467-TIP-IDE       TO WK-LIN-TIP-IDE.
+           MOVE RD467-NUM-IDE       TO WK-LIN-NUM-IDE.
+           MOVE RD64-COD-RESP       TO WK-LIN-COD-RESP.
+           MOVE RD64-PRI-APELLIDO   TO WK-LIN-PRI-APELLIDO.
+           MOVE RD64-PRI-NOMBRE     TO WK-LIN-PRI-NOMBRE.
+
+           MOVE WK-LINEA-DETALLE    TO REG-RD468SS.
+           WRITE REG-RD468SS.
+
+           IF ES-RD468SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR ARCHIVO RD468SS ' ES-RD468SS
+              MOVE     999            TO   RETURN-CODE
+              PERFORM  990-FINALIZAR  THRU 990-FIN.
+
+       230-FIN.
+           EXIT.
+
+       990-FINALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG. RDK08310 TERMINO NORMAL    '
+              DISPLAY '--------------------------------------'
+              DISPLAY 'IDENTIFICACIONES LEIDAS    : ' WK-LEIDOS
+              DISPLAY 'IDENTIFICACIONES PROCESADAS : ' WK-PROCESADOS
+              DISPLAY '--------------------------------------'.
+
+           CLOSE RD467SS.
+           CLOSE RD468SS.
+           STOP      RUN.
+
+       990-FIN.
+           EXIT.
