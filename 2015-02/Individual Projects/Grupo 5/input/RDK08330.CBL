@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RDK08330.
+      * AUTOR    :   M. SOSA
+      * OBJETIVO :   CONSULTA EN LINEA DE LA PARAMETRIZACION DE
+      *              CANALES (CN285SE/CNF285K) DE UNA SOLA CUENTA,
+      *              POR LECTURA DIRECTA EN VEZ DE ESPERAR LA PROXIMA
+      *              CORRIDA BATCH DE RBD457
+      *              FORMATEADOR PARA INTRANET HAC
+      *----------------------------------------------------------------
+      * NRO SOL: REQPR00192059
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCRIP: VERSION INICIAL DEL PROGRAMA
+      *----------------------------------------------------------------
+      * REQ    :
+      * FECHA  :
+      * AUTOR  :
+      * DESCR  :
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-9672.
+       OBJECT-COMPUTER.        IBM-9672.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * ------ PARAMETROS RUTINA MANEJO DE ERRORES -----
+       01  SOC300-SALIDA.
+           COPY 'SOY300'.
+
+       01  AREA-CN285.
+           02 CN285-LLAVE.
+              03 CN285-NUM-CTA               PIC 9(16).
+           02 CN285-DATOS-TRX.
+              03 CN285-DISP                  PIC X(03).
+              03 CN285-LOCALIZACION          PIC X(01).
+              03 CN285-ORIGEN                PIC X(03).
+              03 CN285-APLIC-ORIGEN          PIC X(02).
+              03 CN285-APLIC-DEST            PIC X(02).
+           02 CN285-RED-ADQUIR               PIC X(02).
+           02 CN285-COD-ADQUI                PIC 9(02).
+           02 CN285-NUM-DISPOSITIVO          PIC X(04).
+           02 CN285-DESCRIPCION              PIC X(100).
+           02 CN285-IND-ENCRIPCION           PIC X(01).
+           02 CN285-LLAVE-ENCRP              PIC X(09).
+           02 CN285-FEC-ALTA                 PIC 9(08).
+           02 CN285-FEC-BAJA                 PIC 9(08).
+
+       01  WK-RESP-CN285                     PIC S9(08) COMP.
+
+       01  WK-COD-NOTFND                     PIC 9(04) VALUE 0081.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           02 RD70-ENTRADA.
+              03 RD70-NUM-CTA                PIC 9(16).
+
+           02 RD70-SALIDA.
+              03 RD70-COD-RESP               PIC 9(04).
+              03 RD70-DES-RESP               PIC X(60).
+              03 RD70-DISP                   PIC X(03).
+              03 RD70-LOCALIZACION           PIC X(01).
+              03 RD70-ORIGEN                 PIC X(03).
+              03 RD70-APLIC-ORIGEN           PIC X(02).
+              03 RD70-APLIC-DEST             PIC X(02).
+              03 RD70-RED-ADQUIR             PIC X(02).
+              03 RD70-COD-ADQUI              PIC 9(02).
+              03 RD70-NUM-DISPOSITIVO        PIC X(04).
+              03 RD70-DESCRIPCION            PIC X(100).
+              03 RD70-IND-ENCRIPCION         PIC X(01).
+              03 RD70-FEC-ALTA               PIC 9(08).
+              03 RD70-FEC-BAJA               PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 010-INICIALIZAR     THRU 010-FIN.
+           PERFORM 020-PROCESO         THRU 020-FIN.
+           PERFORM 030-TERMINAR        THRU 030-FIN.
+
+       010-INICIALIZAR.
+
+           EXEC CICS HANDLE ABEND
+                    LABEL(990-ERROR-SISTEMA)
+           END-EXEC.
+
+           INITIALIZE RD70-SALIDA.
+
+       010-FIN.
+           EXIT.
+
+       020-PROCESO.
+
+           MOVE RD70-NUM-CTA TO CN285-NUM-CTA.
+
+           EXEC CICS READ
+                     FILE('CN285SE')
+                     INTO(AREA-CN285)
+                     RIDFLD(CN285-NUM-CTA)
+                     RESP(WK-RESP-CN285)
+           END-EXEC.
+
+           IF WK-RESP-CN285 = DFHRESP(NORMAL)
+              MOVE 0                  TO RD70-COD-RESP
+              MOVE CN285-DISP         TO RD70-DISP
+              MOVE CN285-LOCALIZACION TO RD70-LOCALIZACION
+              MOVE CN285-ORIGEN       TO RD70-ORIGEN
+              MOVE CN285-APLIC-ORIGEN TO RD70-APLIC-ORIGEN
+              MOVE CN285-APLIC-DEST   TO RD70-APLIC-DEST
+              MOVE CN285-RED-ADQUIR   TO RD70-RED-ADQUIR
+              MOVE CN285-COD-ADQUI    TO RD70-COD-ADQUI
+              MOVE CN285-NUM-DISPOSITIVO TO RD70-NUM-DISPOSITIVO
+              MOVE CN285-DESCRIPCION  TO RD70-DESCRIPCION
+              MOVE CN285-IND-ENCRIPCION TO RD70-IND-ENCRIPCION
+              MOVE CN285-FEC-ALTA     TO RD70-FEC-ALTA
+              MOVE CN285-FEC-BAJA     TO RD70-FEC-BAJA
+           ELSE
+              MOVE WK-COD-NOTFND      TO RD70-COD-RESP
+              MOVE 'CUENTA SIN CANAL PARAMETRIZADO' TO RD70-DES-RESP
+           END-IF.
+
+       020-FIN.
+           EXIT.
+
+       990-ERROR-SISTEMA.
+           CALL 'SOC300' USING DFHEIBLK RETURNING SOC300-SALIDA.
+           MOVE 999                           TO RD70-COD-RESP.
+           MOVE SOC300-SALIDA                 TO RD70-DES-RESP.
+           PERFORM 030-TERMINAR THRU 030-FIN.
+       990-FIN.
+           EXIT.
+
+       030-TERMINAR.
+           EXEC CICS RETURN END-EXEC.
+       030-FIN.
+           EXIT.
