@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RDK08350.
+      * AUTOR    :   M. SOSA
+      * OBJETIVO :   DESGLOSA POR OFICINA (RD465-NUM-OFI) EL VOLUMEN Y
+      *              RESULTADO DE LAS CONSULTAS DE SEGURO VOLUNTARIO
+      *              REGISTRADAS EN LA BITACORA DE AUDITORIA RD465SS,
+      *              PARA QUE LA GERENCIA DE SUCURSALES VEA CUANTO SE
+      *              USA EL SERVICIO Y CUANTAS CONSULTAS SE APRUEBAN
+      *              CONTRA CUANTAS SE DECLINAN, POR OFICINA
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192067
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : VERSION INICIAL DEL PROGRAMA
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192082
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : SE AGREGA 995-ERROR-INICIALIZAR PARA QUE UN OPEN
+      *          FALLIDO EN 100-INICIALIZAR YA NO MUESTRE TERMINO
+      *          NORMAL NI INTENTE MOSTRAR LA TABLA DE OFICINAS
+      *          ANTES DE HABERSE ABIERTO RD465SS
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-9672.
+       OBJECT-COMPUTER.        IBM-9672.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT  RD465SS     ASSIGN TO SYS002-RD465SS
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS RD465-LLAVE
+                               FILE STATUS ES-RD465SS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * MISMO LAYOUT DE AREA-RD465 QUE ESCRIBE RDK08301 EN CADA LINK   *
+      *----------------------------------------------------------------*
+       FD  RD465SS.
+       01  REG-RD465SS.
+           03 RD465-LLAVE.
+              05 RD465-FECHA              PIC 9(08).
+              05 RD465-HORA               PIC 9(06).
+              05 RD465-USUARIO            PIC 9(13).
+           03 RD465-TIP-IDE               PIC X(01).
+           03 RD465-NUM-IDE               PIC 9(16).
+           03 RD465-TIP-OPE               PIC 9(01).
+           03 RD465-COD-RESP              PIC 9(04).
+           03 RD465-NUM-OFI               PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+
+       01  WK-VARIABLES.
+           03  ES-RD465SS                   PIC   X(02).
+           03  SW-FIN                       PIC   9(01).
+           03  WK-LEIDOS                    PIC   9(10).
+           03  WK-CANT-OFICINAS             PIC   9(04).
+           03  WK-IX-OFI                    PIC   9(04).
+           03  WK-SW-OFI-ENCONTRADA         PIC   9(01).
+
+       01  WK-TABLA-OFICINAS.
+           03  TB-OFICINA OCCURS 500 TIMES.
+               05 TB-OFI-NUM                PIC 9(03).
+               05 TB-OFI-INTENTOS           PIC 9(07).
+               05 TB-OFI-APROBADOS          PIC 9(07).
+               05 TB-OFI-DECLINADOS         PIC 9(07).
+
+       01  WK-LINEA-OFICINA.
+           03 WK-LOFI-NUM                  PIC ZZ9.
+           03 FILLER                       PIC X(01).
+           03 WK-LOFI-INTENTOS             PIC ZZZZZZ9.
+           03 FILLER                       PIC X(01).
+           03 WK-LOFI-APROBADOS            PIC ZZZZZZ9.
+           03 FILLER                       PIC X(01).
+           03 WK-LOFI-DECLINADOS           PIC ZZZZZZ9.
+
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+
+           PERFORM 100-INICIALIZAR THRU 100-FIN.
+           PERFORM 200-PROCESO     THRU 200-FIN
+                   UNTIL SW-FIN = 1.
+           PERFORM 990-FINALIZAR   THRU 990-FIN.
+
+       100-INICIALIZAR.
+
+           INITIALIZE WK-VARIABLES.
+
+           OPEN INPUT  RD465SS.
+           IF   ES-RD465SS NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO RD465SS ' ES-RD465SS
+                MOVE     999  TO RETURN-CODE
+                PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
+
+           PERFORM 210-LEER-RD465SS THRU 210-FIN.
+
+       100-FIN.
+           EXIT.
+
+       200-PROCESO.
+
+           PERFORM 220-ACUMULAR-OFICINA THRU 220-FIN.
+           PERFORM 210-LEER-RD465SS     THRU 210-FIN.
+
+       200-FIN.
+           EXIT.
+
+       210-LEER-RD465SS.
+
+           READ RD465SS NEXT RECORD
+
+           IF ES-RD465SS = '00'
+              ADD 1 TO WK-LEIDOS
+           ELSE
+            IF ES-RD465SS = '10'
+              MOVE 1 TO SW-FIN
+            ELSE
+               DISPLAY 'ERROR AL LEER ARCHIVO RD465SS ' ES-RD465SS
+               MOVE     999           TO   RETURN-CODE
+               PERFORM  990-FINALIZAR THRU 990-FIN.
+
+       210-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * BUSCA LA OFICINA EN LA TABLA; SI NO EXISTE LA AGREGA, Y LUEGO  *
+      * SUMA EL INTENTO COMO APROBADO O DECLINADO SEGUN EL COD-RESP    *
+      *----------------------------------------------------------------*
+       220-ACUMULAR-OFICINA.
+
+           MOVE 0 TO WK-IX-OFI.
+           MOVE 0 TO WK-SW-OFI-ENCONTRADA.
+           PERFORM 2210-BUSCAR-OFICINA THRU 2210-FIN
+                   UNTIL WK-IX-OFI >= WK-CANT-OFICINAS OR
+                         WK-SW-OFI-ENCONTRADA = 1.
+
+           IF WK-SW-OFI-ENCONTRADA = 0
+              PERFORM 2220-AGREGAR-OFICINA THRU 2220-FIN.
+
+           ADD 1 TO TB-OFI-INTENTOS (WK-IX-OFI).
+           IF RD465-COD-RESP = 0000
+              ADD 1 TO TB-OFI-APROBADOS (WK-IX-OFI)
+           ELSE
+              ADD 1 TO TB-OFI-DECLINADOS (WK-IX-OFI)
+           END-IF.
+
+       220-FIN.
+           EXIT.
+
+       2210-BUSCAR-OFICINA.
+
+           ADD 1 TO WK-IX-OFI.
+           IF RD465-NUM-OFI = TB-OFI-NUM (WK-IX-OFI)
+              MOVE 1 TO WK-SW-OFI-ENCONTRADA.
+
+       2210-FIN.
+           EXIT.
+
+       2220-AGREGAR-OFICINA.
+
+           IF WK-CANT-OFICINAS >= 500
+              DISPLAY 'TABLA DE OFICINAS LLENA, SE DESCARTA LA '
+                       'OFICINA ' RD465-NUM-OFI
+              MOVE     999           TO   RETURN-CODE
+              PERFORM  990-FINALIZAR THRU 990-FIN
+           END-IF.
+
+           ADD 1 TO WK-CANT-OFICINAS.
+           MOVE WK-CANT-OFICINAS   TO WK-IX-OFI.
+           MOVE RD465-NUM-OFI      TO TB-OFI-NUM (WK-IX-OFI).
+           MOVE 0                  TO TB-OFI-INTENTOS (WK-IX-OFI).
+           MOVE 0                  TO TB-OFI-APROBADOS (WK-IX-OFI).
+           MOVE 0                  TO TB-OFI-DECLINADOS (WK-IX-OFI).
+
+       2220-FIN.
+           EXIT.
+
+       900-MOSTRAR-OFICINA.
+
+           MOVE TB-OFI-NUM        (WK-IX-OFI) TO WK-LOFI-NUM.
+           MOVE TB-OFI-INTENTOS   (WK-IX-OFI) TO WK-LOFI-INTENTOS.
+           MOVE TB-OFI-APROBADOS  (WK-IX-OFI) TO WK-LOFI-APROBADOS.
+           MOVE TB-OFI-DECLINADOS (WK-IX-OFI) TO WK-LOFI-DECLINADOS.
+           DISPLAY WK-LINEA-OFICINA.
+
+           ADD 1 TO WK-IX-OFI.
+
+       900-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SE LLEGA ACA SOLO DESDE EL OPEN FALLIDO EN 100-INICIALIZAR, ES  *
+      * DECIR ANTES DE ABRIR RD465SS, ASI QUE NO HAY NADA QUE CERRAR NI *
+      * UNA TABLA DE OFICINAS QUE MOSTRAR                               *
+      *----------------------------------------------------------------*
+       995-ERROR-INICIALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG. RDK08350 TERMINO CON ERROR '
+              DISPLAY '--------------------------------------'.
+
+           STOP      RUN.
+
+       995-FIN.
+           EXIT.
+
+       990-FINALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG. RDK08350 TERMINO NORMAL    '
+              DISPLAY '--------------------------------------'
+              DISPLAY 'REGS. LEIDOS EN RD465SS     : ' WK-LEIDOS
+              DISPLAY 'OFICINAS DISTINTAS          : ' WK-CANT-OFICINAS
+              DISPLAY '--------------------------------------'
+              DISPLAY 'OFICINA INTENTOS  APROBADOS DECLINADOS'
+              DISPLAY '--------------------------------------'.
+
+           MOVE 1 TO WK-IX-OFI.
+           PERFORM 900-MOSTRAR-OFICINA THRU 900-FIN
+                   UNTIL WK-IX-OFI > WK-CANT-OFICINAS.
+
+           CLOSE RD465SS.
+           STOP      RUN.
+
+       990-FIN.
+           EXIT.
