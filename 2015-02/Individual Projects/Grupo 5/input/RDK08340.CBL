@@ -0,0 +1,349 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RDK08340.
+      * AUTOR    :   M. SOSA
+      * OBJETIVO :   DECODIFICA LOS CODIGOS DE RESPUESTA REGISTRADOS
+      *              EN LA BITACORA DE AUDITORIA RD465SS (CADA LINK
+      *              DE RDK08301 A RDK08401) A SU DESCRIPCION DE
+      *              NEGOCIO, CON CONTEO POR CODIGO, PARA NO TENER
+      *              QUE MEMORIZAR LOS VALORES HEXADECIMALES DE
+      *              WK-ERRORES AL REVISAR EL LOG DIARIO
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192062
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : VERSION INICIAL DEL PROGRAMA
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192066
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : SE AGREGA RD465-NUM-OFI AL LAYOUT DE RD465SS PARA QUE
+      *          SIGA SIENDO EL MISMO QUE ESCRIBE RDK08301 (CAMPO NO
+      *          USADO EN ESTE PROGRAMA)
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192081
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : WK-RES-DES (PIC X(35)) SE QUEDABA CORTO PARA 'CUENTA
+      *          SIN SEGURO VOLUNTARIO CONTRATADO' (39 CARACTERES) Y
+      *          LO TRUNCABA EN EL RESUMEN; SE AMPLIA A PIC X(40) PARA
+      *          IGUALAR A WK-DES-COD, QUE USA EL MISMO LITERAL SIN
+      *          PROBLEMA. TAMBIEN SE AGREGA 995-ERROR-INICIALIZAR
+      *          PARA QUE UN OPEN FALLIDO YA NO GRABE EL RESUMEN NI
+      *          MUESTRE "TERMINO NORMAL" CON RETURN-CODE EN 999
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192085
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : EL CODIGO 0015 (WK-ERR-NOTOPE EN RDK08301) SIGNIFICA
+      *          QUE RDK08401 REGRESO NO OPERATIVO, PERO 220-DECODIFICAR
+      *          Y 240-GRABAR-RESUMEN LO DESCRIBIAN COMO 'CUENTA SIN
+      *          SEGURO VOLUNTARIO CONTRATADO', UN MOTIVO DE RECHAZO
+      *          DEL NEGOCIO QUE NO TIENE NADA QUE VER. SE CAMBIA EL
+      *          TEXTO A 'RDK08401 NO OPERATIVO' EN AMBOS LUGARES
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-9672.
+       OBJECT-COMPUTER.        IBM-9672.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT  PARM469SS   ASSIGN TO SYS001-PARM469SS
+                               FILE STATUS ES-PARM469SS.
+
+           SELECT  RD465SS     ASSIGN TO SYS002-RD465SS
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS RD465-LLAVE
+                               FILE STATUS ES-RD465SS.
+
+           SELECT  RD469SS     ASSIGN TO SYS003-RD469SS
+                               FILE STATUS ES-RD469SS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PARM469SS.
+       01  REG-PARM469SS.
+           03 PARM469-FECHA-PROCESO       PIC 9(08).
+
+      *----------------------------------------------------------------*
+      * MISMO LAYOUT DE AREA-RD465 QUE ESCRIBE RDK08301 EN CADA LINK   *
+      *----------------------------------------------------------------*
+       FD  RD465SS.
+       01  REG-RD465SS.
+           03 RD465-LLAVE.
+              05 RD465-FECHA              PIC 9(08).
+              05 RD465-HORA               PIC 9(06).
+              05 RD465-USUARIO            PIC 9(13).
+           03 RD465-TIP-IDE               PIC X(01).
+           03 RD465-NUM-IDE               PIC 9(16).
+           03 RD465-TIP-OPE               PIC 9(01).
+           03 RD465-COD-RESP              PIC 9(04).
+           03 RD465-NUM-OFI               PIC 9(03).
+
+       FD  RD469SS.
+       01  REG-RD469SS.
+           03 RD469-FECHA                 PIC 9(08).
+           03 FILLER                      PIC X(01).
+           03 RD469-HORA                  PIC 9(06).
+           03 FILLER                      PIC X(01).
+           03 RD469-NUM-IDE               PIC 9(16).
+           03 FILLER                      PIC X(01).
+           03 RD469-COD-RESP              PIC 9(04).
+           03 FILLER                      PIC X(01).
+           03 RD469-DES-RESP              PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01  WK-VARIABLES.
+           03  ES-PARM469SS                 PIC   X(02).
+           03  ES-RD465SS                   PIC   X(02).
+           03  ES-RD469SS                   PIC   X(02).
+           03  SW-FIN                       PIC   9(01).
+           03  WK-LEIDOS                    PIC   9(10).
+           03  WK-FILTRADOS                 PIC   9(10).
+           03  WK-FECHA-FILTRO              PIC   9(08).
+
+       01  WK-DES-COD                       PIC X(40).
+
+       01  WK-CONTADORES.
+           03  WK-CONT-NORMAL               PIC   9(07).
+           03  WK-CONT-NOTFND               PIC   9(07).
+           03  WK-CONT-NOTOPE               PIC   9(07).
+           03  WK-CONT-PROERR               PIC   9(07).
+           03  WK-CONT-INVREQ               PIC   9(07).
+           03  WK-CONT-DUPREC               PIC   9(07).
+           03  WK-CONT-DESCONOCIDO          PIC   9(07).
+
+       01  WK-LINEA-RESUMEN.
+           03 WK-RES-DES                   PIC X(40).
+           03 FILLER                       PIC X(01).
+           03 WK-RES-COD                   PIC 9(04).
+           03 FILLER                       PIC X(01).
+           03 WK-RES-CANT                  PIC ZZZZZZ9.
+
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+
+           PERFORM 100-INICIALIZAR THRU 100-FIN.
+           PERFORM 200-PROCESO     THRU 200-FIN
+                   UNTIL SW-FIN = 1.
+           PERFORM 990-FINALIZAR   THRU 990-FIN.
+
+       100-INICIALIZAR.
+
+           INITIALIZE WK-VARIABLES.
+           INITIALIZE WK-CONTADORES.
+
+           PERFORM 101-LEER-PARM469SS THRU 101-FIN.
+
+           OPEN INPUT  RD465SS.
+           IF   ES-RD465SS NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO RD465SS ' ES-RD465SS
+                MOVE     999  TO RETURN-CODE
+                PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
+
+           OPEN OUTPUT RD469SS.
+           IF  ES-RD469SS NOT = '00'
+               DISPLAY 'ERROR AL ABRIR ARCHIVO RD469SS ' ES-RD469SS
+               MOVE     999           TO   RETURN-CODE
+               CLOSE    RD465SS
+               PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
+
+           PERFORM 210-LEER-RD465SS THRU 210-FIN.
+
+       100-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * LA TARJETA DE PARAMETROS ES OPCIONAL. SI NO VIENE, O VIENE EN  *
+      * CERO, SE DECODIFICA TODA LA BITACORA RD465SS SIN FILTRAR POR  *
+      * FECHA                                                         *
+      *----------------------------------------------------------------*
+       101-LEER-PARM469SS.
+
+           OPEN INPUT PARM469SS.
+           IF   ES-PARM469SS = '97'
+                MOVE '00'  TO ES-PARM469SS.
+           IF   ES-PARM469SS = '00'
+                READ PARM469SS
+                IF ES-PARM469SS = '00' AND
+                   PARM469-FECHA-PROCESO NUMERIC AND
+                   PARM469-FECHA-PROCESO > 0
+                   MOVE PARM469-FECHA-PROCESO TO WK-FECHA-FILTRO
+                END-IF
+                CLOSE PARM469SS
+           END-IF.
+
+       101-FIN.
+           EXIT.
+
+       200-PROCESO.
+
+           IF WK-FECHA-FILTRO = 0 OR RD465-FECHA = WK-FECHA-FILTRO
+              ADD 1 TO WK-FILTRADOS
+              PERFORM 220-DECODIFICAR    THRU 220-FIN
+              PERFORM 230-GRABAR-DETALLE THRU 230-FIN
+           END-IF.
+
+           PERFORM 210-LEER-RD465SS THRU 210-FIN.
+
+       200-FIN.
+           EXIT.
+
+       210-LEER-RD465SS.
+
+           READ RD465SS NEXT RECORD
+
+           IF ES-RD465SS = '00'
+              ADD 1 TO WK-LEIDOS
+           ELSE
+            IF ES-RD465SS = '10'
+              MOVE 1 TO SW-FIN
+            ELSE
+               DISPLAY 'ERROR AL LEER ARCHIVO RD465SS ' ES-RD465SS
+               MOVE     999           TO   RETURN-CODE
+               PERFORM  990-FINALIZAR THRU 990-FIN.
+
+       210-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * TABLA DE DECODIFICACION. LOS CODIGOS SON EL VALOR DECIMAL DEL  *
+      * BYTE SIGNIFICATIVO DE CADA CAMPO DE WK-ERRORES EN RDK08301     *
+      * (POR EJEMPLO WK-ERR-INVREQ = X'08' = 8)                        *
+      *----------------------------------------------------------------*
+       220-DECODIFICAR.
+
+           EVALUATE RD465-COD-RESP
+               WHEN 0000
+                   MOVE 'TRANSACCION NORMAL, SIN ERROR' TO WK-DES-COD
+                   ADD 1 TO WK-CONT-NORMAL
+               WHEN 0129
+                   MOVE 'IDENTIFICACION NO ENCONTRADA' TO WK-DES-COD
+                   ADD 1 TO WK-CONT-NOTFND
+               WHEN 0015
+                   MOVE 'RDK08401 NO OPERATIVO'     TO WK-DES-COD
+                   ADD 1 TO WK-CONT-NOTOPE
+               WHEN 0039
+                   MOVE 'ERROR DE PROCESO EN RDK08401' TO WK-DES-COD
+                   ADD 1 TO WK-CONT-PROERR
+               WHEN 0008
+                   MOVE 'SOLICITUD INVALIDA' TO WK-DES-COD
+                   ADD 1 TO WK-CONT-INVREQ
+               WHEN 0130
+                   MOVE 'REGISTRO DUPLICADO' TO WK-DES-COD
+                   ADD 1 TO WK-CONT-DUPREC
+               WHEN OTHER
+                   MOVE 'CODIGO DE RESPUESTA NO CATALOGADO'
+                                                   TO WK-DES-COD
+                   ADD 1 TO WK-CONT-DESCONOCIDO
+           END-EVALUATE.
+
+       220-FIN.
+           EXIT.
+
+       230-GRABAR-DETALLE.
+
+           MOVE RD465-FECHA        TO RD469-FECHA.
+           MOVE RD465-HORA         TO RD469-HORA.
+           MOVE RD465-NUM-IDE      TO RD469-NUM-IDE.
+           MOVE RD465-COD-RESP     TO RD469-COD-RESP.
+           MOVE WK-DES-COD         TO RD469-DES-RESP.
+
+           WRITE REG-RD469SS.
+
+           IF ES-RD469SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR RD469SS ' ES-RD469SS
+              MOVE     999            TO   RETURN-CODE
+              PERFORM  990-FINALIZAR  THRU 990-FIN.
+
+       230-FIN.
+           EXIT.
+
+       240-GRABAR-RESUMEN.
+
+           MOVE 'TRANSACCION NORMAL, SIN ERROR' TO WK-RES-DES.
+           MOVE 0000                            TO WK-RES-COD.
+           MOVE WK-CONT-NORMAL                  TO WK-RES-CANT.
+           PERFORM 2400-GRABAR-LINEA-RESUMEN THRU 2400-FIN.
+
+           MOVE 'IDENTIFICACION NO ENCONTRADA'   TO WK-RES-DES.
+           MOVE 0129                            TO WK-RES-COD.
+           MOVE WK-CONT-NOTFND                  TO WK-RES-CANT.
+           PERFORM 2400-GRABAR-LINEA-RESUMEN THRU 2400-FIN.
+
+           MOVE 'RDK08401 NO OPERATIVO'          TO WK-RES-DES.
+           MOVE 0015                            TO WK-RES-COD.
+           MOVE WK-CONT-NOTOPE                  TO WK-RES-CANT.
+           PERFORM 2400-GRABAR-LINEA-RESUMEN THRU 2400-FIN.
+
+           MOVE 'ERROR DE PROCESO EN RDK08401'   TO WK-RES-DES.
+           MOVE 0039                            TO WK-RES-COD.
+           MOVE WK-CONT-PROERR                  TO WK-RES-CANT.
+           PERFORM 2400-GRABAR-LINEA-RESUMEN THRU 2400-FIN.
+
+           MOVE 'SOLICITUD INVALIDA'             TO WK-RES-DES.
+           MOVE 0008                            TO WK-RES-COD.
+           MOVE WK-CONT-INVREQ                  TO WK-RES-CANT.
+           PERFORM 2400-GRABAR-LINEA-RESUMEN THRU 2400-FIN.
+
+           MOVE 'REGISTRO DUPLICADO'             TO WK-RES-DES.
+           MOVE 0130                            TO WK-RES-COD.
+           MOVE WK-CONT-DUPREC                  TO WK-RES-CANT.
+           PERFORM 2400-GRABAR-LINEA-RESUMEN THRU 2400-FIN.
+
+           MOVE 'CODIGO DE RESPUESTA NO CATALOGADO' TO WK-RES-DES.
+           MOVE 9999                            TO WK-RES-COD.
+           MOVE WK-CONT-DESCONOCIDO             TO WK-RES-CANT.
+           PERFORM 2400-GRABAR-LINEA-RESUMEN THRU 2400-FIN.
+
+       240-FIN.
+           EXIT.
+
+       2400-GRABAR-LINEA-RESUMEN.
+
+           DISPLAY WK-LINEA-RESUMEN.
+
+       2400-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SE LLEGA ACA SOLO DESDE UN OPEN FALLIDO EN 100-INICIALIZAR, ES  *
+      * DECIR ANTES DE QUE EL PROGRAMA HAYA EMPEZADO A PROCESAR. NO SE  *
+      * GRABA EL RESUMEN (240-GRABAR-RESUMEN, QUE ASUME RD465SS/RD469SS *
+      * YA PROCESADOS) Y EL ARCHIVO QUE SI LLEGO A ABRIRSE YA SE CERRO  *
+      * EN LA RAMA QUE DETECTO EL ERROR, ANTES DE LLAMAR A ESTE PARRAFO *
+      *----------------------------------------------------------------*
+       995-ERROR-INICIALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG. RDK08340 TERMINO CON ERROR '
+              DISPLAY '--------------------------------------'.
+
+           STOP      RUN.
+
+       995-FIN.
+           EXIT.
+
+       990-FINALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG. RDK08340 TERMINO NORMAL    '
+              DISPLAY '--------------------------------------'
+              DISPLAY 'REGS. LEIDOS EN RD465SS     : ' WK-LEIDOS
+              DISPLAY 'REGS. DECODIFICADOS         : ' WK-FILTRADOS
+              DISPLAY '--------------------------------------'
+              DISPLAY 'RESUMEN POR CODIGO DE RESPUESTA :'
+              DISPLAY '--------------------------------------'.
+
+           PERFORM 240-GRABAR-RESUMEN THRU 240-FIN.
+
+           CLOSE RD465SS.
+           CLOSE RD469SS.
+           STOP      RUN.
+
+       990-FIN.
+           EXIT.
