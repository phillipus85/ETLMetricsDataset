@@ -11,12 +11,80 @@
       * AUTOR  : ANGEL DANIEL BARRERA P.
       * DESCRIP: CONSULTAR Y VALIDAR CLIENTE PARA SEGUROS VOLUNTARIO TC
       *----------------------------------------------------------------
-      * REQ    :
-      * FECHA  :
-      * AUTOR  :
-      * DESCR  :
+      * REQ    : REQPR00192051
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : NUEVO CODIGO DE OPERACION RD64-CAN-SEG PARA CANCELAR
+      *          SEGURO VOLUNTARIO. 020-PROCESO AHORA TOMA EL CODIGO
+      *          DE OPERACION DESDE RD63-TIP-OPE (SI VIENE INFORMADO)
+      *          EN VEZ DE ENVIAR SIEMPRE RD64-VAL-SEG A RDK08401
       *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.                                            
+      * REQ    : REQPR00192052
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : NUEVA BITACORA DE AUDITORIA RD465SS. CADA LINK A
+      *          RDK08401 QUEDA REGISTRADO CON USUARIO, IDENTIFICACION
+      *          CONSULTADA, CODIGO DE RESPUESTA Y FECHA/HORA
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192053
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : NUEVO INDICADOR RD63-IND-MAS-TC. SI LAS 30 POSICIONES
+      *          DE RD64-TC VIENEN LLENAS SE ASUME QUE EL CLIENTE
+      *          PUEDE TENER MAS TARJETAS DE LAS QUE CABEN EN LA TABLA
+      *          Y SE AVISA A LA PANTALLA HAC EN VEZ DE CORTAR LA
+      *          LISTA EN SILENCIO
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192054
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : VALIDACION DE RD63-TIP-IDE/RD63-NUM-IDE ANTES DEL
+      *          LINK A RDK08401. UN DOMINIO INVALIDO O UNA IDENTIFI-
+      *          CACION EN CERO REGRESA RD63-COD-RESP = INVALIDO SIN
+      *          GASTAR EL VIAJE A RDK08401
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192055
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : NUEVA BITACORA DE ABENDS RD466SS. EL TEXTO QUE
+      *          DEVUELVE SOC300 SE GRABA AHI ADEMAS DE REGRESARLO EN
+      *          LA COMMAREA, PARA PODER REVISAR ABENDS DE ESTA
+      *          TRANSACCION AUNQUE LA SESION YA NO EXISTA
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192061
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : SE QUITA LA SEGUNDA DECLARACION DUPLICADA DE
+      *          WK-ERR-NOTOPE (X'0C...') DETECTADA AL DOCUMENTAR LOS
+      *          CODIGOS DE WK-ERRORES PARA EL REPORTE DE RDK08340.
+      *          QUEDA UNA SOLA DECLARACION (X'0F...')
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192063
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : SI RDK08401 REGRESA NO OPERATIVO (WK-ERR-NOTOPE) SE
+      *          REINTENTA EL LINK UNA VEZ TRAS UNA PAUSA BREVE; SI
+      *          SIGUE NO OPERATIVO SE ENRUTA AL PROGRAMA DE RESPALDO
+      *          RDK08402 ANTES DE DEVOLVER LA CONDICION AL LLAMADOR
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192066
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : SE AGREGA RD465-NUM-OFI A LA BITACORA RD465SS (TOMADO
+      *          DE RD64-NUM-OFI) PARA QUE EL NUEVO REPORTE RDK08350
+      *          PUEDA DESGLOSAR EL VOLUMEN DE CONSULTAS POR OFICINA
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192084
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : 022-LINK-BACKUP NO CONTROLABA LA RESPUESTA DEL LINK A
+      *          WK-PGM-BACKUP, ASI QUE UN PROGRAMA DE RESPALDO NO
+      *          INSTALADO ABENDABA CON PGMIDERR EN VEZ DE DEVOLVER
+      *          WK-ERR-NOTOPE AL LLAMADOR. SE AGREGA RESP(WK-RESP-
+      *          BACKUP) Y, SI NO VINO NORMAL, SE DEJA RD64-COD-RESP EN
+      *          WK-COD-NOTOPE
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.                                           
        SOURCE-COMPUTER.        IBM-9672.                                
        OBJECT-COMPUTER.        IBM-9672.                                
@@ -39,6 +107,7 @@
               03 RD64-TIP-OPE                PIC  9(01).
                  88 RD64-VAL-SEG VALUE 1.
                  88 RD64-SOL-DAT VALUE 2.
+                 88 RD64-CAN-SEG VALUE 3.
               03 FILLER                      PIC  X(4062).
 
            02 RD64-SALIDA.
@@ -63,17 +132,55 @@
                  04 RD64-TARJETAS OCCURS 30  TIMES.
                     05 RD64-NUM-TC           PIC 9(16).
                     05 RD64-TIP-TC           PIC X(50).
-              03 FILLER                      PIC X(1686).
+              03 RD64-IND-MAS-TC             PIC X(01).
+                 88 RD64-HAY-MAS-TC VALUE 'S'.
+                 88 RD64-NO-HAY-MAS-TC VALUE 'N'.
+              03 FILLER                      PIC X(1685).
+
+       01  AREA-RD465.
+           02 RD465-LLAVE.
+              03 RD465-FECHA                 PIC 9(08).
+              03 RD465-HORA                  PIC 9(06).
+              03 RD465-USUARIO                PIC 9(13).
+           02 RD465-TIP-IDE                  PIC X(01).
+           02 RD465-NUM-IDE                  PIC 9(16).
+           02 RD465-TIP-OPE                  PIC 9(01).
+           02 RD465-COD-RESP                 PIC 9(04).
+           02 RD465-NUM-OFI                  PIC 9(03).
+
+       01  WK-RESP-RD465                     PIC S9(08) COMP.
+
+       01  AREA-RD466.
+           02 RD466-LLAVE.
+              03 RD466-FECHA                 PIC 9(08).
+              03 RD466-HORA                  PIC 9(06).
+              03 RD466-USUARIO                PIC X(13).
+           02 RD466-TRN                      PIC X(04).
+           02 RD466-TRANSACCION               PIC 9(06).
+           02 RD466-TEXTO-ABEND               PIC X(60).
+
+       01  WK-RESP-RD466                     PIC S9(08) COMP.
+
+       01  WK-RESP-BACKUP                    PIC S9(08) COMP.
 
        01  WK-ERRORES.
            02 WK-ERR-NORMAL PIC X(6) VALUE X'000000000000'.
            02 WK-ERR-NOTFND PIC X(6) VALUE X'810000000000'.
            02 WK-ERR-NOTOPE PIC X(6) VALUE X'0F0000000000'.
            02 WK-ERR-PROERR PIC X(6) VALUE X'270000000000'.
-           02 WK-ERR-NOTOPE PIC X(6) VALUE X'0C0000000000'.
            02 WK-ERR-INVREQ PIC X(6) VALUE X'080000000000'.
            02 WK-ERR-DUPREC PIC X(6) VALUE X'820000000000'.
 
+       01  WK-COD-INVREQ                     PIC 9(04) VALUE 0008.
+
+       01  WK-COD-NOTOPE                     PIC 9(04) VALUE 0015.
+
+       01  WK-PGM-BACKUP                     PIC X(08) VALUE 'RDK08402'.
+
+       01  WK-SW-ENTRADA-VALIDA               PIC 9(01) VALUE 0.
+           88 WK-ENTRADA-VALIDA    VALUE 1.
+           88 WK-ENTRADA-INVALIDA  VALUE 0.
+
 
        LINKAGE SECTION.                                                 
        01  DFHCOMMAREA.                                                 
@@ -85,9 +192,11 @@
               03 RD63-TRANSACCION            PIC  9(06).
               03 FILLER                      PIC  X(20).
               03 RD63-TIP-IDE                PIC  X(01).
+                 88 RD63-TIP-IDE-VALIDO VALUES 'C' 'R' 'P' 'E'.
               03 RD63-NUM-IDE                PIC  9(16).
               03 RD63-NUM-OFI                PIC  9(03).
-              03 FILLER                      PIC  X(4023).
+              03 RD63-TIP-OPE                PIC  9(01).
+              03 FILLER                      PIC  X(4022).
 
            02 RD63-SALIDA.
               03 RD63-COD-RESP               PIC 9(04).
@@ -111,7 +220,10 @@
                  04 RD63-TARJETAS OCCURS 30  TIMES.
                     05 RD63-NUM-TC           PIC 9(16).
                     05 RD63-TIP-TC           PIC X(50).
-              03 FILLER                      PIC X(1686).
+              03 RD63-IND-MAS-TC             PIC X(01).
+                 88 RD63-HAY-MAS-TC VALUE 'S'.
+                 88 RD63-NO-HAY-MAS-TC VALUE 'N'.
+              03 FILLER                      PIC X(1685).
 
        PROCEDURE DIVISION.
 
@@ -131,6 +243,15 @@
            EXIT.
 
        020-PROCESO.
+
+           PERFORM 015-VALIDAR-ENTRADA THRU 015-FIN.
+
+           IF WK-ENTRADA-INVALIDA
+              MOVE WK-COD-INVREQ TO RD63-COD-RESP
+              MOVE 'IDENTIFICACION INVALIDA' TO RD63-DES-RESP
+              GO TO 020-FIN
+           END-IF.
+
            INITIALIZE AREA-RD64
            UNSTRING RD63-USUARIO DELIMITED BY ' '
                                  INTO NUM-USU
@@ -140,7 +261,37 @@
            MOVE RD63-TIP-IDE TO RD64-TIP-IDE
            MOVE RD63-NUM-IDE TO RD64-NUM-IDE
            MOVE RD63-NUM-OFI TO RD64-NUM-OFI
-           MOVE 1            TO RD64-TIP-OPE
+
+           IF RD63-TIP-OPE NUMERIC AND RD63-TIP-OPE > 0
+              MOVE RD63-TIP-OPE TO RD64-TIP-OPE
+           ELSE
+              MOVE 1            TO RD64-TIP-OPE
+           END-IF
+
+           PERFORM 021-LINK-RDK08401 THRU 021-FIN.
+
+           IF RD64-COD-RESP = WK-COD-NOTOPE
+              EXEC CICS DELAY
+                        INTERVAL(000002)
+              END-EXEC
+              PERFORM 021-LINK-RDK08401 THRU 021-FIN
+              IF RD64-COD-RESP = WK-COD-NOTOPE
+                 PERFORM 022-LINK-BACKUP THRU 022-FIN
+              END-IF
+           END-IF.
+
+           MOVE RD64-SALIDA TO RD63-SALIDA.
+
+           PERFORM 026-VERIFICAR-MAS-TC THRU 026-FIN.
+           PERFORM 025-GRABAR-AUDITORIA THRU 025-FIN.
+
+       020-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * LINK NORMAL A RDK08401                                        *
+      *----------------------------------------------------------------*
+       021-LINK-RDK08401.
 
            EXEC CICS LINK
                      PROGRAM('RDK08401')
@@ -148,19 +299,122 @@
                      LENGTH(LENGTH OF AREA-RD64)
            END-EXEC.
 
-           MOVE RD64-SALIDA TO RD63-SALIDA.
+       021-FIN.
+           EXIT.
 
-       020-FIN.
+      *----------------------------------------------------------------*
+      * SI RDK08401 SIGUE NO OPERATIVO DESPUES DEL REINTENTO, SE       *
+      * ENRUTA EL MISMO AREA-RD64 AL PROGRAMA DE RESPALDO ANTES DE     *
+      * DEVOLVER WK-ERR-NOTOPE AL LLAMADOR. SI EL PROGRAMA DE RESPALDO *
+      * NO ESTA INSTALADO (PGMIDERR) SE IGNORA EL LINK Y SE DEJA       *
+      * RD64-COD-RESP COMO QUEDO TRAS EL SEGUNDO INTENTO A RDK08401,   *
+      * ES DECIR WK-COD-NOTOPE -- NO TIENE SENTIDO ABENDEAR AL         *
+      * LLAMADOR POR LA AUSENCIA DE UN RESPALDO OPCIONAL               *
+      *----------------------------------------------------------------*
+       022-LINK-BACKUP.
+
+           EXEC CICS LINK
+                     PROGRAM(WK-PGM-BACKUP)
+                     COMMAREA(AREA-RD64)
+                     LENGTH(LENGTH OF AREA-RD64)
+                     RESP(WK-RESP-BACKUP)
+           END-EXEC.
+
+           IF WK-RESP-BACKUP NOT = DFHRESP(NORMAL)
+              MOVE WK-COD-NOTOPE TO RD64-COD-RESP
+           END-IF.
+
+       022-FIN.
            EXIT.
 
+       015-VALIDAR-ENTRADA.
+
+           SET WK-ENTRADA-VALIDA TO TRUE.
+
+           IF NOT RD63-TIP-IDE-VALIDO
+              SET WK-ENTRADA-INVALIDA TO TRUE
+           END-IF.
+
+           IF RD63-NUM-IDE = 0
+              SET WK-ENTRADA-INVALIDA TO TRUE
+           END-IF.
+
+       015-FIN.
+           EXIT.
+
+       026-VERIFICAR-MAS-TC.
+
+      * LA TABLA RD64-TC ES FIJA EN 30 POSICIONES. SI RDK08401 LLENO
+      * LAS 30, ASUMIMOS QUE PUEDEN EXISTIR MAS TARJETAS QUE NO
+      * ALCANZARON A VENIR Y SE AVISA EN VEZ DE CORTAR LA LISTA SIN
+      * NINGUN INDICIO PARA LA PANTALLA HAC.
+
+           IF RD64-NUM-TC (30) NOT = 0
+              SET RD63-HAY-MAS-TC    TO TRUE
+           ELSE
+              SET RD63-NO-HAY-MAS-TC TO TRUE
+           END-IF.
+
+       026-FIN.
+           EXIT.
 
-       990-ERROR-SISTEMA.                                               
+       025-GRABAR-AUDITORIA.
+
+           ACCEPT RD465-FECHA FROM DATE.
+           ACCEPT RD465-HORA  FROM TIME.
+           MOVE RD64-USUARIO  TO RD465-USUARIO.
+           MOVE RD64-TIP-IDE  TO RD465-TIP-IDE.
+           MOVE RD64-NUM-IDE  TO RD465-NUM-IDE.
+           MOVE RD64-TIP-OPE  TO RD465-TIP-OPE.
+           MOVE RD64-COD-RESP TO RD465-COD-RESP.
+           MOVE RD64-NUM-OFI  TO RD465-NUM-OFI.
+
+           EXEC CICS WRITE
+                     FILE('RD465SS')
+                     FROM(AREA-RD465)
+                     LENGTH(LENGTH OF AREA-RD465)
+                     RIDFLD(RD465-LLAVE)
+                     RESP(WK-RESP-RD465)
+           END-EXEC.
+
+      * UN FALLO AL GRABAR LA AUDITORIA NO DEBE IMPEDIR QUE LA
+      * RESPUESTA YA OBTENIDA DE RDK08401 LLEGUE AL LLAMADOR.
+
+       025-FIN.
+           EXIT.
+
+
+       990-ERROR-SISTEMA.
            CALL 'SOC300' USING DFHEIBLK RETURNING SOC300-SALIDA.
-           MOVE 999                           TO RD63-COD-RESP.         
-           MOVE SOC300-SALIDA                 TO RD63-DES-RESP.         
-           PERFORM 030-TERMINAR THRU 030-FIN.                           
-       990-FIN.                                                         
-           EXIT.                                                        
+           MOVE 999                           TO RD63-COD-RESP.
+           MOVE SOC300-SALIDA                 TO RD63-DES-RESP.
+           PERFORM 027-GRABAR-ABEND THRU 027-FIN.
+           PERFORM 030-TERMINAR THRU 030-FIN.
+       990-FIN.
+           EXIT.
+
+       027-GRABAR-ABEND.
+
+           ACCEPT RD466-FECHA FROM DATE.
+           ACCEPT RD466-HORA  FROM TIME.
+           MOVE RD63-USUARIO      TO RD466-USUARIO.
+           MOVE RD63-TRN          TO RD466-TRN.
+           MOVE RD63-TRANSACCION  TO RD466-TRANSACCION.
+           MOVE SOC300-SALIDA     TO RD466-TEXTO-ABEND.
+
+           EXEC CICS WRITE
+                     FILE('RD466SS')
+                     FROM(AREA-RD466)
+                     LENGTH(LENGTH OF AREA-RD466)
+                     RIDFLD(RD466-LLAVE)
+                     RESP(WK-RESP-RD466)
+           END-EXEC.
+
+      * UN FALLO AL GRABAR LA BITACORA DE ABEND NO DEBE IMPEDIR QUE
+      * 990-ERROR-SISTEMA TERMINE Y REGRESE LA RESPUESTA AL LLAMADOR.
+
+       027-FIN.
+           EXIT.
                                                                         
        030-TERMINAR.                                                    
            EXEC CICS RETURN END-EXEC.                                   
