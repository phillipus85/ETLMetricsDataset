@@ -0,0 +1,352 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RDK08320.
+      * AUTOR    :   M. SOSA
+      * OBJETIVO :   MANTENIMIENTO EN LINEA DE LA PARAMETRIZACION DE
+      *              CANALES (CN285SE/CNF285K) POR CUENTA. PERMITE
+      *              ALTA, MODIFICACION O DESACTIVACION DE UN REGISTRO
+      *              SIN ESPERAR EL PROXIMO EXTRACTO-Y-RECARGA COMPLETO
+      *              FORMATEADOR PARA INTRANET HAC
+      *----------------------------------------------------------------
+      * NRO SOL: REQPR00192057
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCRIP: VERSION INICIAL DEL PROGRAMA
+      *----------------------------------------------------------------
+      * REQ    : REQPR00192074
+      * FECHA  : 31 DE DICIEMBRE DE 2015
+      * AUTOR  : M. SOSA
+      * DESCR  : SE AGREGA 026-MANTENER-CN285SE PARA QUE EL ALTA,
+      *          MODIFICACION O BAJA SE REFLEJE DE INMEDIATO EN
+      *          CN285SE (WRITE/REWRITE CICS) EN LUGAR DE QUEDAR
+      *          SOLO REGISTRADA EN LA BITACORA CN286SS A LA ESPERA
+      *          DEL PROXIMO EXTRACTO-Y-RECARGA COMPLETO
+      *----------------------------------------------------------------
+      * REQ    :
+      * FECHA  :
+      * AUTOR  :
+      * DESCR  :
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-9672.
+       OBJECT-COMPUTER.        IBM-9672.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * ------ PARAMETROS RUTINA MANEJO DE ERRORES -----
+       01  SOC300-SALIDA.
+           COPY 'SOY300'.
+
+       01  AREA-CN286.
+           02 CN286-LLAVE.
+              03 CN286-FECHA                 PIC 9(08).
+              03 CN286-HORA                  PIC 9(06).
+              03 CN286-NUM-CTA               PIC 9(16).
+           02 CN286-TIP-ACCION               PIC X(01).
+           02 CN286-DATOS-TRX.
+              03 CN286-DISP                  PIC X(03).
+              03 CN286-LOCALIZACION          PIC X(01).
+              03 CN286-ORIGEN                PIC X(03).
+              03 CN286-APLIC-ORIGEN          PIC X(02).
+              03 CN286-APLIC-DEST            PIC X(02).
+           02 CN286-RED-ADQUIR               PIC X(02).
+           02 CN286-COD-ADQUI                PIC 9(02).
+           02 CN286-NUM-DISPOSITIVO          PIC X(04).
+           02 CN286-DESCRIPCION              PIC X(100).
+           02 CN286-IND-ENCRIPCION           PIC X(01).
+           02 CN286-LLAVE-ENCRP              PIC X(09).
+           02 CN286-FEC-ALTA                 PIC 9(08).
+           02 CN286-FEC-BAJA                 PIC 9(08).
+
+       01  WK-RESP-CN286                     PIC S9(08) COMP.
+
+       01  AREA-CN285.
+           02 CN285-LLAVE.
+              03 CN285-NUM-CTA               PIC 9(16).
+           02 CN285-DATOS-TRX.
+              03 CN285-DISP                  PIC X(03).
+              03 CN285-LOCALIZACION          PIC X(01).
+              03 CN285-ORIGEN                PIC X(03).
+              03 CN285-APLIC-ORIGEN          PIC X(02).
+              03 CN285-APLIC-DEST            PIC X(02).
+           02 CN285-RED-ADQUIR               PIC X(02).
+           02 CN285-COD-ADQUI                PIC 9(02).
+           02 CN285-NUM-DISPOSITIVO          PIC X(04).
+           02 CN285-DESCRIPCION              PIC X(100).
+           02 CN285-IND-ENCRIPCION           PIC X(01).
+           02 CN285-LLAVE-ENCRP              PIC X(09).
+           02 CN285-FEC-ALTA                 PIC 9(08).
+           02 CN285-FEC-BAJA                 PIC 9(08).
+
+       01  WK-RESP-CN285                     PIC S9(08) COMP.
+       01  WK-FECHA-HOY                      PIC 9(08).
+
+       01  WK-COD-INVREQ                     PIC 9(04) VALUE 0008.
+       01  WK-COD-NOTFND                     PIC 9(04) VALUE 0081.
+
+       01  WK-SW-ACCION-VALIDA               PIC 9(01) VALUE 0.
+           88 WK-ACCION-VALIDA    VALUE 1.
+           88 WK-ACCION-INVALIDA  VALUE 0.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           02 RD69-ENTRADA.
+              03 RD69-TIP-ACCION             PIC X(01).
+                 88 RD69-ES-ALTA      VALUE 'A'.
+                 88 RD69-ES-MODIFICA  VALUE 'M'.
+                 88 RD69-ES-DESACTIVA VALUE 'D'.
+              03 RD69-NUM-CTA                PIC 9(16).
+              03 RD69-DISP                   PIC X(03).
+              03 RD69-LOCALIZACION           PIC X(01).
+              03 RD69-ORIGEN                 PIC X(03).
+              03 RD69-APLIC-ORIGEN           PIC X(02).
+              03 RD69-APLIC-DEST             PIC X(02).
+              03 RD69-RED-ADQUIR             PIC X(02).
+              03 RD69-COD-ADQUI              PIC 9(02).
+              03 RD69-NUM-DISPOSITIVO        PIC X(04).
+              03 RD69-DESCRIPCION            PIC X(100).
+              03 RD69-IND-ENCRIPCION         PIC X(01).
+              03 RD69-LLAVE-ENCRP            PIC X(09).
+              03 RD69-FEC-ALTA               PIC 9(08).
+              03 RD69-FEC-BAJA               PIC 9(08).
+
+           02 RD69-SALIDA.
+              03 RD69-COD-RESP               PIC 9(04).
+              03 RD69-DES-RESP               PIC X(60).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 010-INICIALIZAR     THRU 010-FIN.
+           PERFORM 020-PROCESO         THRU 020-FIN.
+           PERFORM 030-TERMINAR        THRU 030-FIN.
+
+       010-INICIALIZAR.
+
+           EXEC CICS HANDLE ABEND
+                    LABEL(990-ERROR-SISTEMA)
+           END-EXEC.
+
+           INITIALIZE RD69-SALIDA.
+
+       010-FIN.
+           EXIT.
+
+       020-PROCESO.
+
+           PERFORM 015-VALIDAR-ENTRADA THRU 015-FIN.
+
+           IF WK-ACCION-INVALIDA
+              MOVE WK-COD-INVREQ            TO RD69-COD-RESP
+              MOVE 'TIPO DE ACCION INVALIDO' TO RD69-DES-RESP
+              GO TO 020-FIN
+           END-IF.
+
+           PERFORM 025-GRABAR-CN286SS  THRU 025-FIN.
+           PERFORM 026-MANTENER-CN285SE THRU 026-FIN.
+
+       020-FIN.
+           EXIT.
+
+       015-VALIDAR-ENTRADA.
+
+           SET WK-ACCION-VALIDA TO TRUE.
+
+           IF NOT RD69-ES-ALTA AND NOT RD69-ES-MODIFICA
+                                AND NOT RD69-ES-DESACTIVA
+              SET WK-ACCION-INVALIDA TO TRUE
+           END-IF.
+
+           IF RD69-NUM-CTA = 0
+              SET WK-ACCION-INVALIDA TO TRUE
+           END-IF.
+
+       015-FIN.
+           EXIT.
+
+       025-GRABAR-CN286SS.
+
+           INITIALIZE AREA-CN286.
+           ACCEPT CN286-FECHA FROM DATE.
+           ACCEPT CN286-HORA  FROM TIME.
+           MOVE RD69-NUM-CTA          TO CN286-NUM-CTA.
+           MOVE RD69-TIP-ACCION       TO CN286-TIP-ACCION.
+           MOVE RD69-DISP             TO CN286-DISP.
+           MOVE RD69-LOCALIZACION     TO CN286-LOCALIZACION.
+           MOVE RD69-ORIGEN           TO CN286-ORIGEN.
+           MOVE RD69-APLIC-ORIGEN     TO CN286-APLIC-ORIGEN.
+           MOVE RD69-APLIC-DEST       TO CN286-APLIC-DEST.
+           MOVE RD69-RED-ADQUIR       TO CN286-RED-ADQUIR.
+           MOVE RD69-COD-ADQUI        TO CN286-COD-ADQUI.
+           MOVE RD69-NUM-DISPOSITIVO  TO CN286-NUM-DISPOSITIVO.
+           MOVE RD69-DESCRIPCION      TO CN286-DESCRIPCION.
+           MOVE RD69-IND-ENCRIPCION   TO CN286-IND-ENCRIPCION.
+           MOVE RD69-LLAVE-ENCRP      TO CN286-LLAVE-ENCRP.
+           MOVE RD69-FEC-ALTA         TO CN286-FEC-ALTA.
+           MOVE RD69-FEC-BAJA         TO CN286-FEC-BAJA.
+
+           EXEC CICS WRITE
+                     FILE('CN286SS')
+                     FROM(AREA-CN286)
+                     LENGTH(LENGTH OF AREA-CN286)
+                     RIDFLD(CN286-LLAVE)
+                     RESP(WK-RESP-CN286)
+           END-EXEC.
+
+           IF WK-RESP-CN286 = DFHRESP(NORMAL)
+              MOVE 0   TO RD69-COD-RESP
+              MOVE 'CAMBIO REGISTRADO' TO RD69-DES-RESP
+           ELSE
+              MOVE 999 TO RD69-COD-RESP
+              MOVE 'ERROR AL REGISTRAR EL CAMBIO' TO RD69-DES-RESP
+           END-IF.
+
+       025-FIN.
+           EXIT.
+
+      * CN286SS QUEDA COMO BITACORA DE AUDITORIA DEL CAMBIO. EL ALTA,
+      * MODIFICACION O BAJA SE APLICA DE INMEDIATO CONTRA CN285SE EN
+      * 026-MANTENER-CN285SE, SIN ESPERAR LA SIGUIENTE RECARGA
+      * COMPLETA QUE ALIMENTA ESE ARCHIVO PARA LA CORRIDA DE RBD457.
+       026-MANTENER-CN285SE.
+
+           MOVE RD69-NUM-CTA TO CN285-NUM-CTA.
+
+           EVALUATE TRUE
+               WHEN RD69-ES-ALTA
+                   PERFORM 027-ALTA-CN285SE    THRU 027-FIN
+               WHEN RD69-ES-MODIFICA
+                   PERFORM 028-MODIFICA-CN285SE THRU 028-FIN
+               WHEN RD69-ES-DESACTIVA
+                   PERFORM 029-DESACTIVA-CN285SE THRU 029-FIN
+           END-EVALUATE.
+
+       026-FIN.
+           EXIT.
+
+       027-ALTA-CN285SE.
+
+           MOVE RD69-DISP             TO CN285-DISP.
+           MOVE RD69-LOCALIZACION     TO CN285-LOCALIZACION.
+           MOVE RD69-ORIGEN           TO CN285-ORIGEN.
+           MOVE RD69-APLIC-ORIGEN     TO CN285-APLIC-ORIGEN.
+           MOVE RD69-APLIC-DEST       TO CN285-APLIC-DEST.
+           MOVE RD69-RED-ADQUIR       TO CN285-RED-ADQUIR.
+           MOVE RD69-COD-ADQUI        TO CN285-COD-ADQUI.
+           MOVE RD69-NUM-DISPOSITIVO  TO CN285-NUM-DISPOSITIVO.
+           MOVE RD69-DESCRIPCION      TO CN285-DESCRIPCION.
+           MOVE RD69-IND-ENCRIPCION   TO CN285-IND-ENCRIPCION.
+           MOVE RD69-LLAVE-ENCRP      TO CN285-LLAVE-ENCRP.
+           MOVE RD69-FEC-ALTA         TO CN285-FEC-ALTA.
+           MOVE RD69-FEC-BAJA         TO CN285-FEC-BAJA.
+
+           EXEC CICS WRITE
+                     FILE('CN285SE')
+                     FROM(AREA-CN285)
+                     RIDFLD(CN285-NUM-CTA)
+                     RESP(WK-RESP-CN285)
+           END-EXEC.
+
+           IF WK-RESP-CN285 = DFHRESP(NORMAL)
+              MOVE 0   TO RD69-COD-RESP
+              MOVE 'CUENTA ALTA EN CN285SE' TO RD69-DES-RESP
+           ELSE
+              MOVE 999 TO RD69-COD-RESP
+              MOVE 'ERROR AL DAR ALTA EN CN285SE' TO RD69-DES-RESP
+           END-IF.
+
+       027-FIN.
+           EXIT.
+
+       028-MODIFICA-CN285SE.
+
+           EXEC CICS READ
+                     FILE('CN285SE')
+                     INTO(AREA-CN285)
+                     RIDFLD(CN285-NUM-CTA)
+                     UPDATE
+                     RESP(WK-RESP-CN285)
+           END-EXEC.
+
+           IF WK-RESP-CN285 NOT = DFHRESP(NORMAL)
+              MOVE WK-COD-NOTFND TO RD69-COD-RESP
+              MOVE 'CUENTA SIN CANAL PARAMETRIZADO' TO RD69-DES-RESP
+           ELSE
+              MOVE RD69-DISP             TO CN285-DISP
+              MOVE RD69-LOCALIZACION     TO CN285-LOCALIZACION
+              MOVE RD69-ORIGEN           TO CN285-ORIGEN
+              MOVE RD69-APLIC-ORIGEN     TO CN285-APLIC-ORIGEN
+              MOVE RD69-APLIC-DEST       TO CN285-APLIC-DEST
+              MOVE RD69-RED-ADQUIR       TO CN285-RED-ADQUIR
+              MOVE RD69-COD-ADQUI        TO CN285-COD-ADQUI
+              MOVE RD69-NUM-DISPOSITIVO  TO CN285-NUM-DISPOSITIVO
+              MOVE RD69-DESCRIPCION      TO CN285-DESCRIPCION
+              MOVE RD69-IND-ENCRIPCION   TO CN285-IND-ENCRIPCION
+              MOVE RD69-LLAVE-ENCRP      TO CN285-LLAVE-ENCRP
+              MOVE RD69-FEC-ALTA         TO CN285-FEC-ALTA
+              MOVE RD69-FEC-BAJA         TO CN285-FEC-BAJA
+
+              EXEC CICS REWRITE
+                        FILE('CN285SE')
+                        FROM(AREA-CN285)
+                        RESP(WK-RESP-CN285)
+              END-EXEC
+
+              IF WK-RESP-CN285 = DFHRESP(NORMAL)
+                 MOVE 0   TO RD69-COD-RESP
+                 MOVE 'CUENTA MODIFICADA EN CN285SE' TO RD69-DES-RESP
+              ELSE
+                 MOVE 999 TO RD69-COD-RESP
+                 MOVE 'ERROR AL MODIFICAR EN CN285SE' TO RD69-DES-RESP
+              END-IF
+           END-IF.
+
+       028-FIN.
+           EXIT.
+
+       029-DESACTIVA-CN285SE.
+
+           EXEC CICS READ
+                     FILE('CN285SE')
+                     INTO(AREA-CN285)
+                     RIDFLD(CN285-NUM-CTA)
+                     UPDATE
+                     RESP(WK-RESP-CN285)
+           END-EXEC.
+
+           IF WK-RESP-CN285 NOT = DFHRESP(NORMAL)
+              MOVE WK-COD-NOTFND TO RD69-COD-RESP
+              MOVE 'CUENTA SIN CANAL PARAMETRIZADO' TO RD69-DES-RESP
+           ELSE
+              ACCEPT WK-FECHA-HOY FROM DATE
+              MOVE WK-FECHA-HOY TO CN285-FEC-BAJA
+
+              EXEC CICS REWRITE
+                        FILE('CN285SE')
+                        FROM(AREA-CN285)
+                        RESP(WK-RESP-CN285)
+              END-EXEC
+
+              IF WK-RESP-CN285 = DFHRESP(NORMAL)
+                 MOVE 0   TO RD69-COD-RESP
+                 MOVE 'CUENTA DESACTIVADA EN CN285SE' TO RD69-DES-RESP
+              ELSE
+                 MOVE 999 TO RD69-COD-RESP
+                 MOVE 'ERROR AL DESACTIVAR EN CN285SE' TO RD69-DES-RESP
+              END-IF
+           END-IF.
+
+       029-FIN.
+           EXIT.
+
+       990-ERROR-SISTEMA.
+           CALL 'SOC300' USING DFHEIBLK RETURNING SOC300-SALIDA.
+           MOVE 999                           TO RD69-COD-RESP.
+           MOVE SOC300-SALIDA                 TO RD69-DES-RESP.
+           PERFORM 030-TERMINAR THRU 030-FIN.
+       990-FIN.
+           EXIT.
+
+       030-TERMINAR.
+           EXEC CICS RETURN END-EXEC.
+       030-FIN.
+           EXIT.
