@@ -0,0 +1,258 @@
+      *==============================================================*
+      * AUTHOR    : M. SOSA                                          *
+      * TEMA      : MATRICULA DE MANDATARIOS (CNBS)                  *
+      * OBJETIVO  : REFORMATEA RB457SS AL LAYOUT DE ENVIO REGULATORIO*
+      *           : CNBS, AGREGANDO SUS PROPIOS REGISTROS HEADER Y   *
+      *           : TRAILER, PARA ELIMINAR EL REPROCESO MANUAL QUE   *
+      *           : SE HACIA CADA CICLO DE REPORTE                  *
+      * FECHA     : 31 DE DICIEMBRE DE 2015                          *
+      * NRO REQ   : REQPR00192050                                    *
+      *==============================================================*
+
+      *==============================================================*
+      * REMARKS           LOG DE MODIFICACIONES                      *
+      *==============================================================*
+      * NRO REQ: REQPR00192050                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: VERSION INICIAL DEL PROGRAMA                         *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192079                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: UN OPEN FALLIDO EN 100-INICIALIZAR LLAMABA A          *
+      *          990-FINALIZAR, QUE SIEMPRE GRABA EL TRAILER DE        *
+      *          CNB470SS Y CIERRA LOS DOS ARCHIVOS, AUNQUE CNB470SS    *
+      *          TODAVIA NO SE HAYA ABIERTO, Y SIEMPRE MUESTRA          *
+      *          "TERMINO NORMAL" AUNQUE RETURN-CODE YA ESTE EN 999.    *
+      *          SE AGREGA 995-ERROR-INICIALIZAR PARA ESE CAMINO: CADA  *
+      *          RAMA DE OPEN FALLIDO CIERRA SOLO EL ARCHIVO QUE ELLA   *
+      *          MISMA SABE QUE YA ABRIO, Y 995-ERROR-INICIALIZAR SOLO  *
+      *          MUESTRA EL MENSAJE DE ERROR Y TERMINA                  *
+      *==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RBD470.
+       AUTHOR.       M. SOSA.
+       DATE-WRITTEN. 31 DE DICIEMBRE 2015.
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT  RB457SS     ASSIGN TO SYS001-RB457SS
+                               FILE STATUS ES-RB457SS.
+
+           SELECT  CNB470SS    ASSIGN TO SYS002-CNB470SS
+                               FILE STATUS ES-CNB470SS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RB457SS.
+       01  REG-RB457SS.
+           03 RB457SS-NUM-CTA             PIC 9(16).
+           03 RB457SS-NUM-TRANSAC         PIC 9(16).
+           03 RB457SS-TIP-TRANSAC         PIC X(3).
+           03 RB457SS-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 RB457SS-MONEDA              PIC X(3).
+           03 RB457SS-FECHA-TRANSAC       PIC 9(8).
+           03 RB457SS-HORA-TRANSAC        PIC 9(6).
+           03 RB457SS-NOMB-ARCH-CARG      PIC X(100).
+           03 RB457SS-NOMBRE-RED          PIC X(100).
+           03 RB457SS-RED-ADQUIR          PIC X(2).
+       01  REG-RB457SS-TRL.
+           03 RB457SS-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB457SS-TRL-CANT-REGS       PIC 9(10).
+           03 RB457SS-TRL-HASH-CTL        PIC 9(18).
+
+       FD  CNB470SS.
+       01  REG-CNB470SS-HDR.
+           03 CNB470-HDR-TIPO-REG         PIC X(3) VALUE 'HDR'.
+           03 CNB470-HDR-FECHA-PROCESO    PIC 9(8).
+           03 CNB470-HDR-ENTIDAD          PIC X(10) VALUE 'CNBS'.
+           03 FILLER                      PIC X(79).
+       01  REG-CNB470SS-DET.
+           03 CNB470-DET-TIPO-REG         PIC X(3) VALUE 'DET'.
+           03 CNB470-NUM-CTA              PIC 9(16).
+           03 CNB470-NUM-TRANSAC          PIC 9(16).
+           03 CNB470-TIP-TRANSAC          PIC X(3).
+           03 CNB470-MONTO-TRANSAC        PIC 9(13)V9(02).
+           03 CNB470-MONEDA               PIC X(3).
+           03 CNB470-FECHA-TRANSAC        PIC 9(8).
+           03 CNB470-RED-ADQUIR           PIC X(2).
+           03 FILLER                      PIC X(40).
+       01  REG-CNB470SS-TRL.
+           03 CNB470-TRL-TIPO-REG         PIC X(3) VALUE 'TRL'.
+           03 CNB470-TRL-CANT-REGS        PIC 9(10).
+           03 CNB470-TRL-MONTO-TOTAL      PIC 9(15)V9(02).
+           03 FILLER                      PIC X(70).
+
+       WORKING-STORAGE SECTION.
+
+       01  WK-VARIABLES.
+           03  ES-RB457SS                   PIC   X(02).
+           03  ES-CNB470SS                  PIC   X(02).
+           03  SW-FIN                       PIC   9(01).
+           03  ST-PROGRAMA                  PIC   9(01).
+           03  WK-LEIDOS                    PIC   9(10).
+           03  WK-GRABADOS                  PIC   9(10).
+           03  WK-MONTO-TOTAL               PIC   9(15)V9(02).
+
+       01  WK-FECHA                         PIC       9(8).
+       01  WK-HORA                          PIC       9(8).
+       01  WK-FECHA-SISTEMA                 PIC       9(8).
+
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+
+           PERFORM 100-INICIALIZAR THRU 100-FIN.
+           PERFORM 200-PROCESO     THRU 200-FIN
+                   UNTIL SW-FIN = 1.
+           MOVE 1                  TO   ST-PROGRAMA.
+           PERFORM 990-FINALIZAR   THRU 990-FIN.
+
+       100-INICIALIZAR.
+
+           CALL    'GEC002'    USING     WK-FECHA
+           MOVE    WK-FECHA    TO        WK-FECHA-SISTEMA
+           ACCEPT  WK-HORA     FROM      TIME
+           DISPLAY 'FECHA  : ' WK-FECHA
+           DISPLAY 'HORA   : ' WK-HORA
+
+           INITIALIZE  WK-VARIABLES.
+
+           OPEN INPUT  RB457SS.
+           IF   ES-RB457SS NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO RB457SS ' ES-RB457SS
+                MOVE     999  TO RETURN-CODE
+                PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
+
+           OPEN OUTPUT CNB470SS.
+           IF  ES-CNB470SS NOT = '00'
+               DISPLAY 'ERROR AL ABRIR ARCHIVO CNB470SS ' ES-CNB470SS
+               MOVE     999           TO   RETURN-CODE
+               CLOSE    RB457SS
+               PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
+
+           PERFORM 110-GRABAR-HEADER THRU 110-FIN.
+           PERFORM 210-LEER-RB457SS  THRU 210-FIN.
+
+       100-FIN.
+           EXIT.
+
+       110-GRABAR-HEADER.
+
+           MOVE WK-FECHA-SISTEMA TO CNB470-HDR-FECHA-PROCESO.
+           WRITE REG-CNB470SS-HDR.
+
+           IF ES-CNB470SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR HEADER CNB470SS ' ES-CNB470SS
+              MOVE     999           TO   RETURN-CODE
+              PERFORM  990-FINALIZAR THRU 990-FIN.
+
+       110-FIN.
+           EXIT.
+
+       200-PROCESO.
+
+           MOVE RB457SS-NUM-CTA         TO CNB470-NUM-CTA.
+           MOVE RB457SS-NUM-TRANSAC     TO CNB470-NUM-TRANSAC.
+           MOVE RB457SS-TIP-TRANSAC     TO CNB470-TIP-TRANSAC.
+           MOVE RB457SS-MONTO-TRANSAC   TO CNB470-MONTO-TRANSAC.
+           MOVE RB457SS-MONEDA          TO CNB470-MONEDA.
+           MOVE RB457SS-FECHA-TRANSAC   TO CNB470-FECHA-TRANSAC.
+           MOVE RB457SS-RED-ADQUIR      TO CNB470-RED-ADQUIR.
+
+           PERFORM 300-GRABAR-DETALLE THRU 300-FIN.
+           PERFORM 210-LEER-RB457SS    THRU 210-FIN.
+
+       200-FIN.
+           EXIT.
+
+       210-LEER-RB457SS.
+
+           READ RB457SS
+
+           IF ES-RB457SS = '00'
+              IF RB457SS-TRL-TIPO-REG = 'TRL'
+                 MOVE 1 TO SW-FIN
+              ELSE
+                 ADD 1 TO WK-LEIDOS
+              END-IF
+           ELSE
+            IF ES-RB457SS = '10' OR '46'
+              MOVE 1 TO SW-FIN
+            ELSE
+               DISPLAY 'ERROR AL LEER ARCHIVO RB457SS ' ES-RB457SS
+               MOVE     999           TO   RETURN-CODE
+               PERFORM  990-FINALIZAR THRU 990-FIN.
+
+       210-FIN.
+           EXIT.
+
+       300-GRABAR-DETALLE.
+
+           WRITE REG-CNB470SS-DET.
+
+           IF ES-CNB470SS = '00'
+              ADD  1 TO WK-GRABADOS
+              ADD  CNB470-MONTO-TRANSAC TO WK-MONTO-TOTAL
+           ELSE
+              DISPLAY 'ERROR AL GRABAR CNB470SS ' ES-CNB470SS
+              MOVE     999            TO   RETURN-CODE
+              PERFORM  990-FINALIZAR  THRU 990-FIN.
+
+       300-FIN.
+           EXIT.
+
+       310-GRABAR-TRL-CNB470SS.
+
+           MOVE WK-GRABADOS        TO CNB470-TRL-CANT-REGS.
+           MOVE WK-MONTO-TOTAL     TO CNB470-TRL-MONTO-TOTAL.
+           WRITE REG-CNB470SS-TRL.
+
+           IF ES-CNB470SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER CNB470SS ' ES-CNB470SS
+              MOVE     999            TO   RETURN-CODE.
+
+       310-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SE LLEGA ACA SOLO DESDE UN OPEN FALLIDO EN 100-INICIALIZAR, ES  *
+      * DECIR ANTES DE QUE EL PROGRAMA HAYA EMPEZADO A PROCESAR. NO SE  *
+      * GRABA EL TRAILER DE CNB470SS (PUEDE NO ESTAR ABIERTO) Y EL      *
+      * ARCHIVO QUE SI LLEGO A ABRIRSE YA SE CERRO EN LA RAMA QUE       *
+      * DETECTO EL ERROR, ANTES DE LLAMAR A ESTE PARRAFO                *
+      *----------------------------------------------------------------*
+       995-ERROR-INICIALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG. RBD470 TERMINO CON ERROR   '
+              DISPLAY '--------------------------------------'.
+
+           STOP      RUN.
+
+       995-FIN.
+           EXIT.
+
+       990-FINALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG. RBD470 TERMINO NORMAL      '
+              DISPLAY '--------------------------------------'
+              DISPLAY 'REGS. LEIDOS EN RB457SS    : ' WK-LEIDOS
+              DISPLAY 'REGS. GRABADOS EN CNB470SS : ' WK-GRABADOS
+              DISPLAY 'MONTO TOTAL ENVIADO        : ' WK-MONTO-TOTAL
+              DISPLAY '--------------------------------------'.
+
+           PERFORM 310-GRABAR-TRL-CNB470SS THRU 310-FIN.
+
+           CLOSE RB457SS.
+           CLOSE CNB470SS.
+           STOP      RUN.
+
+       990-FIN.
+           EXIT.
