@@ -10,93 +10,517 @@
       *==============================================================*
       * REMARKS           LOG DE MODIFICACIONES                      *
       *==============================================================*
-      * NRO REQ:                                                     *
-      * FECHA  :                                                     *
-      * AUTOR  :                                                     *
-      * DESCRIP:                                                     *
+      * NRO REQ: REQPR00192034                                       *
+      * FECHA  : 10 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: CN255SE QUE NO EMPAREJA POR EL LADO BAJO DEL MERGE   *
+      *          (WK-LLAVE1 < WK-LLAVE2) TAMBIEN SE GRABA EN RB451SS  *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192035                                       *
+      * FECHA  : 11 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE AGREGA REGISTRO TRAILER DE CONTROL (CANTIDAD Y    *
+      *          HASH) AL FINAL DE RB457SS Y RB451SS                 *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192036                                       *
+      * FECHA  : 14 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: CHECKPOINT/RESTART POR VOLUMEN DE CN255SE. SE AGREGA *
+      *          TARJETA DE PARAMETROS (PARMSS) Y ARCHIVO DE PUNTOS   *
+      *          DE CONTROL (RBCKPT)                                 *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192037                                       *
+      * FECHA  : 15 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: LA FECHA DE PROCESO PUEDE SOBRESCRIBIRSE DESDE        *
+      *          PARMSS (PARM-FECHA-PROCESO) PARA REPROCESOS DE       *
+      *          FECHAS ANTERIORES                                    *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192038                                       *
+      * FECHA  : 16 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: MODO SIMULACION (PARM-MODO-SIMULACION) PARA VALIDAR  *
+      *          UN EXTRACTO CN285SE SIN ABRIR RB457SS/RB451SS/RBCKPT *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192039                                       *
+      * FECHA  : 17 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: ADEMAS DE RB457SS CONSOLIDADO, SE GENERA UN EXTRACTO *
+      *          POR RED ADQUIRIENTE (VISA/MASTERCARD/OTRAS) PARA      *
+      *          ENTREGA DIRECTA A CADA RED                           *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192040                                       *
+      * FECHA  : 18 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE VALIDA CN28-RED-ADQUIR CONTRA TABLA MAESTRA DE     *
+      *          REDES (REDTAB) ANTES DEL EMPAREJAMIENTO. LOS CODIGOS  *
+      *          NO VALIDOS SE GRABAN EN RB459SS EN LUGAR DE SEGUIR    *
+      *          EL PROCESO NORMAL                                    *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192041                                       *
+      * FECHA  : 19 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE AGREGA RECONCILIACION DE CONTADORES AL FINAL DEL   *
+      *          PROCESO (WK-LEIDOS-CIFIN CONTRA WK-GRABADOS MAS       *
+      *          WK-GRABADOS-ERROR) CON AVISO DE WARNING SI NO CUADRA  *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192042                                       *
+      * FECHA  : 21 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE AGREGA MONTO Y MONEDA DE LA TRANSACCION A CN255SE  *
+      *          Y SE PROPAGA A RB457SS, RB451SS Y LOS EXTRACTOS POR   *
+      *          RED (RB457VI/RB457MC/RB457OT)                        *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192043                                       *
+      * FECHA  : 22 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE AGREGA FECHA Y HORA DE LA TRANSACCION A CN255SE    *
+      *          Y SE PROPAGA A RB457SS, RB451SS Y LOS EXTRACTOS POR   *
+      *          RED, PARA PODER SELECCIONAR POR RANGO DE FECHAS EN    *
+      *          LOS CORTES MENSUALES DE LA CNBS                      *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192044                                       *
+      * FECHA  : 23 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE AGREGA FECHA DE ALTA Y BAJA DE CANAL A CN285SE     *
+      *          (CNF285K), PARA CONOCER DESDE CUANDO RIGE CADA        *
+      *          PARAMETRIZACION DE CUENTA                            *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192045                                       *
+      * FECHA  : 24 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE AGREGA BITACORA DE CAMBIOS RB458SS QUE COMPARA EL  *
+      *          RED-ADQUIR DE RB457SS DE LA CORRIDA ACTUAL CONTRA LA  *
+      *          CORRIDA ANTERIOR (RB457ANT) Y GRABA UN REGISTRO POR   *
+      *          CUENTA CUYA RED CAMBIO DE UNA CORRIDA A OTRA          *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192046                                       *
+      * FECHA  : 28 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE DETECTA CN255SE REPETIDO (MISMA LLAVE NUM-CTA +    *
+      *          NUM-TRANSAC + TIP-TRANSAC) Y SE DESVIA EL SEGUNDO Y   *
+      *          SIGUIENTES REGISTROS A LA NUEVA EXCEPCION RB460SS EN  *
+      *          LUGAR DE DEJARLOS PASAR AL EMPAREJAMIENTO NORMAL      *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192047                                       *
+      * FECHA  : 29 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: MODO MULTIDIA. SE AGREGA ARCHIVO OPCIONAL LST255SS    *
+      *          CON LA LISTA DE EXTRACTOS DIARIOS DE CN255SE A        *
+      *          PROCESAR COMO UN SOLO INSUMO CONTRA CN285SE. SIN ESTA *
+      *          LISTA EL PROGRAMA SIGUE ABRIENDO UNICAMENTE           *
+      *          SYS001-CN255SE COMO HASTA AHORA                       *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192048                                       *
+      * FECHA  : 30 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: FILTRO OPCIONAL POR CN25-TIP-TRANSAC EN PARMSS.       *
+      *          SE AGREGA LISTA DE HASTA 10 TIPOS EN                  *
+      *          PARM-TIP-TRANSAC-FILTRO; SI SE INFORMA, SOLO LOS      *
+      *          REGISTROS DE CN255SE CON UN TIPO DENTRO DE ESA LISTA  *
+      *          CONTINUAN AL EMPAREJAMIENTO NORMAL, LOS DEMAS SE      *
+      *          OMITEN Y SE CUENTAN EN WK-OMITIDOS-TIPO. SIN PARMSS O *
+      *          SIN LISTA EL PROGRAMA PROCESA TODOS LOS TIPOS IGUAL   *
+      *          QUE HASTA AHORA                                      *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192049                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: UN FILE STATUS INESPERADO AL LEER CN255SE O CN285SE   *
+      *          YA NO ABORTA EL PROCESO DE INMEDIATO: SE REGISTRA EL  *
+      *          REGISTRO FALLIDO EN LA NUEVA EXCEPCION RB462SS Y SE   *
+      *          CONTINUA CON LA SIGUIENTE LECTURA. SE ABORTA SOLO SI  *
+      *          LA TASA DE ERRORES SOBRE LOS INTENTOS DE LECTURA DE   *
+      *          ESE ARCHIVO SUPERA PARM-MAX-TASA-ERROR (10% SI PARMSS *
+      *          NO LA INFORMA)                                       *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192058                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: CN285SE PASA DE SECUENCIAL A INDEXADO (LLAVE          *
+      *          CN285SE-NUM-CTA) PARA PERMITIR CONSULTA DIRECTA POR   *
+      *          CUENTA DESDE UNA NUEVA TRANSACCION EN LINEA, SIN      *
+      *          CAMBIAR LA FORMA EN QUE ESTE PROGRAMA LO LEE          *
+      *          (SIGUE SIENDO UN READ NEXT SECUENCIAL)                *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192065                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SI CN255SE O CN285SE AUN NO LLEGARON (EXTRACTO DE     *
+      *          ARRIBA ATRASADO) EL OPEN YA NO ABORTA LA CORRIDA DE   *
+      *          INMEDIATO: ESPERA PARM-SEG-ESPERA-REINTENTO SEGUNDOS  *
+      *          Y REINTENTA HASTA PARM-MAX-REINTENTOS-OPEN VECES      *
+      *          (6 REINTENTOS DE 30 SEG SI PARMSS NO LOS INFORMA)     *
+      *          ANTES DE ABORTAR                                      *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192068                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE VALIDA LA VIGENCIA DE LA PARAMETRIZACION DE        *
+      *          CN285SE (CN285SE-FEC-ALTA/FEC-BAJA) CONTRA LA FECHA   *
+      *          DE PROCESO. LAS CUENTAS NO VIGENTES A ESA FECHA SE    *
+      *          GRABAN EN RB459SS (RB459SS-MOTIVO = 'V') EN LUGAR DE  *
+      *          EMPAREJARSE, PARA QUE UN REPROCESO CON PARM-FECHA-    *
+      *          PROCESO REPRODUZCA LA PARAMETRIZACION VIGENTE EN ESA  *
+      *          FECHA Y NO LA ACTUAL                                  *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192071                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: SE AGREGA UMBRAL CONFIGURABLE (PARM-MAX-TASA-RB451,  *
+      *          20% POR DEFECTO) SOBRE EL PORCENTAJE DE RB451SS      *
+      *          CONTRA LO LEIDO DE CN255SE. SI SE SUPERA, LA CORRIDA *
+      *          YA NO TERMINA COMO UNA MAS: MUESTRA UN BANNER DE     *
+      *          ALERTA Y DEVUELVE RETURN-CODE 4 PARA QUE EL          *
+      *          SCHEDULER/OPERACION LA DISTINGA DE UNA CORRIDA        *
+      *          NORMAL SIN ESPERAR A QUE ALGUIEN REVISE EL LOG        *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192072                                        *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: CORRECCIONES DE DRENAJE/CHECKPOINT DETECTADAS EN     *
+      *          INSPECCION. EL DRENAJE DE FIN DE ARCHIVO AHORA       *
+      *          DISPARA CUANDO SE AGOTA CN285SE (NO CN255SE) Y       *
+      *          RECORRE TODOS LOS PENDIENTES DE CN255SE EN LUGAR     *
+      *          DE REGRABAR UNA VEZ EL BUFFER DEL ULTIMO REGISTRO    *
+      *          YA PROCESADO. EL MODO SIMULACION AHORA TAMBIEN       *
+      *          CUBRE RB459SS/RB460SS/RB462SS. LA REPOSICION POR     *
+      *          RESTART USA PARRAFOS PROPIOS (1031/1032) QUE NO      *
+      *          REPITEN LAS ESCRITURAS DE EXCEPCION NI SUS           *
+      *          CONTADORES. RBCKPT SE EXTIENDE CON LOS CONTADORES    *
+      *          Y HASHES INCORPORADOS DESPUES DE LA VERSION          *
+      *          INICIAL, PARA QUE UN RESTART LOS RECUPERE EN LUGAR   *
+      *          DE REINICIARLOS EN CERO                              *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192078                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: UN OPEN FALLIDO EN 100-INICIALIZAR (O EN 106/107)      *
+      *          LLAMABA A 990-FINALIZAR, QUE SIEMPRE GRABA TODOS LOS   *
+      *          TRAILERS Y CIERRA LOS ONCE ARCHIVOS DE SALIDA, AUNQUE  *
+      *          ALGUNOS TODAVIA NO SE HAYAN ABIERTO (O NUNCA SE HAYAN  *
+      *          INTENTADO ABRIR, EN MODO SIMULACION), Y SIEMPRE        *
+      *          MUESTRA "TERMINO NORMAL" AUNQUE RETURN-CODE YA ESTE    *
+      *          EN 999. SE AGREGA 995-ERROR-INICIALIZAR PARA ESE       *
+      *          CAMINO: CIERRA CADA ARCHIVO SOLO SI SU FILE STATUS     *
+      *          QUEDO EN '00' U '97', SIN GRABAR NINGUN TRAILER        *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192083                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: LA RAMA WK-LLAVE1 > WK-LLAVE2 DE 200-PROCESO GRABABA  *
+      *          EL REGISTRO CN255SE VIGENTE EN RB451SS Y SOLO         *
+      *          AVANZABA CN285SE, SIN LEER OTRO CN255SE. SI CN285SE   *
+      *          TENIA VARIAS LLAVES SEGUIDAS MENORES A LA DE CN255SE, *
+      *          EL MISMO REGISTRO SE VOLVIA A GRABAR EN RB451SS EN    *
+      *          CADA VUELTA, DUPLICANDO LA TRANSACCION EN EL ARCHIVO  *
+      *          DE NO-MATCHEADAS. SE QUITA LA GRABACION DE ESA RAMA:  *
+      *          MIENTRAS CN285SE ESTE ATRASADO SOLO SE LO AVANZA, Y   *
+      *          EL REGISTRO CN255SE QUEDA PENDIENTE DE RESOLVER EN LA *
+      *          PROXIMA COMPARACION (RAMA < U =)                      *
       *==============================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID.   RBD457.
-       AUTHOR.       Angel Andres 
-       DATE-WRITTEN.  30 DE NOVIEMBRE DE 2015       
+       AUTHOR.       Angel Andres
+       DATE-WRITTEN.  30 DE NOVIEMBRE DE 2015
       *---------------------------------------------------------------*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT  CN255SE     ASSIGN TO SYS001-CN255SE
+           SELECT  CN255SE     ASSIGN TO WK-CN255-ARCHIVO-ACTUAL
                                FILE STATUS ES-CN255SE.
 
+           SELECT  LST255SS    ASSIGN TO SYS014-LST255SS
+                               FILE STATUS ES-LST255SS.
+
            SELECT  CN285SE     ASSIGN TO SYS002-CN285SE
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS CN285SE-NUM-CTA
                                FILE STATUS ES-CN285SE.
-                                          		   
-		   SELECT  RB457SS     ASSIGN TO SYS003-RB457SS
+
+           SELECT  RB457SS     ASSIGN TO SYS003-RB457SS
                                FILE STATUS ES-RB457SS.
-                                          
+
            SELECT  RB451SS     ASSIGN TO SYS003-RB451SS
                                FILE STATUS ES-RB451SS.
-                               
+
+           SELECT  RB457VI     ASSIGN TO SYS005-RB457VI
+                               FILE STATUS ES-RB457VI.
+
+           SELECT  RB457MC     ASSIGN TO SYS006-RB457MC
+                               FILE STATUS ES-RB457MC.
+
+           SELECT  RB457OT     ASSIGN TO SYS007-RB457OT
+                               FILE STATUS ES-RB457OT.
+
+           SELECT  RB459SS     ASSIGN TO SYS008-RB459SS
+                               FILE STATUS ES-RB459SS.
+
+           SELECT  REDTAB      ASSIGN TO SYS010-REDTAB
+                               FILE STATUS ES-REDTAB.
+
+           SELECT  PARMSS      ASSIGN TO SYS009-PARMSS
+                               FILE STATUS ES-PARMSS.
+
+           SELECT  RBCKPT      ASSIGN TO SYS004-RBCKPT
+                               FILE STATUS ES-RBCKPT.
+
+           SELECT  RB457ANT    ASSIGN TO SYS011-RB457ANT
+                               FILE STATUS ES-RB457ANT.
+
+           SELECT  RB458SS     ASSIGN TO SYS012-RB458SS
+                               FILE STATUS ES-RB458SS.
+
+           SELECT  RB460SS     ASSIGN TO SYS013-RB460SS
+                               FILE STATUS ES-RB460SS.
+
+           SELECT  RB462SS     ASSIGN TO SYS015-RB462SS
+                               FILE STATUS ES-RB462SS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  CN255SE.
        01  REG-CN255SE.
-		   03 LLAVE.
-			  05 CN255SE-NUM-CTA		PIC 9(16).
-			  05 CN255SE-NUM-TRANSAC		PIC 9(16).
-			  05 CN255SE-TIP-TRANSAC		PIC X(3).
-		   03 CN255SE-NOTIFICACION		PIC X(100).
-		   03 CN255SE-DESCRP-TRANSAC		PIC X(100).
-		   03 CN255SE-NOMB-ARCH-CARG		PIC X(100).
-		   03 CN255SE-NOMBRE-RED		PIC X(100).
-		   
-   
+           03 LLAVE.
+              05 CN255SE-NUM-CTA          PIC 9(16).
+              05 CN255SE-NUM-TRANSAC      PIC 9(16).
+              05 CN255SE-TIP-TRANSAC      PIC X(3).
+           03 CN255SE-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 CN255SE-MONEDA              PIC X(3).
+           03 CN255SE-FECHA-TRANSAC       PIC 9(8).
+           03 CN255SE-HORA-TRANSAC        PIC 9(6).
+           03 CN255SE-NOTIFICACION        PIC X(100).
+           03 CN255SE-DESCRP-TRANSAC      PIC X(100).
+           03 CN255SE-NOMB-ARCH-CARG      PIC X(100).
+           03 CN255SE-NOMBRE-RED          PIC X(100).
+
        FD  CN285SE.
        01  REG-CN285SE.
-       	   03 LLAVE.
-			  05 CN285SE-NUM-CTA		PIC 9(16).
-       	   03 DATOS-TRX.
-			  05 CN285SE-DISP		PIC X(3).
-			  05 CN285SE-LOCALIZACION		PIC X(1).
-			  05 CN285SE-ORIGEN		PIC X(3).
-			  05 CN285SE-APLIC-ORIGEN		PIC X(2).
-			  05 CN285SE-APLIC-DEST		PIC X(2).
-       	   03 CN285SE-RED-ADQUIR		PIC X(2).
-       	   03 CN285SE-COD-ADQUI		PIC 9(2).
-       	   03 CN285SE-NUM-DISPOSITIVO		PIC X(4).
-       	   03 CN285SE-DESCRIPCION		PIC X(100).
-       	   03 CN285SE-IND-ENCRIPCION		PIC X(1).
-       	   03 CN285SE-LLAVE-ENCRP		PIC X(9).
-       	   
+           03 LLAVE.
+              05 CN285SE-NUM-CTA          PIC 9(16).
+           03 DATOS-TRX.
+              05 CN285SE-DISP             PIC X(3).
+              05 CN285SE-LOCALIZACION     PIC X(1).
+              05 CN285SE-ORIGEN           PIC X(3).
+              05 CN285SE-APLIC-ORIGEN     PIC X(2).
+              05 CN285SE-APLIC-DEST       PIC X(2).
+           03 CN285SE-RED-ADQUIR          PIC X(2).
+           03 CN285SE-COD-ADQUI           PIC 9(2).
+           03 CN285SE-NUM-DISPOSITIVO     PIC X(4).
+           03 CN285SE-DESCRIPCION         PIC X(100).
+           03 CN285SE-IND-ENCRIPCION      PIC X(1).
+           03 CN285SE-LLAVE-ENCRP         PIC X(9).
+           03 CN285SE-FEC-ALTA            PIC 9(8).
+           03 CN285SE-FEC-BAJA            PIC 9(8).
 
        FD  RB457SS.
        01  REG-RB457SS.
-		   03 RB457SS-NUM-CTA	PIC 9(16).
-		   03 RB457SS-NUM-TRANSAC	PIC 9(16).
-		   03 RB457SS-TIP-TRANSAC	PIC X(3).
-		   03 RB457SS-NOMB-ARCH-CARG	PIC X(100).
-		   03 RB457SS-NOMBRE-RED	PIC X(100).
-		   03 RB457SS-RED-ADQUIR	PIC X(2).
+           03 RB457SS-NUM-CTA             PIC 9(16).
+           03 RB457SS-NUM-TRANSAC         PIC 9(16).
+           03 RB457SS-TIP-TRANSAC         PIC X(3).
+           03 RB457SS-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 RB457SS-MONEDA              PIC X(3).
+           03 RB457SS-FECHA-TRANSAC       PIC 9(8).
+           03 RB457SS-HORA-TRANSAC        PIC 9(6).
+           03 RB457SS-NOMB-ARCH-CARG      PIC X(100).
+           03 RB457SS-NOMBRE-RED          PIC X(100).
+           03 RB457SS-RED-ADQUIR          PIC X(2).
+       01  REG-RB457SS-TRL.
+           03 RB457SS-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB457SS-TRL-CANT-REGS       PIC 9(10).
+           03 RB457SS-TRL-HASH-CTL        PIC 9(18).
+
+       FD  RB457VI.
+       01  REG-RB457VI.
+           03 RB457VI-NUM-CTA             PIC 9(16).
+           03 RB457VI-NUM-TRANSAC         PIC 9(16).
+           03 RB457VI-TIP-TRANSAC         PIC X(3).
+           03 RB457VI-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 RB457VI-MONEDA              PIC X(3).
+           03 RB457VI-FECHA-TRANSAC       PIC 9(8).
+           03 RB457VI-HORA-TRANSAC        PIC 9(6).
+           03 RB457VI-NOMB-ARCH-CARG      PIC X(100).
+           03 RB457VI-NOMBRE-RED          PIC X(100).
+           03 RB457VI-RED-ADQUIR          PIC X(2).
+       01  REG-RB457VI-TRL.
+           03 RB457VI-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB457VI-TRL-CANT-REGS       PIC 9(10).
+           03 RB457VI-TRL-HASH-CTL        PIC 9(18).
+
+       FD  RB457MC.
+       01  REG-RB457MC.
+           03 RB457MC-NUM-CTA             PIC 9(16).
+           03 RB457MC-NUM-TRANSAC         PIC 9(16).
+           03 RB457MC-TIP-TRANSAC         PIC X(3).
+           03 RB457MC-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 RB457MC-MONEDA              PIC X(3).
+           03 RB457MC-FECHA-TRANSAC       PIC 9(8).
+           03 RB457MC-HORA-TRANSAC        PIC 9(6).
+           03 RB457MC-NOMB-ARCH-CARG      PIC X(100).
+           03 RB457MC-NOMBRE-RED          PIC X(100).
+           03 RB457MC-RED-ADQUIR          PIC X(2).
+       01  REG-RB457MC-TRL.
+           03 RB457MC-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB457MC-TRL-CANT-REGS       PIC 9(10).
+           03 RB457MC-TRL-HASH-CTL        PIC 9(18).
+
+       FD  RB457OT.
+       01  REG-RB457OT.
+           03 RB457OT-NUM-CTA             PIC 9(16).
+           03 RB457OT-NUM-TRANSAC         PIC 9(16).
+           03 RB457OT-TIP-TRANSAC         PIC X(3).
+           03 RB457OT-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 RB457OT-MONEDA              PIC X(3).
+           03 RB457OT-FECHA-TRANSAC       PIC 9(8).
+           03 RB457OT-HORA-TRANSAC        PIC 9(6).
+           03 RB457OT-NOMB-ARCH-CARG      PIC X(100).
+           03 RB457OT-NOMBRE-RED          PIC X(100).
+           03 RB457OT-RED-ADQUIR          PIC X(2).
+       01  REG-RB457OT-TRL.
+           03 RB457OT-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB457OT-TRL-CANT-REGS       PIC 9(10).
+           03 RB457OT-TRL-HASH-CTL        PIC 9(18).
+
+       FD  RB459SS.
+       01  REG-RB459SS.
+           03 RB459SS-NUM-CTA             PIC 9(16).
+           03 RB459SS-RED-ADQUIR          PIC X(2).
+           03 RB459SS-MOTIVO              PIC X(1).
+       01  REG-RB459SS-TRL.
+           03 RB459SS-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB459SS-TRL-CANT-REGS       PIC 9(10).
+           03 RB459SS-TRL-HASH-CTL        PIC 9(18).
+
+       FD  REDTAB.
+       01  REG-REDTAB.
+           03 REDTAB-COD                  PIC X(2).
+
+       FD  LST255SS.
+       01  REG-LST255SS.
+           03 LST255SS-NOMB-ARCHIVO       PIC X(100).
 
        FD  RB451SS.
        01  REG-RB451SS.
-		   03 RB451SS-NUM-CTA	PIC 9(16).
-		   03 RB451SS-NUM-TRANSAC	PIC 9(16).
-		   03 RB451SS-TIP-TRANSAC	PIC X(3).
-		   03 RB451SS-NOMB-ARCH-CARG	PIC X(100).
-		   03 RB451SS-NOMBRE-RED	PIC X(100).
-		   
-		
-		
-	   
-	   WORKING-STORAGE SECTION.
+           03 RB451SS-NUM-CTA             PIC 9(16).
+           03 RB451SS-NUM-TRANSAC         PIC 9(16).
+           03 RB451SS-TIP-TRANSAC         PIC X(3).
+           03 RB451SS-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 RB451SS-MONEDA              PIC X(3).
+           03 RB451SS-FECHA-TRANSAC       PIC 9(8).
+           03 RB451SS-HORA-TRANSAC        PIC 9(6).
+           03 RB451SS-NOMB-ARCH-CARG      PIC X(100).
+           03 RB451SS-NOMBRE-RED          PIC X(100).
+       01  REG-RB451SS-TRL.
+           03 RB451SS-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB451SS-TRL-CANT-REGS       PIC 9(10).
+           03 RB451SS-TRL-HASH-CTL        PIC 9(18).
+
+       FD  PARMSS.
+       01  REG-PARMSS.
+           03 PARM-FECHA-PROCESO          PIC 9(08).
+           03 PARM-MODO-RESTART           PIC X(01).
+           03 PARM-INTERV-CHECKPT         PIC 9(07).
+           03 PARM-MODO-SIMULACION        PIC X(01).
+           03 PARM-CANT-TIP-TRANSAC       PIC 9(02).
+           03 PARM-TIP-TRANSAC-FILTRO     OCCURS 10 TIMES
+                                           PIC X(03).
+           03 PARM-MAX-TASA-ERROR         PIC 9(03).
+           03 PARM-MAX-REINTENTOS-OPEN    PIC 9(02).
+           03 PARM-SEG-ESPERA-REINTENTO   PIC 9(02).
+           03 PARM-MAX-TASA-RB451         PIC 9(03).
+           03 FILLER                      PIC X(41).
+
+       FD  RBCKPT.
+       01  REG-RBCKPT.
+           03 CKPT-LLAVE1                 PIC 9(16).
+           03 CKPT-LEIDOS-CIFIN           PIC 9(10).
+           03 CKPT-LEIDOS                 PIC 9(10).
+           03 CKPT-GRABADOS               PIC 9(10).
+           03 CKPT-GRABADOS-ERROR         PIC 9(10).
+           03 CKPT-HASH-RB457SS           PIC 9(18).
+           03 CKPT-HASH-RB451SS           PIC 9(18).
+           03 CKPT-INTENTOS-CN255         PIC 9(10).
+           03 CKPT-ERRORES-CN255          PIC 9(10).
+           03 CKPT-INTENTOS-CN285         PIC 9(10).
+           03 CKPT-ERRORES-CN285          PIC 9(10).
+           03 CKPT-OMITIDOS-TIPO          PIC 9(10).
+           03 CKPT-GRABADOS-DUP           PIC 9(10).
+           03 CKPT-HASH-RB460SS           PIC 9(18).
+           03 CKPT-GRABADOS-RED-INV       PIC 9(10).
+           03 CKPT-GRABADOS-NO-VIGENTE    PIC 9(10).
+           03 CKPT-HASH-RB459SS           PIC 9(18).
+           03 CKPT-CANT-RB462SS           PIC 9(10).
+           03 CKPT-GRABADOS-VI            PIC 9(10).
+           03 CKPT-HASH-RB457VI           PIC 9(18).
+           03 CKPT-GRABADOS-MC            PIC 9(10).
+           03 CKPT-HASH-RB457MC           PIC 9(18).
+           03 CKPT-GRABADOS-OT            PIC 9(10).
+           03 CKPT-HASH-RB457OT           PIC 9(18).
+
+       FD  RB457ANT.
+       01  REG-RB457ANT.
+           03 RB457ANT-NUM-CTA            PIC 9(16).
+           03 RB457ANT-RED-ADQUIR         PIC X(2).
+
+       FD  RB458SS.
+       01  REG-RB458SS.
+           03 RB458SS-NUM-CTA             PIC 9(16).
+           03 RB458SS-RED-ANTERIOR        PIC X(2).
+           03 RB458SS-RED-NUEVA           PIC X(2).
+           03 RB458SS-FECHA-CAMBIO        PIC 9(8).
+       01  REG-RB458SS-TRL.
+           03 RB458SS-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB458SS-TRL-CANT-REGS       PIC 9(10).
+           03 RB458SS-TRL-HASH-CTL        PIC 9(18).
+
+       FD  RB460SS.
+       01  REG-RB460SS.
+           03 RB460SS-NUM-CTA             PIC 9(16).
+           03 RB460SS-NUM-TRANSAC         PIC 9(16).
+           03 RB460SS-TIP-TRANSAC         PIC X(3).
+           03 RB460SS-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 RB460SS-MONEDA              PIC X(3).
+           03 RB460SS-FECHA-TRANSAC       PIC 9(8).
+           03 RB460SS-HORA-TRANSAC        PIC 9(6).
+           03 RB460SS-NOMB-ARCH-CARG      PIC X(100).
+           03 RB460SS-NOMBRE-RED          PIC X(100).
+       01  REG-RB460SS-TRL.
+           03 RB460SS-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB460SS-TRL-CANT-REGS       PIC 9(10).
+           03 RB460SS-TRL-HASH-CTL        PIC 9(18).
+
+       FD  RB462SS.
+       01  REG-RB462SS.
+           03 RB462SS-ARCHIVO             PIC X(08).
+           03 RB462SS-FILE-STATUS         PIC X(02).
+           03 RB462SS-SEQ-LECTURA         PIC 9(10).
+       01  REG-RB462SS-TRL.
+           03 RB462SS-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB462SS-TRL-CANT-REGS       PIC 9(10).
+
+       WORKING-STORAGE SECTION.
 
        01  WK-VARIABLES.
            03  ES-CN255SE                   PIC   X(02).
            03  ES-CN285SE                   PIC   X(02).
            03  ES-RB457SS                   PIC   X(02).
            03  ES-RB451SS                   PIC   X(02).
+           03  ES-RB457VI                   PIC   X(02).
+           03  ES-RB457MC                   PIC   X(02).
+           03  ES-RB457OT                   PIC   X(02).
+           03  ES-RB459SS                   PIC   X(02).
+           03  ES-REDTAB                    PIC   X(02).
+           03  ES-PARMSS                    PIC   X(02).
+           03  ES-RBCKPT                    PIC   X(02).
+           03  ES-RB457ANT                  PIC   X(02).
+           03  ES-RB458SS                   PIC   X(02).
+           03  ES-RB460SS                   PIC   X(02).
+           03  ES-RB462SS                   PIC   X(02).
+           03  ES-LST255SS                  PIC   X(02).
            03  SW-FINAL                     PIC   9(01).
            03  SW-FIN                       PIC   9(01).
            03  ST-PROGRAMA                  PIC   9(01).
@@ -104,10 +528,76 @@
            03  WK-LEIDOS-CIFIN              PIC   9(10).
            03  WK-GRABADOS                  PIC   9(10).
            03  WK-GRABADOS-ERROR            PIC   9(10).
+           03  WK-HASH-RB457SS              PIC   9(18).
+           03  WK-HASH-RB451SS              PIC   9(18).
+           03  WK-GRABADOS-VI               PIC   9(10).
+           03  WK-GRABADOS-MC               PIC   9(10).
+           03  WK-GRABADOS-OT               PIC   9(10).
+           03  WK-HASH-RB457VI              PIC   9(18).
+           03  WK-HASH-RB457MC              PIC   9(18).
+           03  WK-HASH-RB457OT              PIC   9(18).
+           03  WK-GRABADOS-RED-INV          PIC   9(10).
+           03  WK-GRABADOS-NO-VIGENTE       PIC   9(10).
+           03  WK-HASH-RB459SS              PIC   9(18).
+           03  WK-CANT-REDES                PIC   9(03) VALUE 0.
+           03  WK-IX-RED                    PIC   9(03) VALUE 0.
+           03  WK-SW-RED-VALIDA             PIC   9(01) VALUE 0.
+           03  WK-SW-CN285-VALIDO           PIC   9(01) VALUE 0.
+           03  WK-SW-CN285-VIGENTE          PIC   9(01) VALUE 0.
+           03  WK-SW-CN285-BAJA             PIC   9(01) VALUE 0.
+           03  WK-SW-CN255-VALIDO           PIC   9(01) VALUE 0.
+           03  WK-LEIDOS-CIFIN-CTL          PIC   9(10).
+           03  SW-ANT-FIN                   PIC   9(01) VALUE 0.
+           03  SW-HIST-FIN                  PIC   9(01) VALUE 0.
+           03  WK-GRABADOS-CAMBIOS          PIC   9(10).
+           03  WK-HASH-RB458SS              PIC   9(18).
+           03  WK-SW-RB457ANT-PRESENTE      PIC   9(01) VALUE 0.
+           03  WK-GRABADOS-DUP              PIC   9(10).
+           03  WK-HASH-RB460SS              PIC   9(18).
+           03  WK-SW-CN255-DUP              PIC   9(01) VALUE 0.
+           03  WK-SW-CN255-PRIMERA          PIC   9(01) VALUE 0.
+           03  WK-LLAVE-CN255-ANT           PIC   X(35) VALUE SPACES.
            03  WK-LLAVE1.
-		   		05 WK-CN25-NUM-CTA		PIC 9(16).
-		   03  WK-LLAVE2.
-		   		05 WK-CN28-NUM-CTA		PIC 9(16).
+               05 WK-CN25-NUM-CTA           PIC 9(16).
+           03  WK-LLAVE2.
+               05 WK-CN28-NUM-CTA           PIC 9(16).
+           03  WK-SW-PARM-PRESENTE          PIC   9(01).
+           03  WK-MODO-RESTART              PIC   X(01) VALUE 'N'.
+           03  WK-INTERV-CHECKPT            PIC   9(07) VALUE 100000.
+           03  WK-CONTADOR-CHECKPT          PIC   9(07) VALUE 0.
+           03  WK-LLAVE-CHECKPT             PIC   9(16) VALUE 0.
+           03  WK-SW-CKPT-EXISTE            PIC   9(01) VALUE 0.
+           03  WK-FECHA-OVERRIDE            PIC   9(08) VALUE 0.
+           03  WK-MODO-SIMULACION           PIC   X(01) VALUE 'N'.
+           03  WK-CN255-ARCHIVO-ACTUAL      PIC   X(100)
+                                             VALUE 'SYS001-CN255SE'.
+           03  WK-CANT-ARCH-255             PIC   9(03) VALUE 0.
+           03  WK-IX-ARCH-255               PIC   9(03) VALUE 0.
+           03  WK-CANT-TIP-FILTRO           PIC   9(02) VALUE 0.
+           03  WK-IX-TIP-FILTRO             PIC   9(02) VALUE 0.
+           03  WK-SW-TIPO-VALIDO            PIC   9(01) VALUE 0.
+           03  WK-OMITIDOS-TIPO             PIC   9(10).
+           03  WK-MAX-TASA-ERROR            PIC   9(03) VALUE 10.
+           03  WK-MAX-TASA-RB451            PIC   9(03) VALUE 20.
+           03  WK-TASA-RB451                PIC   9(03)V9(02).
+           03  WK-MAX-REINTENTOS-OPEN       PIC   9(02) VALUE 06.
+           03  WK-SEG-ESPERA-REINTENTO      PIC   9(02) VALUE 30.
+           03  WK-REINTENTO-ACTUAL          PIC   9(02) VALUE 0.
+           03  WK-INTENTOS-CN255            PIC   9(10) VALUE 0.
+           03  WK-ERRORES-CN255             PIC   9(10) VALUE 0.
+           03  WK-INTENTOS-CN285            PIC   9(10) VALUE 0.
+           03  WK-ERRORES-CN285             PIC   9(10) VALUE 0.
+           03  WK-TASA-ERROR                PIC   9(03)V9(02).
+           03  WK-CANT-RB462SS              PIC   9(10) VALUE 0.
+
+       01  TB-REDES.
+           03  TB-RED OCCURS 50 TIMES        PIC   X(02).
+
+       01  TB-ARCHIVOS-255.
+           03  TB-ARCH-255 OCCURS 31 TIMES   PIC   X(100).
+
+       01  TB-TIPOS-TRANSAC.
+           03  TB-TIP-FILTRO OCCURS 10 TIMES PIC   X(03).
 
        01  WK-FECHA                         PIC       9(8).
        01  WK-HORA                          PIC       9(8).
@@ -124,15 +614,10 @@
            PERFORM 100-INICIALIZAR THRU 100-FIN.
            PERFORM 200-PROCESO     THRU 200-FIN
                    UNTIL SW-FINAL = 1 OR SW-FIN = 1.
-           IF SW-FINAL = 1 AND SW-FIN NOT = 1 
-				PERFORM 220-LEER-CN285SE   THRU 220-FIN
-		   		MOVE CN255SE-NUM-CTA		 TO RB451SS-NUM-CTA
-				MOVE CN255SE-NUM-TRANSAC		 TO RB451SS-NUM-TRANSAC
-				MOVE CN255SE-TIP-TRANSAC		 TO RB451SS-TIP-TRANSAC
-		   		MOVE CN255SE-NOMB-ARCH-CARG		 TO RB451SS-NOMB-ARCH-CARG
-		   		MOVE CN255SE-NOMBRE-RED		 TO RB451SS-NOMBRE-RED
-				PERFORM 310-GRABAR-RB451SS      THRU 310-FIN
-		   END-IF
+           IF SW-FIN = 1 AND SW-FINAL NOT = 1
+                PERFORM 251-DRENAR-CN255SE  THRU 251-FIN
+                        UNTIL SW-FINAL = 1
+           END-IF
            PERFORM 990-FINALIZAR   THRU 990-FIN.
 
        100-INICIALIZAR.
@@ -143,66 +628,488 @@
            DISPLAY 'FECHA  : ' WK-FECHA
            DISPLAY 'HORA   : ' WK-HORA
 
-           OPEN INPUT  CN255SE.
-           IF   ES-CN255SE = '97'
-                MOVE '00'  TO ES-CN255SE.
+           INITIALIZE  WK-VARIABLES.
+           PERFORM 101-LEER-PARMSS THRU 101-FIN.
+           PERFORM 104-CARGAR-TABLA-REDES THRU 104-FIN.
+           PERFORM 105-CARGAR-LISTA-CN255 THRU 105-FIN.
+
+           IF WK-FECHA-OVERRIDE > 0
+              MOVE WK-FECHA-OVERRIDE TO WK-FECHA-SISTEMA
+              DISPLAY 'FECHA DE PROCESO POR PARAMETRO : '
+                       WK-FECHA-SISTEMA
+           END-IF.
+
+           PERFORM 106-ABRIR-CN255SE THRU 106-FIN.
+           PERFORM 107-ABRIR-CN285SE THRU 107-FIN.
+
+           IF WK-MODO-RESTART = 'S'
+              PERFORM 102-RECUPERAR-CHECKPOINT THRU 102-FIN
+           END-IF.
+
+           IF WK-MODO-SIMULACION = 'S'
+              DISPLAY 'MODO SIMULACION: NO SE ABREN RB459SS/RB460SS/'
+              DISPLAY '  RB462SS/RB457SS/RB451SS'
+           ELSE
+              IF WK-SW-CKPT-EXISTE = 1
+                 OPEN EXTEND RB459SS
+              ELSE
+                 OPEN OUTPUT RB459SS
+              END-IF
+              IF  ES-RB459SS NOT = '00' AND '97'
+                  DISPLAY 'ERROR AL ABRIR ARCHIVO RB459SS ' ES-RB459SS
+                  MOVE     999           TO   RETURN-CODE
+                  PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN
+              END-IF
+
+              IF WK-SW-CKPT-EXISTE = 1
+                 OPEN EXTEND RB460SS
+              ELSE
+                 OPEN OUTPUT RB460SS
+              END-IF
+              IF  ES-RB460SS NOT = '00' AND '97'
+                  DISPLAY 'ERROR AL ABRIR ARCHIVO RB460SS ' ES-RB460SS
+                  MOVE     999           TO   RETURN-CODE
+                  PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN
+              END-IF
+
+              IF WK-SW-CKPT-EXISTE = 1
+                 OPEN EXTEND RB462SS
+              ELSE
+                 OPEN OUTPUT RB462SS
+              END-IF
+              IF  ES-RB462SS NOT = '00' AND '97'
+                  DISPLAY 'ERROR AL ABRIR ARCHIVO RB462SS ' ES-RB462SS
+                  MOVE     999           TO   RETURN-CODE
+                  PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN
+              END-IF
+
+              IF WK-SW-CKPT-EXISTE = 1
+                 OPEN EXTEND RB457SS
+                 OPEN EXTEND RB451SS
+                 OPEN EXTEND RB457VI
+                 OPEN EXTEND RB457MC
+                 OPEN EXTEND RB457OT
+                 OPEN EXTEND RBCKPT
+              ELSE
+                 OPEN OUTPUT RB457SS
+                 OPEN OUTPUT RB451SS
+                 OPEN OUTPUT RB457VI
+                 OPEN OUTPUT RB457MC
+                 OPEN OUTPUT RB457OT
+                 OPEN OUTPUT RBCKPT
+              END-IF
+              IF  ES-RB457SS NOT = '00' AND '97'
+                  DISPLAY 'ERROR AL ABRIR ARCHIVO RB457SS ' ES-RB457SS
+                  MOVE     999           TO   RETURN-CODE
+                  PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN
+              END-IF
+              IF  ES-RB451SS NOT = '00' AND '97'
+                  DISPLAY 'ERROR AL ABRIR ARCHIVO RB451SS ' ES-RB451SS
+                  MOVE     999           TO   RETURN-CODE
+                  PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN
+              END-IF
+              IF  ES-RB457VI NOT = '00' AND '97'
+                  DISPLAY 'ERROR AL ABRIR ARCHIVO RB457VI ' ES-RB457VI
+                  MOVE     999           TO   RETURN-CODE
+                  PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN
+              END-IF
+              IF  ES-RB457MC NOT = '00' AND '97'
+                  DISPLAY 'ERROR AL ABRIR ARCHIVO RB457MC ' ES-RB457MC
+                  MOVE     999           TO   RETURN-CODE
+                  PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN
+              END-IF
+              IF  ES-RB457OT NOT = '00' AND '97'
+                  DISPLAY 'ERROR AL ABRIR ARCHIVO RB457OT ' ES-RB457OT
+                  MOVE     999           TO   RETURN-CODE
+                  PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN
+              END-IF
+           END-IF.
+
+           PERFORM 210-LEER-CN255SE   THRU 210-FIN.
+           PERFORM 220-LEER-CN285SE   THRU 220-FIN.
+
+           IF WK-SW-CKPT-EXISTE = 1
+              PERFORM 103-REPOSICIONAR-ARCHIVOS THRU 103-FIN
+           END-IF.
+
+       100-FIN.
+           EXIT.
+
+       101-LEER-PARMSS.
+
+           MOVE 0  TO WK-SW-PARM-PRESENTE.
+           OPEN INPUT PARMSS.
+           IF   ES-PARMSS = '97'
+                MOVE '00'  TO ES-PARMSS.
+           IF   ES-PARMSS = '00'
+                READ PARMSS
+                IF ES-PARMSS = '00'
+                   MOVE 1                    TO WK-SW-PARM-PRESENTE
+                   MOVE PARM-MODO-RESTART    TO WK-MODO-RESTART
+                   IF PARM-INTERV-CHECKPT NUMERIC AND
+                      PARM-INTERV-CHECKPT > 0
+                      MOVE PARM-INTERV-CHECKPT TO WK-INTERV-CHECKPT
+                   END-IF
+                   IF PARM-FECHA-PROCESO NUMERIC AND
+                      PARM-FECHA-PROCESO > 0
+                      MOVE PARM-FECHA-PROCESO  TO WK-FECHA-OVERRIDE
+                   END-IF
+                   MOVE PARM-MODO-SIMULACION TO WK-MODO-SIMULACION
+                   IF PARM-CANT-TIP-TRANSAC NUMERIC AND
+                      PARM-CANT-TIP-TRANSAC > 0
+                      MOVE 0 TO WK-IX-TIP-FILTRO
+                      PERFORM 1010-CARGAR-TIP-FILTRO THRU 1010-FIN
+                              UNTIL WK-IX-TIP-FILTRO >=
+                                    PARM-CANT-TIP-TRANSAC
+                   END-IF
+                   IF PARM-MAX-TASA-ERROR NUMERIC AND
+                      PARM-MAX-TASA-ERROR > 0
+                      MOVE PARM-MAX-TASA-ERROR TO WK-MAX-TASA-ERROR
+                   END-IF
+                   IF PARM-MAX-REINTENTOS-OPEN NUMERIC AND
+                      PARM-MAX-REINTENTOS-OPEN > 0
+                      MOVE PARM-MAX-REINTENTOS-OPEN
+                                          TO WK-MAX-REINTENTOS-OPEN
+                   END-IF
+                   IF PARM-SEG-ESPERA-REINTENTO NUMERIC AND
+                      PARM-SEG-ESPERA-REINTENTO > 0
+                      MOVE PARM-SEG-ESPERA-REINTENTO
+                                          TO WK-SEG-ESPERA-REINTENTO
+                   END-IF
+                   IF PARM-MAX-TASA-RB451 NUMERIC AND
+                      PARM-MAX-TASA-RB451 > 0
+                      MOVE PARM-MAX-TASA-RB451 TO WK-MAX-TASA-RB451
+                   END-IF
+                END-IF
+                CLOSE PARMSS
+           END-IF.
+
+       101-FIN.
+           EXIT.
+
+       1010-CARGAR-TIP-FILTRO.
+           ADD 1 TO WK-IX-TIP-FILTRO
+           IF PARM-TIP-TRANSAC-FILTRO(WK-IX-TIP-FILTRO) NOT = SPACES
+              ADD 1 TO WK-CANT-TIP-FILTRO
+              MOVE PARM-TIP-TRANSAC-FILTRO(WK-IX-TIP-FILTRO)
+                                  TO TB-TIP-FILTRO(WK-CANT-TIP-FILTRO)
+           END-IF.
+       1010-FIN.
+           EXIT.
+
+       104-CARGAR-TABLA-REDES.
+
+           MOVE 0  TO WK-CANT-REDES.
+           OPEN INPUT REDTAB.
+           IF   ES-REDTAB = '97'
+                MOVE '00'  TO ES-REDTAB.
+           IF   ES-REDTAB = '00'
+                PERFORM 1040-LEER-REDTAB THRU 1040-FIN
+                        UNTIL ES-REDTAB NOT = '00'
+                CLOSE REDTAB
+           END-IF.
+           DISPLAY 'REDES VALIDAS CARGADAS EN TABLA : ' WK-CANT-REDES.
+
+       104-FIN.
+           EXIT.
+
+       1040-LEER-REDTAB.
+
+           READ REDTAB.
+           IF ES-REDTAB = '00'
+              ADD 1 TO WK-CANT-REDES
+              MOVE REDTAB-COD TO TB-RED(WK-CANT-REDES).
+
+       1040-FIN.
+           EXIT.
+
+       105-CARGAR-LISTA-CN255.
+
+           MOVE 0  TO WK-CANT-ARCH-255.
+           OPEN INPUT LST255SS.
+           IF   ES-LST255SS = '97'
+                MOVE '00'  TO ES-LST255SS.
+           IF   ES-LST255SS = '00'
+                PERFORM 1050-LEER-LST255SS THRU 1050-FIN
+                        UNTIL ES-LST255SS NOT = '00'
+                CLOSE LST255SS
+           END-IF.
+           IF WK-CANT-ARCH-255 > 0
+              MOVE TB-ARCH-255(1)  TO WK-CN255-ARCHIVO-ACTUAL
+              MOVE 1               TO WK-IX-ARCH-255
+              DISPLAY 'MODO MULTIDIA: ARCHIVOS CN255SE A PROCESAR : '
+                       WK-CANT-ARCH-255
+           END-IF.
+
+       105-FIN.
+           EXIT.
+
+       1050-LEER-LST255SS.
+
+           READ LST255SS.
+           IF ES-LST255SS = '00'
+              ADD 1 TO WK-CANT-ARCH-255
+              MOVE LST255SS-NOMB-ARCHIVO
+                                  TO TB-ARCH-255(WK-CANT-ARCH-255).
+
+       1050-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * ABRE CN255SE CON REINTENTOS: SI EL EXTRACTO DE ARRIBA TODAVIA  *
+      * NO LLEGO, ESPERA Y REINTENTA EN VEZ DE ABORTAR LA CORRIDA      *
+      *----------------------------------------------------------------*
+       106-ABRIR-CN255SE.
+
+           MOVE 0 TO WK-REINTENTO-ACTUAL.
+           PERFORM 1060-ABRIR-CN255SE-UNA THRU 1060-FIN
+                   UNTIL ES-CN255SE = '00' OR
+                         WK-REINTENTO-ACTUAL > WK-MAX-REINTENTOS-OPEN.
+
            IF   ES-CN255SE NOT = '00'
                 DISPLAY 'ERROR AL ABRIR ARCHIVO CN255SE ' ES-CN255SE
                 MOVE    999  TO RETURN-CODE
-                PERFORM  990-FINALIZAR THRU 990-FIN.
+                PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
+
+       106-FIN.
+           EXIT.
+
+       1060-ABRIR-CN255SE-UNA.
+
+           IF WK-REINTENTO-ACTUAL > 0
+              DISPLAY 'CN255SE NO DISPONIBLE, REINTENTO '
+                       WK-REINTENTO-ACTUAL ' DE ' WK-MAX-REINTENTOS-OPEN
+              CALL 'C$SLEEP' USING WK-SEG-ESPERA-REINTENTO
+           END-IF.
+
+           OPEN INPUT  CN255SE.
+           IF   ES-CN255SE = '97'
+                MOVE '00'  TO ES-CN255SE.
+
+           ADD 1 TO WK-REINTENTO-ACTUAL.
+
+       1060-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * IDEM ANTERIOR PARA CN285SE                                     *
+      *----------------------------------------------------------------*
+       107-ABRIR-CN285SE.
+
+           MOVE 0 TO WK-REINTENTO-ACTUAL.
+           PERFORM 1070-ABRIR-CN285SE-UNA THRU 1070-FIN
+                   UNTIL ES-CN285SE = '00' OR
+                         WK-REINTENTO-ACTUAL > WK-MAX-REINTENTOS-OPEN.
 
-           OPEN INPUT  CN285SE.
-           IF   ES-CN285SE = '97'
-                MOVE '00'  TO ES-CN285SE.
            IF   ES-CN285SE NOT = '00'
                 DISPLAY 'ERROR AL ABRIR ARCHIVO CN285SE ' ES-CN285SE
                 MOVE     999  TO RETURN-CODE
-                PERFORM  990-FINALIZAR THRU 990-FIN.
+                PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
 
-           OPEN OUTPUT RB457SS.
-           IF  ES-RB457SS NOT = '00' AND '97'
-               DISPLAY 'ERROR AL ABRIR ARCHIVO RB457SS ' ES-RB457SS
-               MOVE     999           TO   RETURN-CODE
-               PERFORM  990-FINALIZAR THRU 990-FIN.
-           
-           OPEN OUTPUT RB451SS.
-           IF  ES-RB451SS NOT = '00' AND '97'
-               DISPLAY 'ERROR AL ABRIR ARCHIVO RB451SS ' ES-RB451SS
+       107-FIN.
+           EXIT.
+
+       1070-ABRIR-CN285SE-UNA.
+
+           IF WK-REINTENTO-ACTUAL > 0
+              DISPLAY 'CN285SE NO DISPONIBLE, REINTENTO '
+                       WK-REINTENTO-ACTUAL ' DE ' WK-MAX-REINTENTOS-OPEN
+              CALL 'C$SLEEP' USING WK-SEG-ESPERA-REINTENTO
+           END-IF.
+
+           OPEN INPUT  CN285SE.
+           IF   ES-CN285SE = '97'
+                MOVE '00'  TO ES-CN285SE.
+
+           ADD 1 TO WK-REINTENTO-ACTUAL.
+
+       1070-FIN.
+           EXIT.
+
+       102-RECUPERAR-CHECKPOINT.
+
+           MOVE 0 TO WK-SW-CKPT-EXISTE.
+           OPEN INPUT RBCKPT.
+           IF   ES-RBCKPT = '97'
+                MOVE '00'  TO ES-RBCKPT.
+           IF   ES-RBCKPT = '00'
+                PERFORM 1020-LEER-RBCKPT THRU 1020-FIN
+                        UNTIL ES-RBCKPT NOT = '00'
+                CLOSE RBCKPT
+           END-IF.
+           IF WK-SW-CKPT-EXISTE = 1
+              DISPLAY 'REINICIO DESDE CHECKPOINT LLAVE : '
+                       WK-LLAVE-CHECKPT
+           ELSE
+              DISPLAY 'NO EXISTE CHECKPOINT PREVIO, INICIO NORMAL'.
+
+       102-FIN.
+           EXIT.
+
+       1020-LEER-RBCKPT.
+
+           READ RBCKPT.
+           IF ES-RBCKPT = '00'
+              MOVE 1                     TO WK-SW-CKPT-EXISTE
+              MOVE CKPT-LLAVE1            TO WK-LLAVE-CHECKPT
+              MOVE CKPT-LEIDOS-CIFIN      TO WK-LEIDOS-CIFIN
+              MOVE CKPT-LEIDOS            TO WK-LEIDOS
+              MOVE CKPT-GRABADOS          TO WK-GRABADOS
+              MOVE CKPT-GRABADOS-ERROR    TO WK-GRABADOS-ERROR
+              MOVE CKPT-HASH-RB457SS      TO WK-HASH-RB457SS
+              MOVE CKPT-HASH-RB451SS      TO WK-HASH-RB451SS
+              MOVE CKPT-INTENTOS-CN255    TO WK-INTENTOS-CN255
+              MOVE CKPT-ERRORES-CN255     TO WK-ERRORES-CN255
+              MOVE CKPT-INTENTOS-CN285    TO WK-INTENTOS-CN285
+              MOVE CKPT-ERRORES-CN285     TO WK-ERRORES-CN285
+              MOVE CKPT-OMITIDOS-TIPO     TO WK-OMITIDOS-TIPO
+              MOVE CKPT-GRABADOS-DUP      TO WK-GRABADOS-DUP
+              MOVE CKPT-HASH-RB460SS      TO WK-HASH-RB460SS
+              MOVE CKPT-GRABADOS-RED-INV  TO WK-GRABADOS-RED-INV
+              MOVE CKPT-GRABADOS-NO-VIGENTE TO WK-GRABADOS-NO-VIGENTE
+              MOVE CKPT-HASH-RB459SS      TO WK-HASH-RB459SS
+              MOVE CKPT-CANT-RB462SS      TO WK-CANT-RB462SS
+              MOVE CKPT-GRABADOS-VI       TO WK-GRABADOS-VI
+              MOVE CKPT-HASH-RB457VI      TO WK-HASH-RB457VI
+              MOVE CKPT-GRABADOS-MC       TO WK-GRABADOS-MC
+              MOVE CKPT-HASH-RB457MC      TO WK-HASH-RB457MC
+              MOVE CKPT-GRABADOS-OT       TO WK-GRABADOS-OT
+              MOVE CKPT-HASH-RB457OT      TO WK-HASH-RB457OT.
+
+       1020-FIN.
+           EXIT.
+
+       103-REPOSICIONAR-ARCHIVOS.
+
+           PERFORM 1030-AVANZAR-UNO THRU 1030-FIN
+                   UNTIL (SW-FINAL = 1 OR SW-FIN = 1) OR
+                         (WK-CN25-NUM-CTA > WK-LLAVE-CHECKPT AND
+                          WK-CN28-NUM-CTA > WK-LLAVE-CHECKPT).
+
+       103-FIN.
+           EXIT.
+
+       1030-AVANZAR-UNO.
+
+           IF WK-CN25-NUM-CTA NOT > WK-LLAVE-CHECKPT
+              PERFORM 1031-AVANZAR-CN255SE THRU 1031-FIN
+           ELSE
+              PERFORM 1032-AVANZAR-CN285SE THRU 1032-FIN
+           END-IF.
+
+       1030-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * REPOSICIONAN EL CURSOR DE LECTURA DE CN255SE/CN285SE HASTA EL  *
+      * PROXIMO REGISTRO VALIDO, APLICANDO LA MISMA CLASIFICACION      *
+      * (TIPO/DUPLICADO/RED/VIGENCIA) QUE EL PROCESO NORMAL PERO SIN   *
+      * REPETIR SUS EFECTOS DE NEGOCIO (ESCRITURA EN RB459SS/RB460SS/  *
+      * RB462SS NI SUS CONTADORES), YA QUE ESOS REGISTROS SE GRABARON  *
+      * EN LA CORRIDA ANTERIOR A LA QUE SE RESTAURA Y SUS CONTADORES   *
+      * YA SE RECUPERARON DESDE RBCKPT EN 102-RECUPERAR-CHECKPOINT     *
+      *----------------------------------------------------------------*
+       1031-AVANZAR-CN255SE.
+
+           MOVE 0 TO WK-SW-CN255-VALIDO.
+           PERFORM 1033-AVANZAR-CN255SE-UNA THRU 1033-FIN
+                   UNTIL WK-SW-CN255-VALIDO = 1 OR SW-FINAL = 1.
+
+       1031-FIN.
+           EXIT.
+
+       1033-AVANZAR-CN255SE-UNA.
+
+           READ CN255SE
+
+           IF ES-CN255SE = '00'
+              PERFORM 213-VALIDAR-TIPO-TRANSAC THRU 213-FIN
+              IF WK-SW-TIPO-VALIDO = 1
+                 PERFORM 211-VALIDAR-DUPLICADO THRU 211-FIN
+                 IF WK-SW-CN255-DUP = 0
+                    MOVE CN255SE-NUM-CTA      TO WK-CN25-NUM-CTA
+                    MOVE 1                   TO WK-SW-CN255-VALIDO
+                 END-IF
+              END-IF
+           ELSE
+            IF ES-CN255SE = '10' OR '46'
+              PERFORM 2101-SIGUIENTE-ARCHIVO-255 THRU 2101-FIN
+            ELSE
+               DISPLAY 'ERROR AL REPOSICIONAR CN255SE ' ES-CN255SE
                MOVE     999           TO   RETURN-CODE
-               PERFORM  990-FINALIZAR THRU 990-FIN.
+               PERFORM  990-FINALIZAR THRU 990-FIN
+            END-IF
+           END-IF.
 
-           INITIALIZE  WK-VARIABLES.
-           PERFORM 210-LEER-CN255SE   THRU 210-FIN.
-           PERFORM 220-LEER-CN285SE   THRU 220-FIN.
+       1033-FIN.
+           EXIT.
 
-       100-FIN.
+       1032-AVANZAR-CN285SE.
+
+           MOVE 0 TO WK-SW-CN285-VALIDO.
+           PERFORM 1034-AVANZAR-CN285SE-UNA THRU 1034-FIN
+                   UNTIL WK-SW-CN285-VALIDO = 1 OR SW-FIN = 1.
+
+       1032-FIN.
+           EXIT.
+
+       1034-AVANZAR-CN285SE-UNA.
+
+           READ CN285SE
+
+           IF ES-CN285SE = '00'
+              PERFORM 225-VALIDAR-RED-ADQUIR  THRU 225-FIN
+              PERFORM 229-VALIDAR-VIGENCIA-285 THRU 229-FIN
+              IF WK-SW-RED-VALIDA = 1 AND WK-SW-CN285-VIGENTE = 1
+                 MOVE CN285SE-NUM-CTA      TO WK-CN28-NUM-CTA
+                 MOVE 1                   TO WK-SW-CN285-VALIDO
+              END-IF
+           ELSE
+            IF ES-CN285SE = '10'
+              MOVE 1   TO SW-FIN
+            ELSE
+               DISPLAY 'ERROR AL REPOSICIONAR CN285SE ' ES-CN285SE
+               MOVE     999           TO   RETURN-CODE
+               PERFORM  990-FINALIZAR THRU 990-FIN
+            END-IF
+           END-IF.
+
+       1034-FIN.
            EXIT.
 
        200-PROCESO.
 
-           IF WK-LLAVE1 = WK-LLAVE2 
-		   		MOVE CN255SE-NUM-CTA		 TO RB457SS-NUM-CTA
-				MOVE CN255SE-NUM-TRANSAC		 TO RB457SS-NUM-TRANSAC
-				MOVE CN255SE-TIP-TRANSAC		 TO RB457SS-TIP-TRANSAC
-		   		MOVE CN255SE-NOMB-ARCH-CARG		 TO RB457SS-NOMB-ARCH-CARG
-		   		MOVE CN255SE-NOMBRE-RED		 TO RB457SS-NOMBRE-RED
-		   		MOVE CN285SE-RED-ADQUIR		 TO RB457SS-RED-ADQUIR
-             
+           IF WK-LLAVE1 = WK-LLAVE2
+                MOVE CN255SE-NUM-CTA         TO RB457SS-NUM-CTA
+                MOVE CN255SE-NUM-TRANSAC     TO RB457SS-NUM-TRANSAC
+                MOVE CN255SE-TIP-TRANSAC     TO RB457SS-TIP-TRANSAC
+                MOVE CN255SE-MONTO-TRANSAC   TO RB457SS-MONTO-TRANSAC
+                MOVE CN255SE-MONEDA          TO RB457SS-MONEDA
+                MOVE CN255SE-FECHA-TRANSAC   TO RB457SS-FECHA-TRANSAC
+                MOVE CN255SE-HORA-TRANSAC    TO RB457SS-HORA-TRANSAC
+                MOVE CN255SE-NOMB-ARCH-CARG  TO RB457SS-NOMB-ARCH-CARG
+                MOVE CN255SE-NOMBRE-RED      TO RB457SS-NOMBRE-RED
+                MOVE CN285SE-RED-ADQUIR      TO RB457SS-RED-ADQUIR
+
               PERFORM 300-GRABAR-RB457SS      THRU 300-FIN
-              PERFORM 210-LEER-CN255SE                THRU 210-FIN
-              PERFORM 220-LEER-CN285SE                THRU 220-FIN
+              PERFORM 210-LEER-CN255SE        THRU 210-FIN
+              PERFORM 220-LEER-CN285SE        THRU 220-FIN
            ELSE
               IF WK-LLAVE1 < WK-LLAVE2
+                 MOVE CN255SE-NUM-CTA         TO RB451SS-NUM-CTA
+                 MOVE CN255SE-NUM-TRANSAC     TO RB451SS-NUM-TRANSAC
+                 MOVE CN255SE-TIP-TRANSAC     TO RB451SS-TIP-TRANSAC
+                 MOVE CN255SE-MONTO-TRANSAC   TO RB451SS-MONTO-TRANSAC
+                 MOVE CN255SE-MONEDA          TO RB451SS-MONEDA
+                 MOVE CN255SE-FECHA-TRANSAC   TO RB451SS-FECHA-TRANSAC
+                 MOVE CN255SE-HORA-TRANSAC    TO RB451SS-HORA-TRANSAC
+                 MOVE CN255SE-NOMB-ARCH-CARG  TO RB451SS-NOMB-ARCH-CARG
+                 MOVE CN255SE-NOMBRE-RED      TO RB451SS-NOMBRE-RED
+                 PERFORM 310-GRABAR-RB451SS   THRU 310-FIN
                  PERFORM 210-LEER-CN255SE     THRU 210-FIN
               ELSE
                 IF WK-LLAVE1 > WK-LLAVE2
-		   				MOVE CN255SE-NUM-CTA		 TO RB451SS-NUM-CTA
-				MOVE CN255SE-NUM-TRANSAC		 TO RB451SS-NUM-TRANSAC
-				MOVE CN255SE-TIP-TRANSAC		 TO RB451SS-TIP-TRANSAC
-		   				MOVE CN255SE-NOMB-ARCH-CARG		 TO RB451SS-NOMB-ARCH-CARG
-		   				MOVE CN255SE-NOMBRE-RED		 TO RB451SS-NOMBRE-RED
-                   PERFORM 310-GRABAR-RB451SS      THRU 310-FIN
-                   PERFORM 220-LEER-CN285SE   THRU 220-FIN
+                   PERFORM 220-LEER-CN285SE    THRU 220-FIN
                 END-IF
               END-IF
            END-IF.
@@ -212,68 +1119,854 @@
 
        210-LEER-CN255SE.
 
+           MOVE 0 TO WK-SW-CN255-VALIDO.
+           PERFORM 2100-LEER-CN255SE-UNA THRU 2100-FIN
+                   UNTIL WK-SW-CN255-VALIDO = 1 OR SW-FINAL = 1.
+
+       210-FIN.
+           EXIT.
+
+       2100-LEER-CN255SE-UNA.
+
+           ADD 1 TO WK-INTENTOS-CN255.
            READ CN255SE
 
            IF ES-CN255SE = '00'
-		   		MOVE CN255SE-NUM-CTA		 TO WK-CN25-NUM-CTA
               ADD 1 TO WK-LEIDOS-CIFIN
+              PERFORM 213-VALIDAR-TIPO-TRANSAC THRU 213-FIN
+              IF WK-SW-TIPO-VALIDO = 0
+                 ADD 1 TO WK-OMITIDOS-TIPO
+              ELSE
+                 PERFORM 211-VALIDAR-DUPLICADO THRU 211-FIN
+                 IF WK-SW-CN255-DUP = 1
+                    PERFORM 212-GRABAR-RB460SS THRU 212-FIN
+                 ELSE
+                    MOVE CN255SE-NUM-CTA      TO WK-CN25-NUM-CTA
+                    MOVE 1                   TO WK-SW-CN255-VALIDO
+                 END-IF
+              END-IF
            ELSE
             IF ES-CN255SE = '10' OR '46'
-              MOVE 1 TO SW-FINAL
+              PERFORM 2101-SIGUIENTE-ARCHIVO-255 THRU 2101-FIN
             ELSE
-               DISPLAY 'ERROR AL LEER ARCHIVO CN255SE ' ES-CN255SE
-               MOVE     999           TO   RETURN-CODE
-               PERFORM  990-FINALIZAR THRU 990-FIN.
+               ADD 1 TO WK-ERRORES-CN255
+               MOVE 'CN255SE'           TO RB462SS-ARCHIVO
+               MOVE ES-CN255SE          TO RB462SS-FILE-STATUS
+               MOVE WK-INTENTOS-CN255   TO RB462SS-SEQ-LECTURA
+               PERFORM 214-GRABAR-RB462SS    THRU 214-FIN
+               PERFORM 215-VERIFICAR-TASA-ERROR THRU 215-FIN
+            END-IF
+           END-IF.
 
-       210-FIN.
+       2100-FIN.
+           EXIT.
+
+       2101-SIGUIENTE-ARCHIVO-255.
+
+           IF WK-IX-ARCH-255 > 0 AND WK-IX-ARCH-255 < WK-CANT-ARCH-255
+              CLOSE CN255SE
+              ADD 1 TO WK-IX-ARCH-255
+              MOVE TB-ARCH-255(WK-IX-ARCH-255)
+                                      TO WK-CN255-ARCHIVO-ACTUAL
+              DISPLAY 'MODO MULTIDIA: ABRIENDO ' WK-CN255-ARCHIVO-ACTUAL
+              OPEN INPUT CN255SE
+              IF ES-CN255SE NOT = '00'
+                 DISPLAY 'ERROR AL ABRIR ARCHIVO CN255SE ' ES-CN255SE
+                 MOVE     999           TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR THRU 990-FIN
+              END-IF
+           ELSE
+              MOVE 1 TO SW-FINAL
+           END-IF.
+
+       2101-FIN.
+           EXIT.
+
+       213-VALIDAR-TIPO-TRANSAC.
+
+           IF WK-CANT-TIP-FILTRO = 0
+              MOVE 1 TO WK-SW-TIPO-VALIDO
+           ELSE
+              MOVE 0 TO WK-SW-TIPO-VALIDO
+              MOVE 0 TO WK-IX-TIP-FILTRO
+              PERFORM 2130-BUSCAR-TIPO THRU 2130-FIN
+                      UNTIL WK-IX-TIP-FILTRO >= WK-CANT-TIP-FILTRO
+                         OR WK-SW-TIPO-VALIDO = 1
+           END-IF.
+
+       213-FIN.
+           EXIT.
+
+       2130-BUSCAR-TIPO.
+
+           ADD 1 TO WK-IX-TIP-FILTRO.
+           IF CN255SE-TIP-TRANSAC = TB-TIP-FILTRO(WK-IX-TIP-FILTRO)
+              MOVE 1 TO WK-SW-TIPO-VALIDO.
+
+       2130-FIN.
+           EXIT.
+
+       214-GRABAR-RB462SS.
+
+           IF WK-MODO-SIMULACION = 'S'
+              ADD 1 TO WK-CANT-RB462SS
+           ELSE
+              WRITE REG-RB462SS
+              IF ES-RB462SS = '00'
+                 ADD 1 TO WK-CANT-RB462SS
+              ELSE
+                 DISPLAY 'ERROR AL GRABAR RB462SS ' ES-RB462SS
+                 MOVE     999            TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR  THRU 990-FIN
+              END-IF
+           END-IF.
+
+       214-FIN.
+           EXIT.
+
+       215-VERIFICAR-TASA-ERROR.
+
+           IF WK-INTENTOS-CN255 > 0
+              COMPUTE WK-TASA-ERROR =
+                      (WK-ERRORES-CN255 / WK-INTENTOS-CN255) * 100
+              IF WK-TASA-ERROR > WK-MAX-TASA-ERROR
+                 DISPLAY '*** ABEND: TASA DE ERROR EN CN255SE SUPERA '
+                 DISPLAY '*** EL LIMITE CONFIGURADO EN PARMSS        '
+                 DISPLAY '    ERRORES  : ' WK-ERRORES-CN255
+                 DISPLAY '    INTENTOS : ' WK-INTENTOS-CN255
+                 DISPLAY '    TASA     : ' WK-TASA-ERROR
+                 MOVE     999           TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR THRU 990-FIN
+              END-IF
+           END-IF.
+
+       215-FIN.
+           EXIT.
+
+       211-VALIDAR-DUPLICADO.
+
+           MOVE 0 TO WK-SW-CN255-DUP.
+           IF WK-SW-CN255-PRIMERA = 1 AND
+              LLAVE IN REG-CN255SE = WK-LLAVE-CN255-ANT
+              MOVE 1 TO WK-SW-CN255-DUP.
+           MOVE LLAVE IN REG-CN255SE TO WK-LLAVE-CN255-ANT.
+           MOVE 1    TO WK-SW-CN255-PRIMERA.
+
+       211-FIN.
+           EXIT.
+
+       212-GRABAR-RB460SS.
+
+           MOVE CN255SE-NUM-CTA         TO RB460SS-NUM-CTA.
+           MOVE CN255SE-NUM-TRANSAC     TO RB460SS-NUM-TRANSAC.
+           MOVE CN255SE-TIP-TRANSAC     TO RB460SS-TIP-TRANSAC.
+           MOVE CN255SE-MONTO-TRANSAC   TO RB460SS-MONTO-TRANSAC.
+           MOVE CN255SE-MONEDA          TO RB460SS-MONEDA.
+           MOVE CN255SE-FECHA-TRANSAC   TO RB460SS-FECHA-TRANSAC.
+           MOVE CN255SE-HORA-TRANSAC    TO RB460SS-HORA-TRANSAC.
+           MOVE CN255SE-NOMB-ARCH-CARG  TO RB460SS-NOMB-ARCH-CARG.
+           MOVE CN255SE-NOMBRE-RED      TO RB460SS-NOMBRE-RED.
+
+           IF WK-MODO-SIMULACION = 'S'
+              ADD 1 TO WK-GRABADOS-DUP
+              ADD RB460SS-NUM-CTA TO WK-HASH-RB460SS
+           ELSE
+              WRITE REG-RB460SS
+              IF ES-RB460SS = '00'
+                 ADD 1 TO WK-GRABADOS-DUP
+                 ADD RB460SS-NUM-CTA TO WK-HASH-RB460SS
+              ELSE
+                 DISPLAY 'ERROR AL GRABAR RB460SS ' ES-RB460SS
+                 MOVE     999            TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR  THRU 990-FIN
+              END-IF
+           END-IF.
+
+       212-FIN.
            EXIT.
 
        220-LEER-CN285SE.
 
+           MOVE 0 TO WK-SW-CN285-VALIDO.
+           PERFORM 2200-LEER-CN285SE-UNA THRU 2200-FIN
+                   UNTIL WK-SW-CN285-VALIDO = 1 OR SW-FIN = 1.
+
+       220-FIN.
+           EXIT.
+
+       2200-LEER-CN285SE-UNA.
+
+           ADD 1 TO WK-INTENTOS-CN285.
            READ CN285SE
 
            IF ES-CN285SE = '00'
-		   		MOVE CN285SE-NUM-CTA		 TO WK-CN28-NUM-CTA
               ADD 1 TO WK-LEIDOS
+              PERFORM 225-VALIDAR-RED-ADQUIR  THRU 225-FIN
+              PERFORM 229-VALIDAR-VIGENCIA-285 THRU 229-FIN
+              IF WK-SW-RED-VALIDA = 1 AND WK-SW-CN285-VIGENTE = 1
+                 MOVE CN285SE-NUM-CTA      TO WK-CN28-NUM-CTA
+                 MOVE 1                   TO WK-SW-CN285-VALIDO
+              ELSE
+                 PERFORM 226-GRABAR-RB459SS THRU 226-FIN
+              END-IF
            ELSE
             IF ES-CN285SE = '10'
               MOVE 1   TO SW-FIN
             ELSE
-               DISPLAY 'ERROR AL LEER ARCHIVO CN285SE ' ES-CN285SE
-               MOVE     999           TO   RETURN-CODE
-               PERFORM  990-FINALIZAR THRU 990-FIN.
+               ADD 1 TO WK-ERRORES-CN285
+               MOVE 'CN285SE'           TO RB462SS-ARCHIVO
+               MOVE ES-CN285SE          TO RB462SS-FILE-STATUS
+               MOVE WK-INTENTOS-CN285   TO RB462SS-SEQ-LECTURA
+               PERFORM 227-GRABAR-RB462SS-285   THRU 227-FIN
+               PERFORM 228-VERIFICAR-TASA-ERROR-285 THRU 228-FIN
+            END-IF
+           END-IF.
 
-       220-FIN.
+       2200-FIN.
            EXIT.
 
-       300-GRABAR-RB457SS.
+       225-VALIDAR-RED-ADQUIR.
 
-           WRITE REG-RB457SS.
+           IF WK-CANT-REDES = 0
+              MOVE 1 TO WK-SW-RED-VALIDA
+           ELSE
+              MOVE 0 TO WK-SW-RED-VALIDA
+              MOVE 0 TO WK-IX-RED
+              PERFORM 2250-BUSCAR-RED THRU 2250-FIN
+                      UNTIL WK-IX-RED >= WK-CANT-REDES OR
+                            WK-SW-RED-VALIDA = 1
+           END-IF.
 
-           IF ES-RB457SS = '00'
+       225-FIN.
+           EXIT.
+
+       2250-BUSCAR-RED.
+
+           ADD 1 TO WK-IX-RED.
+           IF CN285SE-RED-ADQUIR = TB-RED(WK-IX-RED)
+              MOVE 1 TO WK-SW-RED-VALIDA.
+
+       2250-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * LA PARAMETRIZACION DE LA CUENTA (CN285SE) SOLO RIGE ENTRE      *
+      * CN285SE-FEC-ALTA Y CN285SE-FEC-BAJA. SE COMPARA CONTRA LA      *
+      * FECHA DE PROCESO (WK-FECHA-SISTEMA), QUE ES LA FECHA DEL       *
+      * SISTEMA O LA INDICADA EN PARM-FECHA-PROCESO PARA REPROCESOS,   *
+      * DE MODO QUE UN REPROCESO DE AUDITORIA EMPAREJE SOLO CON LA     *
+      * PARAMETRIZACION QUE ESTABA VIGENTE EN ESA FECHA                *
+      *----------------------------------------------------------------*
+       229-VALIDAR-VIGENCIA-285.
+
+           MOVE 0 TO WK-SW-CN285-BAJA.
+           IF CN285SE-FEC-BAJA > 0 AND
+              CN285SE-FEC-BAJA <= WK-FECHA-SISTEMA
+              MOVE 1 TO WK-SW-CN285-BAJA.
+
+           MOVE 0 TO WK-SW-CN285-VIGENTE.
+           IF CN285SE-FEC-ALTA <= WK-FECHA-SISTEMA AND
+              WK-SW-CN285-BAJA = 0
+              MOVE 1 TO WK-SW-CN285-VIGENTE.
+
+       229-FIN.
+           EXIT.
+
+       226-GRABAR-RB459SS.
+
+           MOVE CN285SE-NUM-CTA      TO RB459SS-NUM-CTA.
+           MOVE CN285SE-RED-ADQUIR   TO RB459SS-RED-ADQUIR.
+           IF WK-SW-RED-VALIDA = 0
+              MOVE 'R' TO RB459SS-MOTIVO
+           ELSE
+              MOVE 'V' TO RB459SS-MOTIVO.
+
+           IF WK-MODO-SIMULACION = 'S'
+              IF RB459SS-MOTIVO = 'R'
+                 ADD 1 TO WK-GRABADOS-RED-INV
+              ELSE
+                 ADD 1 TO WK-GRABADOS-NO-VIGENTE
+              END-IF
+              ADD RB459SS-NUM-CTA TO WK-HASH-RB459SS
+           ELSE
+              WRITE REG-RB459SS
+              IF ES-RB459SS = '00'
+                 IF RB459SS-MOTIVO = 'R'
+                    ADD 1 TO WK-GRABADOS-RED-INV
+                 ELSE
+                    ADD 1 TO WK-GRABADOS-NO-VIGENTE
+                 END-IF
+                 ADD RB459SS-NUM-CTA TO WK-HASH-RB459SS
+              ELSE
+                 DISPLAY 'ERROR AL GRABAR RB459SS ' ES-RB459SS
+                 MOVE     999            TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR  THRU 990-FIN
+              END-IF
+           END-IF.
+
+       226-FIN.
+           EXIT.
+
+       227-GRABAR-RB462SS-285.
+
+           IF WK-MODO-SIMULACION = 'S'
+              ADD 1 TO WK-CANT-RB462SS
+           ELSE
+              WRITE REG-RB462SS
+              IF ES-RB462SS = '00'
+                 ADD 1 TO WK-CANT-RB462SS
+              ELSE
+                 DISPLAY 'ERROR AL GRABAR RB462SS ' ES-RB462SS
+                 MOVE     999            TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR  THRU 990-FIN
+              END-IF
+           END-IF.
+
+       227-FIN.
+           EXIT.
+
+       228-VERIFICAR-TASA-ERROR-285.
+
+           IF WK-INTENTOS-CN285 > 0
+              COMPUTE WK-TASA-ERROR =
+                      (WK-ERRORES-CN285 / WK-INTENTOS-CN285) * 100
+              IF WK-TASA-ERROR > WK-MAX-TASA-ERROR
+                 DISPLAY '*** ABEND: TASA DE ERROR EN CN285SE SUPERA '
+                 DISPLAY '*** EL LIMITE CONFIGURADO EN PARMSS        '
+                 DISPLAY '    ERRORES  : ' WK-ERRORES-CN285
+                 DISPLAY '    INTENTOS : ' WK-INTENTOS-CN285
+                 DISPLAY '    TASA     : ' WK-TASA-ERROR
+                 MOVE     999           TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR THRU 990-FIN
+              END-IF
+           END-IF.
+
+       228-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SE AGOTO CN285SE PERO TODAVIA QUEDAN REGISTROS SIN LEER EN     *
+      * CN255SE: YA NO HAY PARAMETRIZACION CONTRA LA QUE EMPAREJARLOS, *
+      * ASI QUE EL REGISTRO ACTUALMENTE EN BUFFER Y TODOS LOS QUE      *
+      * FALTAN SE GRABAN EN RB451SS COMO NO EMPAREJADOS, UNO POR UNO,  *
+      * EN LUGAR DE PERDERSE SIN PASAR POR RB451SS NI WK-LEIDOS-CIFIN  *
+      *----------------------------------------------------------------*
+       251-DRENAR-CN255SE.
+
+           MOVE CN255SE-NUM-CTA         TO RB451SS-NUM-CTA.
+           MOVE CN255SE-NUM-TRANSAC     TO RB451SS-NUM-TRANSAC.
+           MOVE CN255SE-TIP-TRANSAC     TO RB451SS-TIP-TRANSAC.
+           MOVE CN255SE-MONTO-TRANSAC   TO RB451SS-MONTO-TRANSAC.
+           MOVE CN255SE-MONEDA          TO RB451SS-MONEDA.
+           MOVE CN255SE-FECHA-TRANSAC   TO RB451SS-FECHA-TRANSAC.
+           MOVE CN255SE-HORA-TRANSAC    TO RB451SS-HORA-TRANSAC.
+           MOVE CN255SE-NOMB-ARCH-CARG  TO RB451SS-NOMB-ARCH-CARG.
+           MOVE CN255SE-NOMBRE-RED      TO RB451SS-NOMBRE-RED.
+           PERFORM 310-GRABAR-RB451SS   THRU 310-FIN.
+           PERFORM 210-LEER-CN255SE     THRU 210-FIN.
+
+       251-FIN.
+           EXIT.
+
+       300-GRABAR-RB457SS.
+
+           IF WK-MODO-SIMULACION = 'S'
               ADD  1 TO WK-GRABADOS
+              ADD  RB457SS-NUM-CTA TO WK-HASH-RB457SS
            ELSE
-              DISPLAY 'ERROR AL GRABAR RB457SS ' ES-RB457SS
-              MOVE     999            TO   RETURN-CODE
-              PERFORM  990-FINALIZAR  THRU 990-FIN.
+              WRITE REG-RB457SS
+              IF ES-RB457SS = '00'
+                 ADD  1 TO WK-GRABADOS
+                 ADD  RB457SS-NUM-CTA TO WK-HASH-RB457SS
+                 PERFORM 305-GRABAR-RB457-RED THRU 305-FIN
+                 PERFORM 240-VERIFICAR-CHECKPOINT THRU 240-FIN
+              ELSE
+                 DISPLAY 'ERROR AL GRABAR RB457SS ' ES-RB457SS
+                 MOVE     999            TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR  THRU 990-FIN
+              END-IF
+           END-IF.
 
        300-FIN.
            EXIT.
-           
-       310-GRABAR-RB451SS.
 
-           WRITE REG-RB451SS.
+       305-GRABAR-RB457-RED.
+
+           EVALUATE RB457SS-RED-ADQUIR
+               WHEN 'VI'
+                   MOVE RB457SS-NUM-CTA        TO RB457VI-NUM-CTA
+                   MOVE RB457SS-NUM-TRANSAC    TO RB457VI-NUM-TRANSAC
+                   MOVE RB457SS-TIP-TRANSAC    TO RB457VI-TIP-TRANSAC
+                   MOVE RB457SS-MONTO-TRANSAC  TO RB457VI-MONTO-TRANSAC
+                   MOVE RB457SS-MONEDA         TO RB457VI-MONEDA
+                   MOVE RB457SS-FECHA-TRANSAC  TO RB457VI-FECHA-TRANSAC
+                   MOVE RB457SS-HORA-TRANSAC   TO RB457VI-HORA-TRANSAC
+                   MOVE RB457SS-NOMB-ARCH-CARG TO RB457VI-NOMB-ARCH-CARG
+                   MOVE RB457SS-NOMBRE-RED     TO RB457VI-NOMBRE-RED
+                   MOVE RB457SS-RED-ADQUIR     TO RB457VI-RED-ADQUIR
+                   WRITE REG-RB457VI
+                   IF ES-RB457VI = '00'
+                      ADD 1 TO WK-GRABADOS-VI
+                      ADD RB457SS-NUM-CTA TO WK-HASH-RB457VI
+                   ELSE
+                      DISPLAY 'ERROR AL GRABAR RB457VI ' ES-RB457VI
+                      MOVE     999            TO   RETURN-CODE
+                      PERFORM  990-FINALIZAR  THRU 990-FIN
+                   END-IF
+               WHEN 'MC'
+                   MOVE RB457SS-NUM-CTA        TO RB457MC-NUM-CTA
+                   MOVE RB457SS-NUM-TRANSAC    TO RB457MC-NUM-TRANSAC
+                   MOVE RB457SS-TIP-TRANSAC    TO RB457MC-TIP-TRANSAC
+                   MOVE RB457SS-MONTO-TRANSAC  TO RB457MC-MONTO-TRANSAC
+                   MOVE RB457SS-MONEDA         TO RB457MC-MONEDA
+                   MOVE RB457SS-FECHA-TRANSAC  TO RB457MC-FECHA-TRANSAC
+                   MOVE RB457SS-HORA-TRANSAC   TO RB457MC-HORA-TRANSAC
+                   MOVE RB457SS-NOMB-ARCH-CARG TO RB457MC-NOMB-ARCH-CARG
+                   MOVE RB457SS-NOMBRE-RED     TO RB457MC-NOMBRE-RED
+                   MOVE RB457SS-RED-ADQUIR     TO RB457MC-RED-ADQUIR
+                   WRITE REG-RB457MC
+                   IF ES-RB457MC = '00'
+                      ADD 1 TO WK-GRABADOS-MC
+                      ADD RB457SS-NUM-CTA TO WK-HASH-RB457MC
+                   ELSE
+                      DISPLAY 'ERROR AL GRABAR RB457MC ' ES-RB457MC
+                      MOVE     999            TO   RETURN-CODE
+                      PERFORM  990-FINALIZAR  THRU 990-FIN
+                   END-IF
+               WHEN OTHER
+                   MOVE RB457SS-NUM-CTA        TO RB457OT-NUM-CTA
+                   MOVE RB457SS-NUM-TRANSAC    TO RB457OT-NUM-TRANSAC
+                   MOVE RB457SS-TIP-TRANSAC    TO RB457OT-TIP-TRANSAC
+                   MOVE RB457SS-MONTO-TRANSAC  TO RB457OT-MONTO-TRANSAC
+                   MOVE RB457SS-MONEDA         TO RB457OT-MONEDA
+                   MOVE RB457SS-FECHA-TRANSAC  TO RB457OT-FECHA-TRANSAC
+                   MOVE RB457SS-HORA-TRANSAC   TO RB457OT-HORA-TRANSAC
+                   MOVE RB457SS-NOMB-ARCH-CARG TO RB457OT-NOMB-ARCH-CARG
+                   MOVE RB457SS-NOMBRE-RED     TO RB457OT-NOMBRE-RED
+                   MOVE RB457SS-RED-ADQUIR     TO RB457OT-RED-ADQUIR
+                   WRITE REG-RB457OT
+                   IF ES-RB457OT = '00'
+                      ADD 1 TO WK-GRABADOS-OT
+                      ADD RB457SS-NUM-CTA TO WK-HASH-RB457OT
+                   ELSE
+                      DISPLAY 'ERROR AL GRABAR RB457OT ' ES-RB457OT
+                      MOVE     999            TO   RETURN-CODE
+                      PERFORM  990-FINALIZAR  THRU 990-FIN
+                   END-IF
+           END-EVALUATE.
+
+       305-FIN.
+           EXIT.
+
+       310-GRABAR-RB451SS.
 
-           IF ES-RB451SS = '00'
+           IF WK-MODO-SIMULACION = 'S'
               ADD  1 TO WK-GRABADOS-ERROR
+              ADD  RB451SS-NUM-CTA TO WK-HASH-RB451SS
            ELSE
-              DISPLAY 'ERROR AL GRABAR RB451SS ' ES-RB451SS
-              MOVE     999            TO   RETURN-CODE
-              PERFORM  990-FINALIZAR  THRU 990-FIN.
+              WRITE REG-RB451SS
+              IF ES-RB451SS = '00'
+                 ADD  1 TO WK-GRABADOS-ERROR
+                 ADD  RB451SS-NUM-CTA TO WK-HASH-RB451SS
+                 PERFORM 240-VERIFICAR-CHECKPOINT THRU 240-FIN
+              ELSE
+                 DISPLAY 'ERROR AL GRABAR RB451SS ' ES-RB451SS
+                 MOVE     999            TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR  THRU 990-FIN
+              END-IF
+           END-IF.
 
        310-FIN.
            EXIT.
 
+       320-GRABAR-TRL-RB457SS.
+
+           MOVE WK-GRABADOS        TO RB457SS-TRL-CANT-REGS.
+           MOVE WK-HASH-RB457SS    TO RB457SS-TRL-HASH-CTL.
+           WRITE REG-RB457SS-TRL.
+
+           IF ES-RB457SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RB457SS ' ES-RB457SS
+              MOVE     999            TO   RETURN-CODE.
+
+       320-FIN.
+           EXIT.
+
+       330-GRABAR-TRL-RB451SS.
+
+           MOVE WK-GRABADOS-ERROR  TO RB451SS-TRL-CANT-REGS.
+           MOVE WK-HASH-RB451SS    TO RB451SS-TRL-HASH-CTL.
+           WRITE REG-RB451SS-TRL.
+
+           IF ES-RB451SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RB451SS ' ES-RB451SS
+              MOVE     999            TO   RETURN-CODE.
+
+       330-FIN.
+           EXIT.
+
+       340-GRABAR-TRL-RB457VI.
+
+           MOVE WK-GRABADOS-VI     TO RB457VI-TRL-CANT-REGS.
+           MOVE WK-HASH-RB457VI    TO RB457VI-TRL-HASH-CTL.
+           WRITE REG-RB457VI-TRL.
+
+           IF ES-RB457VI NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RB457VI ' ES-RB457VI
+              MOVE     999            TO   RETURN-CODE.
+
+       340-FIN.
+           EXIT.
+
+       341-GRABAR-TRL-RB457MC.
+
+           MOVE WK-GRABADOS-MC     TO RB457MC-TRL-CANT-REGS.
+           MOVE WK-HASH-RB457MC    TO RB457MC-TRL-HASH-CTL.
+           WRITE REG-RB457MC-TRL.
+
+           IF ES-RB457MC NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RB457MC ' ES-RB457MC
+              MOVE     999            TO   RETURN-CODE.
+
+       341-FIN.
+           EXIT.
+
+       342-GRABAR-TRL-RB457OT.
+
+           MOVE WK-GRABADOS-OT     TO RB457OT-TRL-CANT-REGS.
+           MOVE WK-HASH-RB457OT    TO RB457OT-TRL-HASH-CTL.
+           WRITE REG-RB457OT-TRL.
+
+           IF ES-RB457OT NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RB457OT ' ES-RB457OT
+              MOVE     999            TO   RETURN-CODE.
+
+       342-FIN.
+           EXIT.
+
+       343-GRABAR-TRL-RB459SS.
+
+           COMPUTE RB459SS-TRL-CANT-REGS =
+                   WK-GRABADOS-RED-INV + WK-GRABADOS-NO-VIGENTE.
+           MOVE WK-HASH-RB459SS     TO RB459SS-TRL-HASH-CTL.
+           WRITE REG-RB459SS-TRL.
+
+           IF ES-RB459SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RB459SS ' ES-RB459SS
+              MOVE     999            TO   RETURN-CODE.
+
+       343-FIN.
+           EXIT.
+
+       344-GRABAR-TRL-RB460SS.
+
+           MOVE WK-GRABADOS-DUP     TO RB460SS-TRL-CANT-REGS.
+           MOVE WK-HASH-RB460SS     TO RB460SS-TRL-HASH-CTL.
+           WRITE REG-RB460SS-TRL.
+
+           IF ES-RB460SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RB460SS ' ES-RB460SS
+              MOVE     999            TO   RETURN-CODE.
+
+       344-FIN.
+           EXIT.
+
+       345-GRABAR-TRL-RB462SS.
+
+           MOVE WK-CANT-RB462SS     TO RB462SS-TRL-CANT-REGS.
+           WRITE REG-RB462SS-TRL.
+
+           IF ES-RB462SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RB462SS ' ES-RB462SS
+              MOVE     999            TO   RETURN-CODE.
+
+       345-FIN.
+           EXIT.
+
+       240-VERIFICAR-CHECKPOINT.
+
+           ADD  1 TO WK-CONTADOR-CHECKPT.
+           IF WK-CONTADOR-CHECKPT >= WK-INTERV-CHECKPT
+              PERFORM 250-GRABAR-CHECKPOINT THRU 250-FIN
+              MOVE 0 TO WK-CONTADOR-CHECKPT
+           END-IF.
+
+       240-FIN.
+           EXIT.
+
+       250-GRABAR-CHECKPOINT.
+
+           MOVE WK-CN25-NUM-CTA    TO CKPT-LLAVE1.
+           MOVE WK-LEIDOS-CIFIN    TO CKPT-LEIDOS-CIFIN.
+           MOVE WK-LEIDOS          TO CKPT-LEIDOS.
+           MOVE WK-GRABADOS        TO CKPT-GRABADOS.
+           MOVE WK-GRABADOS-ERROR  TO CKPT-GRABADOS-ERROR.
+           MOVE WK-HASH-RB457SS    TO CKPT-HASH-RB457SS.
+           MOVE WK-HASH-RB451SS    TO CKPT-HASH-RB451SS.
+           MOVE WK-INTENTOS-CN255  TO CKPT-INTENTOS-CN255.
+           MOVE WK-ERRORES-CN255   TO CKPT-ERRORES-CN255.
+           MOVE WK-INTENTOS-CN285  TO CKPT-INTENTOS-CN285.
+           MOVE WK-ERRORES-CN285   TO CKPT-ERRORES-CN285.
+           MOVE WK-OMITIDOS-TIPO   TO CKPT-OMITIDOS-TIPO.
+           MOVE WK-GRABADOS-DUP    TO CKPT-GRABADOS-DUP.
+           MOVE WK-HASH-RB460SS    TO CKPT-HASH-RB460SS.
+           MOVE WK-GRABADOS-RED-INV     TO CKPT-GRABADOS-RED-INV.
+           MOVE WK-GRABADOS-NO-VIGENTE  TO CKPT-GRABADOS-NO-VIGENTE.
+           MOVE WK-HASH-RB459SS    TO CKPT-HASH-RB459SS.
+           MOVE WK-CANT-RB462SS    TO CKPT-CANT-RB462SS.
+           MOVE WK-GRABADOS-VI     TO CKPT-GRABADOS-VI.
+           MOVE WK-HASH-RB457VI    TO CKPT-HASH-RB457VI.
+           MOVE WK-GRABADOS-MC     TO CKPT-GRABADOS-MC.
+           MOVE WK-HASH-RB457MC    TO CKPT-HASH-RB457MC.
+           MOVE WK-GRABADOS-OT     TO CKPT-GRABADOS-OT.
+           MOVE WK-HASH-RB457OT    TO CKPT-HASH-RB457OT.
+           WRITE REG-RBCKPT.
+
+           IF ES-RBCKPT NOT = '00'
+              DISPLAY 'ERROR AL GRABAR CHECKPOINT RBCKPT ' ES-RBCKPT
+           ELSE
+              DISPLAY 'CHECKPOINT GRABADO EN LLAVE : ' WK-CN25-NUM-CTA.
+
+       250-FIN.
+           EXIT.
+
+       900-RECONCILIAR-CONTADORES.
+
+           COMPUTE WK-LEIDOS-CIFIN-CTL =
+                   WK-GRABADOS + WK-GRABADOS-ERROR + WK-GRABADOS-DUP +
+                   WK-OMITIDOS-TIPO.
+           IF WK-LEIDOS-CIFIN = WK-LEIDOS-CIFIN-CTL
+              DISPLAY 'RECONCILIACION CN255SE/RB457SS+RB451SS : CUADRA'
+           ELSE
+              DISPLAY '*** WARNING: CN255SE NO CUADRA CONTRA RB457SS+'
+              DISPLAY '*** WARNING: RB451SS - REVISAR PROCESO RBD457 '
+              DISPLAY '    LEIDOS-CIFIN  : ' WK-LEIDOS-CIFIN
+              DISPLAY '    GRABADOS+ERROR+DUP+OMITIDOS: '
+                       WK-LEIDOS-CIFIN-CTL
+           END-IF.
+
+       900-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SI EL VOLUMEN DE RB451SS (NO EMPAREJADOS) SUPERA EL PORCENTAJE *
+      * ACEPTABLE CONFIGURADO EN PARM-MAX-TASA-RB451, SE MARCA LA      *
+      * CORRIDA PARA REVISION EN LUGAR DE DEJARLA TERMINAR NORMAL      *
+      * SIN QUE NADIE LA MIRE HASTA QUE ALGUIEN REVISE EL LOG          *
+      *----------------------------------------------------------------*
+       901-VERIFICAR-TASA-RB451.
+
+           IF WK-LEIDOS-CIFIN > 0
+              COMPUTE WK-TASA-RB451 =
+                      (WK-GRABADOS-ERROR / WK-LEIDOS-CIFIN) * 100
+              IF WK-TASA-RB451 > WK-MAX-TASA-RB451
+                 DISPLAY '*** ALERTA: VOLUMEN DE RB451SS SUPERA EL '
+                 DISPLAY '*** UMBRAL ACEPTABLE - REVISAR PARAMETRIZ.'
+                 DISPLAY '    RB451SS  : ' WK-GRABADOS-ERROR
+                 DISPLAY '    LEIDOS   : ' WK-LEIDOS-CIFIN
+                 DISPLAY '    TASA     : ' WK-TASA-RB451
+                 DISPLAY '    UMBRAL   : ' WK-MAX-TASA-RB451
+                 IF RETURN-CODE = 0
+                    MOVE 4 TO RETURN-CODE
+                 END-IF
+              END-IF
+           END-IF.
+
+       901-FIN.
+           EXIT.
+
+       920-COMPARAR-RED-ADQUIR.
+
+           MOVE 0 TO WK-GRABADOS-CAMBIOS.
+           MOVE 0 TO WK-HASH-RB458SS.
+           MOVE 1 TO WK-SW-RB457ANT-PRESENTE.
+
+           OPEN INPUT RB457ANT.
+           IF   ES-RB457ANT = '97'
+                MOVE '00'  TO ES-RB457ANT
+                MOVE 0     TO WK-SW-RB457ANT-PRESENTE.
+           IF   ES-RB457ANT NOT = '00' AND ES-RB457ANT NOT = '97'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO RB457ANT ' ES-RB457ANT
+                MOVE     999           TO   RETURN-CODE
+                MOVE     0             TO   WK-SW-RB457ANT-PRESENTE.
+
+           OPEN OUTPUT RB458SS.
+           IF ES-RB458SS NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO RB458SS ' ES-RB458SS
+              MOVE     999           TO   RETURN-CODE.
+
+           IF WK-SW-RB457ANT-PRESENTE = 1
+              OPEN INPUT RB457SS
+              IF ES-RB457SS NOT = '00'
+                 DISPLAY 'ERROR AL REABRIR ARCHIVO RB457SS ' ES-RB457SS
+                 MOVE     999           TO   RETURN-CODE
+                 MOVE     0             TO   WK-SW-RB457ANT-PRESENTE
+              END-IF.
+           IF WK-SW-RB457ANT-PRESENTE = 1
+              MOVE 0 TO SW-ANT-FIN
+              MOVE 0 TO SW-HIST-FIN
+              PERFORM 9210-LEER-RB457ANT    THRU 9210-FIN
+              PERFORM 9220-LEER-RB457SS-HIS THRU 9220-FIN
+              PERFORM 9230-COMPARAR-UNO THRU 9230-FIN
+                      UNTIL SW-ANT-FIN = 1 AND SW-HIST-FIN = 1
+              CLOSE RB457SS
+           END-IF.
+
+           PERFORM 926-GRABAR-TRL-RB458SS THRU 926-FIN.
+           CLOSE RB457ANT.
+           CLOSE RB458SS.
+
+       920-FIN.
+           EXIT.
+
+       9210-LEER-RB457ANT.
+
+           READ RB457ANT
+
+           IF ES-RB457ANT = '00'
+              CONTINUE
+           ELSE
+            IF ES-RB457ANT = '10' OR '46'
+              MOVE 1 TO SW-ANT-FIN
+            ELSE
+               DISPLAY 'ERROR AL LEER ARCHIVO RB457ANT ' ES-RB457ANT
+               MOVE     999           TO   RETURN-CODE
+               MOVE     1             TO   SW-ANT-FIN.
+
+       9210-FIN.
+           EXIT.
+
+       9220-LEER-RB457SS-HIS.
+
+           READ RB457SS
+
+           IF ES-RB457SS = '00'
+              CONTINUE
+           ELSE
+            IF ES-RB457SS = '10' OR '46'
+              MOVE 1 TO SW-HIST-FIN
+            ELSE
+               DISPLAY 'ERROR AL RELEER ARCHIVO RB457SS ' ES-RB457SS
+               MOVE     999           TO   RETURN-CODE
+               MOVE     1             TO   SW-HIST-FIN.
+
+       9220-FIN.
+           EXIT.
+
+       9230-COMPARAR-UNO.
+
+           IF SW-ANT-FIN = 1
+              PERFORM 9220-LEER-RB457SS-HIS THRU 9220-FIN
+           ELSE
+            IF SW-HIST-FIN = 1
+              PERFORM 9210-LEER-RB457ANT    THRU 9210-FIN
+            ELSE
+              IF RB457ANT-NUM-CTA = RB457SS-NUM-CTA
+                 IF RB457ANT-RED-ADQUIR NOT = RB457SS-RED-ADQUIR
+                    PERFORM 925-GRABAR-RB458SS THRU 925-FIN
+                 END-IF
+                 PERFORM 9210-LEER-RB457ANT    THRU 9210-FIN
+                 PERFORM 9220-LEER-RB457SS-HIS THRU 9220-FIN
+              ELSE
+                IF RB457ANT-NUM-CTA < RB457SS-NUM-CTA
+                   PERFORM 9210-LEER-RB457ANT    THRU 9210-FIN
+                ELSE
+                   PERFORM 9220-LEER-RB457SS-HIS THRU 9220-FIN
+                END-IF
+              END-IF
+            END-IF
+           END-IF.
+
+       9230-FIN.
+           EXIT.
+
+       925-GRABAR-RB458SS.
+
+           MOVE RB457ANT-NUM-CTA     TO RB458SS-NUM-CTA.
+           MOVE RB457ANT-RED-ADQUIR  TO RB458SS-RED-ANTERIOR.
+           MOVE RB457SS-RED-ADQUIR   TO RB458SS-RED-NUEVA.
+           MOVE WK-FECHA-SISTEMA     TO RB458SS-FECHA-CAMBIO.
+           WRITE REG-RB458SS.
+
+           IF ES-RB458SS = '00'
+              ADD 1 TO WK-GRABADOS-CAMBIOS
+              ADD RB458SS-NUM-CTA TO WK-HASH-RB458SS
+           ELSE
+              DISPLAY 'ERROR AL GRABAR RB458SS ' ES-RB458SS
+              MOVE     999            TO   RETURN-CODE.
+
+       925-FIN.
+           EXIT.
+
+       926-GRABAR-TRL-RB458SS.
+
+           MOVE WK-GRABADOS-CAMBIOS TO RB458SS-TRL-CANT-REGS.
+           MOVE WK-HASH-RB458SS     TO RB458SS-TRL-HASH-CTL.
+           WRITE REG-RB458SS-TRL.
+
+           IF ES-RB458SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RB458SS ' ES-RB458SS
+              MOVE     999            TO   RETURN-CODE.
+
+       926-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SE LLEGA ACA SOLO DESDE UN OPEN FALLIDO DENTRO DE               *
+      * 100-INICIALIZAR. A ESTA ALTURA TODAVIA NO SE PROCESO NINGUN     *
+      * REGISTRO, ASI QUE NO TIENE SENTIDO GRABAR NINGUN TRAILER, Y     *
+      * NO TODOS LOS ARCHIVOS DE ESTA LISTA LLEGARON A ABRIRSE (O NI    *
+      * SIQUIERA SE INTENTARON, SI EL ERROR FUE EN MODO SIMULACION O    *
+      * EN UNO DE LOS PRIMEROS OPEN). CADA CLOSE SE CONDICIONA A QUE EL *
+      * FILE STATUS DE ESE ARCHIVO HAYA QUEDADO EN '00' (U '97', QUE    *
+      * 100-INICIALIZAR YA TRATA COMO EXITOSO), EN VEZ DE SUPONER POR   *
+      * EL ORDEN EN QUE SE ABREN                                        *
+      *----------------------------------------------------------------*
+       995-ERROR-INICIALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG.  RBD457 TERMINO CON ERROR   '
+              DISPLAY '--------------------------------------'.
+
+           IF ES-CN255SE = '00' OR '97'
+              CLOSE CN255SE
+           END-IF.
+           IF ES-CN285SE = '00' OR '97'
+              CLOSE CN285SE
+           END-IF.
+           IF ES-RB459SS = '00' OR '97'
+              CLOSE RB459SS
+           END-IF.
+           IF ES-RB460SS = '00' OR '97'
+              CLOSE RB460SS
+           END-IF.
+           IF ES-RB462SS = '00' OR '97'
+              CLOSE RB462SS
+           END-IF.
+           IF ES-RB457SS = '00' OR '97'
+              CLOSE RB457SS
+           END-IF.
+           IF ES-RB451SS = '00' OR '97'
+              CLOSE RB451SS
+           END-IF.
+           IF ES-RB457VI = '00' OR '97'
+              CLOSE RB457VI
+           END-IF.
+           IF ES-RB457MC = '00' OR '97'
+              CLOSE RB457MC
+           END-IF.
+           IF ES-RB457OT = '00' OR '97'
+              CLOSE RB457OT
+           END-IF.
+           IF ES-RBCKPT = '00' OR '97'
+              CLOSE RBCKPT
+           END-IF.
+
+           STOP      RUN.
+
+       995-FIN.
+           EXIT.
+
        990-FINALIZAR.
 
               DISPLAY '--------------------------------------'
@@ -283,12 +1976,45 @@
               DISPLAY 'REGS. LEIDOS EN CN285SE    : ' WK-LEIDOS
               DISPLAY 'REGS. ACTUALIZADOS RB457SS : ' WK-GRABADOS
               DISPLAY 'REGS. ACTUALIZADOS RB451SS : ' WK-GRABADOS-ERROR
+              DISPLAY 'REGS. CON RED INVALIDA    : ' WK-GRABADOS-RED-INV
+              DISPLAY 'REGS. NO VIGENTES A FECHA  : '
+                       WK-GRABADOS-NO-VIGENTE
+              DISPLAY 'REGS. DUPLICADOS CN255SE   : ' WK-GRABADOS-DUP
+              DISPLAY 'REGS. OMITIDOS POR TIPO    : ' WK-OMITIDOS-TIPO
+              DISPLAY 'REGS. CON ERROR DE LECTURA : ' WK-CANT-RB462SS
               DISPLAY '--------------------------------------'.
 
+           PERFORM 900-RECONCILIAR-CONTADORES THRU 900-FIN.
+           PERFORM 901-VERIFICAR-TASA-RB451   THRU 901-FIN.
+
+           IF WK-MODO-SIMULACION = 'S'
+              DISPLAY 'MODO SIMULACION: NO SE GRABARON ARCHIVOS'
+           ELSE
+              PERFORM 343-GRABAR-TRL-RB459SS THRU 343-FIN
+              CLOSE RB459SS
+
+              PERFORM 344-GRABAR-TRL-RB460SS THRU 344-FIN
+              CLOSE RB460SS
+
+              PERFORM 345-GRABAR-TRL-RB462SS THRU 345-FIN
+              CLOSE RB462SS
+
+              PERFORM 320-GRABAR-TRL-RB457SS THRU 320-FIN
+              PERFORM 330-GRABAR-TRL-RB451SS THRU 330-FIN
+              PERFORM 340-GRABAR-TRL-RB457VI THRU 340-FIN
+              PERFORM 341-GRABAR-TRL-RB457MC THRU 341-FIN
+              PERFORM 342-GRABAR-TRL-RB457OT THRU 342-FIN
+              CLOSE RB457SS
+              PERFORM 920-COMPARAR-RED-ADQUIR THRU 920-FIN
+              CLOSE RB451SS
+              CLOSE RB457VI
+              CLOSE RB457MC
+              CLOSE RB457OT
+              CLOSE RBCKPT
+           END-IF.
+
            CLOSE CN255SE.
            CLOSE CN285SE.
-           CLOSE RB457SS.
-           CLOSE RB451SS.
            STOP      RUN.
 
        990-FIN.
