@@ -0,0 +1,370 @@
+      *==============================================================*
+      * AUTHOR    : M. SOSA.                                          *
+      * TEMA      : Control de calidad de datos - Linea de Balance.   *
+      * OBJETIVO  : VALIDACION CRUZADA DE COBERTURA ENTRE CN255SE Y    *
+      *             CN285SE, ANTES DE LA CORRIDA NOCTURNA DE RBD457    *
+      * FECHA     : 31 DE DICIEMBRE DE 2015                           *
+      * NRO REQ   : REQPR00192070.                                    *
+      *==============================================================*
+
+      *==============================================================*
+      * REMARKS           LOG DE MODIFICACIONES                      *
+      *==============================================================*
+      * NRO REQ: REQPR00192070                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: VERSION INICIAL. RECORRE CN255SE Y CN285SE EN UN     *
+      *          MERGE POR NUM-CTA (EL MISMO EMPAREJAMIENTO QUE USA   *
+      *          RBD457) PERO SIN GENERAR RB457SS/RB451SS: SOLO       *
+      *          REPORTA LAS CUENTAS DE CN255SE SIN PARAMETRIZACION   *
+      *          EN CN285SE (RB473SS, ADELANTO DEL TAMANO DE RB451SS  *
+      *          DE ESTA NOCHE) Y LAS CUENTAS DE CN285SE QUE NO       *
+      *          TUVIERON NINGUNA TRANSACCION EN CN255SE (RB474SS,    *
+      *          PARAMETRIZACION POSIBLEMENTE VENCIDA)                *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192080                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: UN OPEN FALLIDO EN 100-INICIALIZAR LLAMABA A          *
+      *          990-FINALIZAR, QUE SIEMPRE GRABA LOS TRAILERS DE      *
+      *          RB473SS/RB474SS Y CIERRA LOS CUATRO ARCHIVOS, AUNQUE  *
+      *          ALGUNO TODAVIA NO SE HAYA ABIERTO, Y SIEMPRE MUESTRA   *
+      *          "TERMINO NORMAL" AUNQUE RETURN-CODE YA ESTE EN 999.    *
+      *          SE AGREGA 995-ERROR-INICIALIZAR PARA ESE CAMINO: CADA  *
+      *          RAMA DE OPEN FALLIDO CIERRA SOLO LOS ARCHIVOS QUE ELLA  *
+      *          MISMA SABE QUE YA ABRIO, Y 995-ERROR-INICIALIZAR SOLO  *
+      *          MUESTRA EL MENSAJE DE ERROR Y TERMINA                  *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RBD473.
+       AUTHOR.       M. SOSA
+       DATE-WRITTEN.  31 DE DICIEMBRE DE 2015
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT  CN255SE     ASSIGN TO SYS001-CN255SE
+                               FILE STATUS ES-CN255SE.
+
+           SELECT  CN285SE     ASSIGN TO SYS002-CN285SE
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS CN285SE-NUM-CTA
+                               FILE STATUS ES-CN285SE.
+
+           SELECT  RB473SS     ASSIGN TO SYS003-RB473SS
+                               FILE STATUS ES-RB473SS.
+
+           SELECT  RB474SS     ASSIGN TO SYS004-RB474SS
+                               FILE STATUS ES-RB474SS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CN255SE.
+       01  REG-CN255SE.
+           03 LLAVE.
+              05 CN255SE-NUM-CTA          PIC 9(16).
+              05 CN255SE-NUM-TRANSAC      PIC 9(16).
+              05 CN255SE-TIP-TRANSAC      PIC X(3).
+           03 CN255SE-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 CN255SE-MONEDA              PIC X(3).
+           03 CN255SE-FECHA-TRANSAC       PIC 9(8).
+           03 CN255SE-HORA-TRANSAC        PIC 9(6).
+           03 CN255SE-NOTIFICACION        PIC X(100).
+           03 CN255SE-DESCRP-TRANSAC      PIC X(100).
+           03 CN255SE-NOMB-ARCH-CARG      PIC X(100).
+           03 CN255SE-NOMBRE-RED          PIC X(100).
+
+       FD  CN285SE.
+       01  REG-CN285SE.
+           03 LLAVE.
+              05 CN285SE-NUM-CTA          PIC 9(16).
+           03 DATOS-TRX.
+              05 CN285SE-DISP             PIC X(3).
+              05 CN285SE-LOCALIZACION     PIC X(1).
+              05 CN285SE-ORIGEN           PIC X(3).
+              05 CN285SE-APLIC-ORIGEN     PIC X(2).
+              05 CN285SE-APLIC-DEST       PIC X(2).
+           03 CN285SE-RED-ADQUIR          PIC X(2).
+           03 CN285SE-COD-ADQUI           PIC 9(2).
+           03 CN285SE-NUM-DISPOSITIVO     PIC X(4).
+           03 CN285SE-DESCRIPCION         PIC X(100).
+           03 CN285SE-IND-ENCRIPCION      PIC X(1).
+           03 CN285SE-LLAVE-ENCRP         PIC X(9).
+           03 CN285SE-FEC-ALTA            PIC 9(8).
+           03 CN285SE-FEC-BAJA            PIC 9(8).
+
+       FD  RB473SS.
+       01  REG-RB473SS.
+           03 RB473SS-NUM-CTA             PIC 9(16).
+           03 RB473SS-NUM-TRANSAC         PIC 9(16).
+           03 RB473SS-FECHA-TRANSAC       PIC 9(8).
+       01  REG-RB473SS-TRL.
+           03 RB473SS-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB473SS-TRL-CANT-REGS       PIC 9(10).
+           03 RB473SS-TRL-HASH-CTL        PIC 9(18).
+
+       FD  RB474SS.
+       01  REG-RB474SS.
+           03 RB474SS-NUM-CTA             PIC 9(16).
+           03 RB474SS-RED-ADQUIR          PIC X(2).
+       01  REG-RB474SS-TRL.
+           03 RB474SS-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB474SS-TRL-CANT-REGS       PIC 9(10).
+           03 RB474SS-TRL-HASH-CTL        PIC 9(18).
+
+       WORKING-STORAGE SECTION.
+
+       01  WK-VARIABLES.
+           03  ES-CN255SE                   PIC   X(02).
+           03  ES-CN285SE                   PIC   X(02).
+           03  ES-RB473SS                   PIC   X(02).
+           03  ES-RB474SS                   PIC   X(02).
+           03  SW-FIN-255                   PIC   9(01) VALUE 0.
+           03  SW-FIN-285                   PIC   9(01) VALUE 0.
+           03  WK-LEIDOS-255                PIC   9(10) VALUE 0.
+           03  WK-LEIDOS-285                PIC   9(10) VALUE 0.
+           03  WK-CANT-MATCH                PIC   9(10) VALUE 0.
+           03  WK-CANT-GAP                  PIC   9(10) VALUE 0.
+           03  WK-CANT-STALE                PIC   9(10) VALUE 0.
+           03  WK-HASH-RB473SS              PIC   9(18) VALUE 0.
+           03  WK-HASH-RB474SS              PIC   9(18) VALUE 0.
+
+       01  WK-LLAVES.
+           03  WK-LLAVE1                    PIC   9(16) VALUE 0.
+           03  WK-LLAVE2                    PIC   9(16) VALUE 0.
+           03  WK-LLAVE-FIN                 PIC   9(16)
+                                             VALUE 9999999999999999.
+
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+
+           PERFORM 100-INICIALIZAR THRU 100-FIN.
+           PERFORM 200-PROCESO     THRU 200-FIN
+                   UNTIL WK-LLAVE1 = WK-LLAVE-FIN AND
+                         WK-LLAVE2 = WK-LLAVE-FIN.
+           PERFORM 990-FINALIZAR   THRU 990-FIN.
+
+       100-INICIALIZAR.
+
+           INITIALIZE WK-VARIABLES.
+
+           OPEN INPUT  CN255SE.
+           IF   ES-CN255SE NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO CN255SE ' ES-CN255SE
+                MOVE     999           TO   RETURN-CODE
+                PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
+
+           OPEN INPUT  CN285SE.
+           IF   ES-CN285SE NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO CN285SE ' ES-CN285SE
+                MOVE     999           TO   RETURN-CODE
+                CLOSE    CN255SE
+                PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
+
+           OPEN OUTPUT RB473SS.
+           IF   ES-RB473SS NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO RB473SS ' ES-RB473SS
+                MOVE     999           TO   RETURN-CODE
+                CLOSE    CN255SE
+                CLOSE    CN285SE
+                PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
+
+           OPEN OUTPUT RB474SS.
+           IF   ES-RB474SS NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO RB474SS ' ES-RB474SS
+                MOVE     999           TO   RETURN-CODE
+                CLOSE    CN255SE
+                CLOSE    CN285SE
+                CLOSE    RB473SS
+                PERFORM  995-ERROR-INICIALIZAR THRU 995-FIN.
+
+           PERFORM 210-LEER-CN255SE THRU 210-FIN.
+           PERFORM 220-LEER-CN285SE THRU 220-FIN.
+
+       100-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * MERGE POR NUM-CTA, IGUAL AL EMPAREJAMIENTO DE RBD457, PERO     *
+      * SOLO PARA CONTAR/REPORTAR COBERTURA, SIN GRABAR RB457SS        *
+      *----------------------------------------------------------------*
+       200-PROCESO.
+
+           IF WK-LLAVE1 = WK-LLAVE2
+              ADD 1 TO WK-CANT-MATCH
+              PERFORM 210-LEER-CN255SE THRU 210-FIN
+              PERFORM 220-LEER-CN285SE THRU 220-FIN
+           ELSE
+              IF WK-LLAVE1 < WK-LLAVE2
+                 PERFORM 230-GRABAR-RB473SS THRU 230-FIN
+                 PERFORM 210-LEER-CN255SE   THRU 210-FIN
+              ELSE
+                 PERFORM 240-GRABAR-RB474SS THRU 240-FIN
+                 PERFORM 220-LEER-CN285SE   THRU 220-FIN
+              END-IF
+           END-IF.
+
+       200-FIN.
+           EXIT.
+
+       210-LEER-CN255SE.
+
+           IF SW-FIN-255 = 1
+              MOVE WK-LLAVE-FIN TO WK-LLAVE1
+           ELSE
+              READ CN255SE
+              IF ES-CN255SE = '00'
+                 ADD 1 TO WK-LEIDOS-255
+                 MOVE CN255SE-NUM-CTA TO WK-LLAVE1
+              ELSE
+               IF ES-CN255SE = '10'
+                 MOVE 1            TO SW-FIN-255
+                 MOVE WK-LLAVE-FIN TO WK-LLAVE1
+               ELSE
+                 DISPLAY 'ERROR AL LEER ARCHIVO CN255SE ' ES-CN255SE
+                 MOVE     999           TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR THRU 990-FIN
+               END-IF
+              END-IF
+           END-IF.
+
+       210-FIN.
+           EXIT.
+
+       220-LEER-CN285SE.
+
+           IF SW-FIN-285 = 1
+              MOVE WK-LLAVE-FIN TO WK-LLAVE2
+           ELSE
+              READ CN285SE
+              IF ES-CN285SE = '00'
+                 ADD 1 TO WK-LEIDOS-285
+                 MOVE CN285SE-NUM-CTA TO WK-LLAVE2
+              ELSE
+               IF ES-CN285SE = '10'
+                 MOVE 1            TO SW-FIN-285
+                 MOVE WK-LLAVE-FIN TO WK-LLAVE2
+               ELSE
+                 DISPLAY 'ERROR AL LEER ARCHIVO CN285SE ' ES-CN285SE
+                 MOVE     999           TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR THRU 990-FIN
+               END-IF
+              END-IF
+           END-IF.
+
+       220-FIN.
+           EXIT.
+
+       230-GRABAR-RB473SS.
+
+           MOVE CN255SE-NUM-CTA        TO RB473SS-NUM-CTA.
+           MOVE CN255SE-NUM-TRANSAC    TO RB473SS-NUM-TRANSAC.
+           MOVE CN255SE-FECHA-TRANSAC  TO RB473SS-FECHA-TRANSAC.
+           WRITE REG-RB473SS.
+
+           IF ES-RB473SS = '00'
+              ADD 1 TO WK-CANT-GAP
+              ADD RB473SS-NUM-CTA TO WK-HASH-RB473SS
+           ELSE
+              DISPLAY 'ERROR AL GRABAR RB473SS ' ES-RB473SS
+              MOVE     999            TO   RETURN-CODE
+              PERFORM  990-FINALIZAR  THRU 990-FIN.
+
+       230-FIN.
+           EXIT.
+
+       240-GRABAR-RB474SS.
+
+           MOVE CN285SE-NUM-CTA        TO RB474SS-NUM-CTA.
+           MOVE CN285SE-RED-ADQUIR     TO RB474SS-RED-ADQUIR.
+           WRITE REG-RB474SS.
+
+           IF ES-RB474SS = '00'
+              ADD 1 TO WK-CANT-STALE
+              ADD RB474SS-NUM-CTA TO WK-HASH-RB474SS
+           ELSE
+              DISPLAY 'ERROR AL GRABAR RB474SS ' ES-RB474SS
+              MOVE     999            TO   RETURN-CODE
+              PERFORM  990-FINALIZAR  THRU 990-FIN.
+
+       240-FIN.
+           EXIT.
+
+       343-GRABAR-TRL-RB473SS.
+
+           MOVE WK-CANT-GAP         TO RB473SS-TRL-CANT-REGS.
+           MOVE WK-HASH-RB473SS     TO RB473SS-TRL-HASH-CTL.
+           WRITE REG-RB473SS-TRL.
+
+           IF ES-RB473SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RB473SS ' ES-RB473SS
+              MOVE     999            TO   RETURN-CODE.
+
+       343-FIN.
+           EXIT.
+
+       344-GRABAR-TRL-RB474SS.
+
+           MOVE WK-CANT-STALE       TO RB474SS-TRL-CANT-REGS.
+           MOVE WK-HASH-RB474SS     TO RB474SS-TRL-HASH-CTL.
+           WRITE REG-RB474SS-TRL.
+
+           IF ES-RB474SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR TRAILER RB474SS ' ES-RB474SS
+              MOVE     999            TO   RETURN-CODE.
+
+       344-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SE LLEGA ACA SOLO DESDE UN OPEN FALLIDO EN 100-INICIALIZAR, ES  *
+      * DECIR ANTES DE QUE EL PROGRAMA HAYA EMPEZADO A PROCESAR. NO SE  *
+      * GRABAN TRAILERS (RB473SS/RB474SS PUEDEN NO ESTAR ABIERTOS) Y   *
+      * LOS ARCHIVOS QUE SI LLEGARON A ABRIRSE YA SE CERRARON EN LA    *
+      * RAMA QUE DETECTO EL ERROR, ANTES DE LLAMAR A ESTE PARRAFO      *
+      *----------------------------------------------------------------*
+       995-ERROR-INICIALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG.  RBD473 TERMINO CON ERROR   '
+              DISPLAY '--------------------------------------'.
+
+           STOP      RUN.
+
+       995-FIN.
+           EXIT.
+
+       990-FINALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG.  RBD473 TERMINO NORMAL      '
+              DISPLAY '--------------------------------------'
+              DISPLAY 'REPORTE DE COBERTURA CN255SE / CN285SE '
+              DISPLAY '--------------------------------------'
+              DISPLAY 'REGS. LEIDOS EN CN255SE    : ' WK-LEIDOS-255
+              DISPLAY 'REGS. LEIDOS EN CN285SE    : ' WK-LEIDOS-285
+              DISPLAY 'CUENTAS EMPAREJADAS        : ' WK-CANT-MATCH
+              DISPLAY 'SIN PARAMETRIZACION (RB473SS),'
+              DISPLAY '  TAMANO ESTIMADO DE RB451SS : ' WK-CANT-GAP
+              DISPLAY 'PARAMETRIZACION SIN USO RECIENTE'
+              DISPLAY '  (RB474SS, POSIBLE VENCIDA)  : ' WK-CANT-STALE
+              DISPLAY '--------------------------------------'.
+
+           PERFORM 343-GRABAR-TRL-RB473SS THRU 343-FIN.
+           CLOSE RB473SS.
+
+           PERFORM 344-GRABAR-TRL-RB474SS THRU 344-FIN.
+           CLOSE RB474SS.
+
+           CLOSE CN255SE.
+           CLOSE CN285SE.
+
+           STOP      RUN.
+
+       990-FIN.
+           EXIT.
