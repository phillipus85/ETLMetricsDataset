@@ -0,0 +1,568 @@
+      *==============================================================*
+      * AUTHOR    : M. SOSA                                          *
+      * TEMA      : SUSPENSO DE EXCEPCIONES DE CANAL (RB451SS)       *
+      * OBJETIVO  : MANTIENE UN ARCHIVO MAESTRO DE SUSPENSO (RB463SS)*
+      *           : CON LAS CUENTAS DE RB451SS QUE NO EMPAREJARON    *
+      *           : CONTRA CN285SE, PERMITE MARCARLAS RESUELTAS      *
+      *           : CUANDO SE CORRIGE LA PARAMETRIZACION, Y REALIMEN-*
+      *           : TA LAS QUE SIGUEN ABIERTAS AL PROXIMO CICLO DE   *
+      *           : RBD457, PARA DEJAR DE RASTREARLAS A MANO         *
+      * FECHA     : 31 DE DICIEMBRE DE 2015                          *
+      * NRO REQ   : REQPR00192060                                    *
+      *==============================================================*
+
+      *==============================================================*
+      * REMARKS           LOG DE MODIFICACIONES                      *
+      *==============================================================*
+      * NRO REQ: REQPR00192060                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: VERSION INICIAL DEL PROGRAMA. TRES MODOS SEGUN       *
+      *          PARM471-MODO EN PARM471SS:                          *
+      *             'C' CARGA    RB451SS DE LA CORRIDA DE RBD457 EN  *
+      *                          EL SUSPENSO RB463SS                 *
+      *             'R' RESOLVER LAS CLAVES DE RB464SS CONTRA         *
+      *                          RB463SS CUANDO SE CORRIGE CN285SE   *
+      *             'A' REALIMENTAR LAS CLAVES AUN PENDIENTES DE      *
+      *                          RB463SS, GENERANDO RB465SS EN EL     *
+      *                          MISMO LAYOUT DE CN255SE Y AGREGAN-   *
+      *                          DOLO A LA LISTA LST255SS QUE LEE    *
+      *                          RBD457 EN SU PROXIMA CORRIDA         *
+      *==============================================================*
+      * NRO REQ: REQPR00192086                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: 100-INICIALIZAR LEIA PARM471-MODO Y CERRABA          *
+      *          PARM471SS, PERO EL RESTO DEL PROGRAMA SEGUIA         *
+      *          PREGUNTANDO POR PARM471-MODO Y SUS NIVELES 88 DEL    *
+      *          AREA DE LA FD DESPUES DE ESE CLOSE. SE AGREGA         *
+      *          WK-MODO-PROCESO (CON LOS MISMOS NIVELES 88) Y SE      *
+      *          COPIA PARM471-MODO AHI ANTES DEL CLOSE, IGUAL QUE     *
+      *          101-LEER-PARMSS EN RBD457 HACE CON SUS CAMPOS         *
+      *==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RBD471.
+       AUTHOR.       M. SOSA.
+       DATE-WRITTEN. 31 DE DICIEMBRE 2015.
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT  PARM471SS   ASSIGN TO SYS001-PARM471SS
+                               FILE STATUS ES-PARM471SS.
+
+           SELECT  RB451SS     ASSIGN TO SYS002-RB451SS
+                               FILE STATUS ES-RB451SS.
+
+           SELECT  RB463SS     ASSIGN TO SYS003-RB463SS
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS DYNAMIC
+                               RECORD KEY IS RB463SS-LLAVE
+                               FILE STATUS ES-RB463SS.
+
+           SELECT  RB464SS     ASSIGN TO SYS004-RB464SS
+                               FILE STATUS ES-RB464SS.
+
+           SELECT  RB465SS     ASSIGN TO SYS005-RB465SS
+                               FILE STATUS ES-RB465SS.
+
+           SELECT  LST255SS    ASSIGN TO SYS006-LST255SS
+                               FILE STATUS ES-LST255SS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PARM471SS.
+       01  REG-PARM471SS.
+           03 PARM471-MODO                PIC X(01).
+              88 PARM471-ES-CARGA         VALUE 'C'.
+              88 PARM471-ES-RESOLVER      VALUE 'R'.
+              88 PARM471-ES-REALIMENTAR   VALUE 'A'.
+
+       FD  RB451SS.
+       01  REG-RB451SS.
+           03 RB451SS-NUM-CTA             PIC 9(16).
+           03 RB451SS-NUM-TRANSAC         PIC 9(16).
+           03 RB451SS-TIP-TRANSAC         PIC X(3).
+           03 RB451SS-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 RB451SS-MONEDA              PIC X(3).
+           03 RB451SS-FECHA-TRANSAC       PIC 9(8).
+           03 RB451SS-HORA-TRANSAC        PIC 9(6).
+           03 RB451SS-NOMB-ARCH-CARG      PIC X(100).
+           03 RB451SS-NOMBRE-RED          PIC X(100).
+       01  REG-RB451SS-TRL.
+           03 RB451SS-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB451SS-TRL-CANT-REGS       PIC 9(10).
+           03 RB451SS-TRL-HASH-CTL        PIC 9(18).
+
+       FD  RB463SS.
+       01  REG-RB463SS.
+           03 RB463SS-LLAVE.
+              05 RB463SS-NUM-CTA          PIC 9(16).
+              05 RB463SS-NUM-TRANSAC      PIC 9(16).
+              05 RB463SS-TIP-TRANSAC      PIC X(3).
+           03 RB463SS-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 RB463SS-MONEDA              PIC X(3).
+           03 RB463SS-FECHA-TRANSAC       PIC 9(8).
+           03 RB463SS-HORA-TRANSAC        PIC 9(6).
+           03 RB463SS-NOMB-ARCH-CARG      PIC X(100).
+           03 RB463SS-NOMBRE-RED          PIC X(100).
+           03 RB463SS-ESTADO              PIC X(01).
+              88 RB463SS-PENDIENTE        VALUE 'P'.
+              88 RB463SS-RESUELTO         VALUE 'R'.
+              88 RB463SS-REALIMENTADO     VALUE 'F'.
+           03 RB463SS-FECHA-ALTA-SUSP     PIC 9(8).
+           03 RB463SS-FECHA-RESOLUCION    PIC 9(8).
+
+       FD  RB464SS.
+       01  REG-RB464SS.
+           03 RB464SS-NUM-CTA             PIC 9(16).
+           03 RB464SS-NUM-TRANSAC         PIC 9(16).
+           03 RB464SS-TIP-TRANSAC         PIC X(3).
+
+       FD  RB465SS.
+       01  REG-RB465SS.
+           03 LLAVE465.
+              05 RB465SS-NUM-CTA          PIC 9(16).
+              05 RB465SS-NUM-TRANSAC      PIC 9(16).
+              05 RB465SS-TIP-TRANSAC      PIC X(3).
+           03 RB465SS-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 RB465SS-MONEDA              PIC X(3).
+           03 RB465SS-FECHA-TRANSAC       PIC 9(8).
+           03 RB465SS-HORA-TRANSAC        PIC 9(6).
+           03 RB465SS-NOTIFICACION        PIC X(100).
+           03 RB465SS-DESCRP-TRANSAC      PIC X(100).
+           03 RB465SS-NOMB-ARCH-CARG      PIC X(100).
+           03 RB465SS-NOMBRE-RED          PIC X(100).
+
+       FD  LST255SS.
+       01  REG-LST255SS.
+           03 LST255SS-NOMB-ARCHIVO       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WK-MODO-PROCESO                  PIC   X(01).
+           88 WK-ES-CARGA                   VALUE 'C'.
+           88 WK-ES-RESOLVER                VALUE 'R'.
+           88 WK-ES-REALIMENTAR             VALUE 'A'.
+
+       01  WK-VARIABLES.
+           03  ES-PARM471SS                 PIC   X(02).
+           03  ES-RB451SS                   PIC   X(02).
+           03  ES-RB463SS                   PIC   X(02).
+           03  ES-RB464SS                   PIC   X(02).
+           03  ES-RB465SS                   PIC   X(02).
+           03  ES-LST255SS                  PIC   X(02).
+           03  SW-FIN                       PIC   9(01).
+           03  WK-LEIDOS                    PIC   9(10).
+           03  WK-NUEVOS                    PIC   9(10).
+           03  WK-REABIERTOS                PIC   9(10).
+           03  WK-REAPARECIDOS              PIC   9(10).
+           03  WK-RESUELTOS                 PIC   9(10).
+           03  WK-NO-ENCONTRADOS            PIC   9(10).
+           03  WK-REALIMENTADOS             PIC   9(10).
+           03  WK-SW-RB463-PENDIENTE         PIC   9(01).
+
+       01  WK-FECHA-SISTEMA                 PIC       9(8).
+
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+
+           PERFORM 100-INICIALIZAR THRU 100-FIN.
+
+           EVALUATE TRUE
+               WHEN WK-ES-CARGA
+                   PERFORM 200-PROCESO-CARGA    THRU 200-FIN
+                           UNTIL SW-FIN = 1
+               WHEN WK-ES-RESOLVER
+                   PERFORM 300-PROCESO-RESOLVER THRU 300-FIN
+                           UNTIL SW-FIN = 1
+               WHEN WK-ES-REALIMENTAR
+                   PERFORM 400-PROCESO-REALIM   THRU 400-FIN
+                           UNTIL SW-FIN = 1
+               WHEN OTHER
+                   DISPLAY 'PARM471-MODO INVALIDO EN PARM471SS : '
+                            WK-MODO-PROCESO
+                   MOVE     999  TO RETURN-CODE
+           END-EVALUATE.
+
+           PERFORM 990-FINALIZAR   THRU 990-FIN.
+
+       100-INICIALIZAR.
+
+           CALL    'GEC002'    USING     WK-FECHA-SISTEMA.
+           DISPLAY 'FECHA  : ' WK-FECHA-SISTEMA.
+
+           INITIALIZE  WK-VARIABLES.
+
+           OPEN INPUT  PARM471SS.
+           IF   ES-PARM471SS NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO PARM471SS ' ES-PARM471SS
+                MOVE     999  TO RETURN-CODE
+                PERFORM  990-FINALIZAR THRU 990-FIN.
+
+           READ PARM471SS.
+           IF   ES-PARM471SS NOT = '00'
+                DISPLAY 'ERROR AL LEER TARJETA PARM471SS ' ES-PARM471SS
+                MOVE     999  TO RETURN-CODE
+                PERFORM  990-FINALIZAR THRU 990-FIN.
+           MOVE PARM471-MODO TO WK-MODO-PROCESO.
+           CLOSE PARM471SS.
+
+           PERFORM 105-ABRIR-RB463SS THRU 105-FIN.
+
+           EVALUATE TRUE
+               WHEN WK-ES-CARGA
+                   OPEN INPUT RB451SS
+                   IF ES-RB451SS NOT = '00'
+                      DISPLAY 'ERROR AL ABRIR ARCHIVO RB451SS '
+                               ES-RB451SS
+                      MOVE     999           TO   RETURN-CODE
+                      PERFORM  990-FINALIZAR THRU 990-FIN
+                   END-IF
+                   PERFORM 210-LEER-RB451SS THRU 210-FIN
+               WHEN WK-ES-RESOLVER
+                   OPEN INPUT RB464SS
+                   IF ES-RB464SS NOT = '00'
+                      DISPLAY 'ERROR AL ABRIR ARCHIVO RB464SS '
+                               ES-RB464SS
+                      MOVE     999           TO   RETURN-CODE
+                      PERFORM  990-FINALIZAR THRU 990-FIN
+                   END-IF
+                   PERFORM 310-LEER-RB464SS THRU 310-FIN
+               WHEN WK-ES-REALIMENTAR
+                   OPEN OUTPUT RB465SS
+                   IF ES-RB465SS NOT = '00'
+                      DISPLAY 'ERROR AL ABRIR ARCHIVO RB465SS '
+                               ES-RB465SS
+                      MOVE     999           TO   RETURN-CODE
+                      PERFORM  990-FINALIZAR THRU 990-FIN
+                   END-IF
+                   MOVE 0          TO RB463SS-NUM-CTA
+                                       RB463SS-NUM-TRANSAC
+                   MOVE SPACES     TO RB463SS-TIP-TRANSAC
+                   START RB463SS KEY IS NOT LESS THAN RB463SS-LLAVE
+                   IF ES-RB463SS NOT = '00'
+                      MOVE 1 TO SW-FIN
+                   ELSE
+                      PERFORM 410-LEER-RB463SS THRU 410-FIN
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       100-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * EL ARCHIVO DE SUSPENSO SE ABRE I-O EN LOS TRES MODOS; SI AUN   *
+      * NO EXISTE (PRIMERA CORRIDA) SE CREA VACIO Y SE VUELVE A ABRIR  *
+      *----------------------------------------------------------------*
+       105-ABRIR-RB463SS.
+
+           OPEN I-O RB463SS.
+           IF   ES-RB463SS = '35'
+                OPEN OUTPUT RB463SS
+                CLOSE       RB463SS
+                OPEN I-O    RB463SS.
+
+           IF   ES-RB463SS NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO RB463SS ' ES-RB463SS
+                MOVE     999           TO   RETURN-CODE
+                PERFORM  990-FINALIZAR THRU 990-FIN.
+
+       105-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * MODO 'C' - CARGA DE RB451SS EN EL SUSPENSO RB463SS             *
+      *----------------------------------------------------------------*
+       200-PROCESO-CARGA.
+
+           PERFORM 220-ACTUALIZAR-RB463SS THRU 220-FIN.
+           PERFORM 210-LEER-RB451SS       THRU 210-FIN.
+
+       200-FIN.
+           EXIT.
+
+       210-LEER-RB451SS.
+
+           READ RB451SS
+
+           IF ES-RB451SS = '00'
+              IF RB451SS-TRL-TIPO-REG = 'TRL'
+                 MOVE 1 TO SW-FIN
+              ELSE
+                 ADD 1 TO WK-LEIDOS
+              END-IF
+           ELSE
+            IF ES-RB451SS = '10' OR '46'
+              MOVE 1 TO SW-FIN
+            ELSE
+               DISPLAY 'ERROR AL LEER ARCHIVO RB451SS ' ES-RB451SS
+               MOVE     999           TO   RETURN-CODE
+               PERFORM  990-FINALIZAR THRU 990-FIN.
+
+       210-FIN.
+           EXIT.
+
+       220-ACTUALIZAR-RB463SS.
+
+           MOVE RB451SS-NUM-CTA     TO RB463SS-NUM-CTA.
+           MOVE RB451SS-NUM-TRANSAC TO RB463SS-NUM-TRANSAC.
+           MOVE RB451SS-TIP-TRANSAC TO RB463SS-TIP-TRANSAC.
+
+           READ RB463SS KEY IS RB463SS-LLAVE
+                INVALID KEY
+                   PERFORM 230-GRABAR-NUEVO-RB463SS THRU 230-FIN
+                NOT INVALID KEY
+                   PERFORM 240-REABRIR-RB463SS       THRU 240-FIN
+           END-READ.
+
+       220-FIN.
+           EXIT.
+
+       230-GRABAR-NUEVO-RB463SS.
+
+           MOVE RB451SS-MONTO-TRANSAC   TO RB463SS-MONTO-TRANSAC.
+           MOVE RB451SS-MONEDA          TO RB463SS-MONEDA.
+           MOVE RB451SS-FECHA-TRANSAC   TO RB463SS-FECHA-TRANSAC.
+           MOVE RB451SS-HORA-TRANSAC    TO RB463SS-HORA-TRANSAC.
+           MOVE RB451SS-NOMB-ARCH-CARG  TO RB463SS-NOMB-ARCH-CARG.
+           MOVE RB451SS-NOMBRE-RED      TO RB463SS-NOMBRE-RED.
+           SET  RB463SS-PENDIENTE       TO TRUE.
+           MOVE WK-FECHA-SISTEMA        TO RB463SS-FECHA-ALTA-SUSP.
+           MOVE 0                       TO RB463SS-FECHA-RESOLUCION.
+
+           WRITE REG-RB463SS.
+
+           IF ES-RB463SS = '00'
+              ADD 1 TO WK-NUEVOS
+           ELSE
+              DISPLAY 'ERROR AL GRABAR RB463SS ' ES-RB463SS
+              MOVE     999            TO   RETURN-CODE
+              PERFORM  990-FINALIZAR  THRU 990-FIN.
+
+       230-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * LA CLAVE YA EXISTE EN EL SUSPENSO. SI ESTABA RESUELTA, LA      *
+      * CUENTA VOLVIO A QUEDAR SIN EMPAREJAR DESPUES DE CORREGIDA LA   *
+      * PARAMETRIZACION; SE AVISA PERO NO SE TOCA, PARA QUE LO REVISE  *
+      * QUIEN LA DIO POR RESUELTA. SI ESTABA PENDIENTE O YA REALIMEN-  *
+      * TADA (Y SIGUE SIN EMPAREJAR), SE DEJA/VUELVE A PENDIENTE PARA  *
+      * QUE ENTRE EN LA PROXIMA REALIMENTACION                        *
+      *----------------------------------------------------------------*
+       240-REABRIR-RB463SS.
+
+           IF RB463SS-RESUELTO
+              DISPLAY 'ATENCION - REAPARECE EN RB451SS UNA CLAVE '
+              DISPLAY 'YA MARCADA RESUELTA EN RB463SS : '
+                       RB463SS-LLAVE
+              ADD 1 TO WK-REAPARECIDOS
+           ELSE
+              SET  RB463SS-PENDIENTE TO TRUE
+              REWRITE REG-RB463SS
+              IF ES-RB463SS = '00'
+                 ADD 1 TO WK-REABIERTOS
+              ELSE
+                 DISPLAY 'ERROR AL REESCRIBIR RB463SS ' ES-RB463SS
+                 MOVE     999            TO   RETURN-CODE
+                 PERFORM  990-FINALIZAR  THRU 990-FIN
+              END-IF
+           END-IF.
+
+       240-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * MODO 'R' - RESOLUCION DE CLAVES DESDE RB464SS                  *
+      *----------------------------------------------------------------*
+       300-PROCESO-RESOLVER.
+
+           PERFORM 320-RESOLVER-RB463SS THRU 320-FIN.
+           PERFORM 310-LEER-RB464SS     THRU 310-FIN.
+
+       300-FIN.
+           EXIT.
+
+       310-LEER-RB464SS.
+
+           READ RB464SS
+
+           IF ES-RB464SS = '00'
+              ADD 1 TO WK-LEIDOS
+           ELSE
+            IF ES-RB464SS = '10' OR '46'
+              MOVE 1 TO SW-FIN
+            ELSE
+               DISPLAY 'ERROR AL LEER ARCHIVO RB464SS ' ES-RB464SS
+               MOVE     999           TO   RETURN-CODE
+               PERFORM  990-FINALIZAR THRU 990-FIN.
+
+       310-FIN.
+           EXIT.
+
+       320-RESOLVER-RB463SS.
+
+           MOVE RB464SS-NUM-CTA     TO RB463SS-NUM-CTA.
+           MOVE RB464SS-NUM-TRANSAC TO RB463SS-NUM-TRANSAC.
+           MOVE RB464SS-TIP-TRANSAC TO RB463SS-TIP-TRANSAC.
+
+           READ RB463SS KEY IS RB463SS-LLAVE
+                INVALID KEY
+                   DISPLAY 'CLAVE NO ENCONTRADA EN RB463SS : '
+                            RB463SS-LLAVE
+                   ADD 1 TO WK-NO-ENCONTRADOS
+                NOT INVALID KEY
+                   SET  RB463SS-RESUELTO      TO TRUE
+                   MOVE WK-FECHA-SISTEMA      TO
+                                         RB463SS-FECHA-RESOLUCION
+                   REWRITE REG-RB463SS
+                   IF ES-RB463SS = '00'
+                      ADD 1 TO WK-RESUELTOS
+                   ELSE
+                      DISPLAY 'ERROR AL REESCRIBIR RB463SS ' ES-RB463SS
+                      MOVE     999            TO   RETURN-CODE
+                      PERFORM  990-FINALIZAR  THRU 990-FIN
+                   END-IF
+           END-READ.
+
+       320-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * MODO 'A' - REALIMENTACION DE LAS CLAVES AUN PENDIENTES         *
+      *----------------------------------------------------------------*
+       400-PROCESO-REALIM.
+
+           PERFORM 420-GRABAR-RB465SS THRU 420-FIN.
+           PERFORM 410-LEER-RB463SS   THRU 410-FIN.
+
+       400-FIN.
+           EXIT.
+
+       410-LEER-RB463SS.
+
+           MOVE 0 TO WK-SW-RB463-PENDIENTE.
+           PERFORM 4100-LEER-RB463SS-UNA THRU 4100-FIN
+                   UNTIL WK-SW-RB463-PENDIENTE = 1 OR SW-FIN = 1.
+
+       410-FIN.
+           EXIT.
+
+       4100-LEER-RB463SS-UNA.
+
+           READ RB463SS NEXT RECORD
+
+           IF ES-RB463SS = '00'
+              ADD 1 TO WK-LEIDOS
+              IF RB463SS-PENDIENTE
+                 MOVE 1 TO WK-SW-RB463-PENDIENTE
+              END-IF
+           ELSE
+            IF ES-RB463SS = '10'
+              MOVE 1 TO SW-FIN
+            ELSE
+               DISPLAY 'ERROR AL LEER ARCHIVO RB463SS ' ES-RB463SS
+               MOVE     999           TO   RETURN-CODE
+               PERFORM  990-FINALIZAR THRU 990-FIN.
+
+       4100-FIN.
+           EXIT.
+
+       420-GRABAR-RB465SS.
+
+           MOVE RB463SS-NUM-CTA          TO RB465SS-NUM-CTA.
+           MOVE RB463SS-NUM-TRANSAC      TO RB465SS-NUM-TRANSAC.
+           MOVE RB463SS-TIP-TRANSAC      TO RB465SS-TIP-TRANSAC.
+           MOVE RB463SS-MONTO-TRANSAC    TO RB465SS-MONTO-TRANSAC.
+           MOVE RB463SS-MONEDA           TO RB465SS-MONEDA.
+           MOVE RB463SS-FECHA-TRANSAC    TO RB465SS-FECHA-TRANSAC.
+           MOVE RB463SS-HORA-TRANSAC     TO RB465SS-HORA-TRANSAC.
+           MOVE SPACES                   TO RB465SS-NOTIFICACION
+                                             RB465SS-DESCRP-TRANSAC.
+           MOVE RB463SS-NOMB-ARCH-CARG   TO RB465SS-NOMB-ARCH-CARG.
+           MOVE RB463SS-NOMBRE-RED       TO RB465SS-NOMBRE-RED.
+
+           WRITE REG-RB465SS.
+
+           IF ES-RB465SS NOT = '00'
+              DISPLAY 'ERROR AL GRABAR RB465SS ' ES-RB465SS
+              MOVE     999            TO   RETURN-CODE
+              PERFORM  990-FINALIZAR  THRU 990-FIN.
+
+           SET  RB463SS-REALIMENTADO TO TRUE.
+           REWRITE REG-RB463SS.
+
+           IF ES-RB463SS = '00'
+              ADD 1 TO WK-REALIMENTADOS
+           ELSE
+              DISPLAY 'ERROR AL REESCRIBIR RB463SS ' ES-RB463SS
+              MOVE     999            TO   RETURN-CODE
+              PERFORM  990-FINALIZAR  THRU 990-FIN.
+
+       420-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SI SE REALIMENTO AL MENOS UNA CLAVE, SE AGREGA RB465SS A LA    *
+      * LISTA LST255SS PARA QUE LA PROXIMA CORRIDA DE RBD457 LA LEA    *
+      * JUNTO CON EL EXTRACTO DIARIO NORMAL DE CN255SE                 *
+      *----------------------------------------------------------------*
+       430-AGREGAR-LST255SS.
+
+           OPEN EXTEND LST255SS.
+           IF   ES-LST255SS = '05' OR '97'
+                MOVE '00' TO ES-LST255SS.
+           IF   ES-LST255SS NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO LST255SS ' ES-LST255SS
+                MOVE     999           TO   RETURN-CODE
+                PERFORM  990-FINALIZAR THRU 990-FIN.
+
+           MOVE 'SYS005-RB465SS' TO LST255SS-NOMB-ARCHIVO.
+           WRITE REG-LST255SS.
+           IF  ES-LST255SS NOT = '00'
+               DISPLAY 'ERROR AL GRABAR LST255SS ' ES-LST255SS
+               MOVE     999           TO   RETURN-CODE
+               PERFORM  990-FINALIZAR THRU 990-FIN.
+
+           CLOSE LST255SS.
+
+       430-FIN.
+           EXIT.
+
+       990-FINALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG. RBD471 TERMINO NORMAL      '
+              DISPLAY '--------------------------------------'
+              DISPLAY 'MODO DE PROCESO            : ' WK-MODO-PROCESO
+              DISPLAY 'REGS. LEIDOS                : ' WK-LEIDOS
+              DISPLAY 'NUEVOS EN SUSPENSO          : ' WK-NUEVOS
+              DISPLAY 'REABIERTOS EN SUSPENSO      : ' WK-REABIERTOS
+              DISPLAY 'REAPARECIDOS YA RESUELTOS   : ' WK-REAPARECIDOS
+              DISPLAY 'RESUELTOS                   : ' WK-RESUELTOS
+              DISPLAY 'CLAVES NO ENCONTRADAS       : ' WK-NO-ENCONTRADOS
+              DISPLAY 'REALIMENTADOS A RBD457       : ' WK-REALIMENTADOS
+              DISPLAY '--------------------------------------'.
+
+           IF WK-ES-REALIMENTAR AND WK-REALIMENTADOS > 0
+              PERFORM 430-AGREGAR-LST255SS THRU 430-FIN.
+
+           IF WK-ES-CARGA
+              CLOSE RB451SS.
+           IF WK-ES-RESOLVER
+              CLOSE RB464SS.
+           IF WK-ES-REALIMENTAR
+              CLOSE RB465SS.
+
+           CLOSE RB463SS.
+           STOP      RUN.
+
+       990-FIN.
+           EXIT.
