@@ -0,0 +1,443 @@
+      *==============================================================*
+      * AUTHOR    : M. SOSA                                          *
+      * TEMA      : EXTRACCION MENSUAL CNBS (MATRICULA DE            *
+      *           : MANDATARIOS)                                     *
+      * OBJETIVO  : ARMA LA LISTA LST255SS DE EXTRACTOS DIARIOS       *
+      *           : CN255SE DE UN RANGO DE FECHAS PARA QUE RBD457     *
+      *           : LOS CONSOLIDE EN UNA SOLA CORRIDA (MODO MULTIDIA)*
+      *           : Y, TERMINADA ESA CORRIDA, RESUME POR DIA LA       *
+      *           : SALIDA RB457SS RESULTANTE, SIN TOCAR RBD457       *
+      * FECHA     : 31 DE DICIEMBRE DE 2015                          *
+      * NRO REQ   : REQPR00192064                                    *
+      *==============================================================*
+
+      *==============================================================*
+      * REMARKS           LOG DE MODIFICACIONES                      *
+      *==============================================================*
+      * NRO REQ: REQPR00192064                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: VERSION INICIAL DEL PROGRAMA. DOS MODOS SEGUN        *
+      *          PARM472-MODO EN PARM472SS:                          *
+      *             'G' GENERAR  ARMA LST255SS CON UN RENGLON POR     *
+      *                          CADA DIA ENTRE PARM472-FECHA-DESDE   *
+      *                          Y PARM472-FECHA-HASTA, PARA QUE LA   *
+      *                          SIGUIENTE CORRIDA DE RBD457 LOS      *
+      *                          CONSOLIDE EN EL RB457SS MENSUAL      *
+      *             'S' SUMARIZAR LEE EL RB457SS YA CONSOLIDADO POR   *
+      *                          ESA CORRIDA Y MUESTRA LA HOJA DE     *
+      *                          RESUMEN DE CANTIDADES POR DIA        *
+      *          SE EJECUTA COMO EL PRIMER Y EL ULTIMO PASO DEL       *
+      *          PROCESO MENSUAL, CON EL PASO DE RBD457 EN EL MEDIO   *
+      *==============================================================*
+      * NRO REQ: REQPR00192073                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: EL QUIEBRE POR FECHA DE 300-PROCESO-RESUMEN NO       *
+      *          DISPARABA NUNCA PORQUE WK-FECHA-DIA-RESUMEN SE       *
+      *          RESINCRONIZABA CONTRA LA FECHA DEL REGISTRO ACTUAL   *
+      *          EN CADA VUELTA MIENTRAS WK-CANT-DIAS-RESUMEN SEGUIA  *
+      *          EN CERO (LO CUAL OCURRIA SIEMPRE, YA QUE ESE         *
+      *          CONTADOR SOLO SE INCREMENTA DENTRO DEL QUIEBRE). SE  *
+      *          AGREGA WK-SW-PRIMER-RESUMEN PARA SEMBRAR LA FECHA    *
+      *          UNA SOLA VEZ, EN EL PRIMER REGISTRO, Y DEJAR LIBRE   *
+      *          LA COMPARACION DE QUIEBRE EN LAS VUELTAS SIGUIENTES  *
+      *==============================================================*
+      * NRO REQ: REQPR00192076                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: WK-NOMBRE-ARCHIVO-DIA ARMABA 'CN255SE.' MAS LA FECHA, *
+      *          UN NOMBRE DE DATASET, NO UN DDNAME, Y NO HAY NINGUNA *
+      *          DD CON ESE NOMBRE EN ESTA LINEA DE NEGOCIO (VER      *
+      *          RBD457P.JCL, DONDE TODO SELECT/ASSIGN ES SYSnnn-     *
+      *          ARCHIVO). RBD457 CARGA ESE VALOR TAL CUAL EN         *
+      *          WK-CN255-ARCHIVO-ACTUAL PARA SU ASSIGN DINAMICO, ASI *
+      *          QUE CADA RENGLON DE LST255SS FALLABA AL ABRIR. SE    *
+      *          CAMBIA WK-NOMBRE-ARCHIVO-DIA PARA QUE ARME           *
+      *          SYSnnn-CN255SE (nnn = 101, 102, ... SEGUN EL NUMERO  *
+      *          DE DIA DENTRO DEL RANGO), Y LA JCL MENSUAL DEBE      *
+      *          TRAER UNA DD CON ESE NOMBRE POR CADA DIA DEL RANGO   *
+      *----------------------------------------------------------------*
+      * NRO REQ: REQPR00192087                                       *
+      * FECHA  : 31 DE DICIEMBRE DE 2015                              *
+      * AUTOR  : M. SOSA                                              *
+      * DESCRIP: 100-INICIALIZAR LEIA PARM472-MODO Y CERRABA          *
+      *          PARM472SS, PERO EL RESTO DEL PROGRAMA SEGUIA         *
+      *          PREGUNTANDO POR PARM472-MODO Y SUS NIVELES 88 DEL    *
+      *          AREA DE LA FD DESPUES DE ESE CLOSE. SE AGREGA         *
+      *          WK-MODO-PROCESO (CON LOS MISMOS NIVELES 88) Y SE      *
+      *          COPIA PARM472-MODO AHI ANTES DEL CLOSE                *
+      *==============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RBD472.
+       AUTHOR.       M. SOSA.
+       DATE-WRITTEN. 31 DE DICIEMBRE 2015.
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT  PARM472SS   ASSIGN TO SYS001-PARM472SS
+                               FILE STATUS ES-PARM472SS.
+
+           SELECT  LST255SS    ASSIGN TO SYS006-LST255SS
+                               FILE STATUS ES-LST255SS.
+
+           SELECT  RB457SS     ASSIGN TO SYS003-RB457SS
+                               FILE STATUS ES-RB457SS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PARM472SS.
+       01  REG-PARM472SS.
+           03 PARM472-MODO                PIC X(01).
+              88 PARM472-ES-GENERAR       VALUE 'G'.
+              88 PARM472-ES-SUMARIZAR     VALUE 'S'.
+           03 PARM472-FECHA-DESDE         PIC 9(08).
+           03 PARM472-FECHA-HASTA         PIC 9(08).
+
+       FD  LST255SS.
+       01  REG-LST255SS.
+           03 LST255SS-NOMB-ARCHIVO       PIC X(100).
+
+       FD  RB457SS.
+       01  REG-RB457SS.
+           03 RB457SS-NUM-CTA             PIC 9(16).
+           03 RB457SS-NUM-TRANSAC         PIC 9(16).
+           03 RB457SS-TIP-TRANSAC         PIC X(3).
+           03 RB457SS-MONTO-TRANSAC       PIC 9(13)V9(02).
+           03 RB457SS-MONEDA              PIC X(3).
+           03 RB457SS-FECHA-TRANSAC       PIC 9(8).
+           03 RB457SS-HORA-TRANSAC        PIC 9(6).
+           03 RB457SS-NOMB-ARCH-CARG      PIC X(100).
+           03 RB457SS-NOMBRE-RED          PIC X(100).
+           03 RB457SS-RED-ADQUIR          PIC X(2).
+       01  REG-RB457SS-TRL.
+           03 RB457SS-TRL-TIPO-REG        PIC X(3) VALUE 'TRL'.
+           03 RB457SS-TRL-CANT-REGS       PIC 9(10).
+           03 RB457SS-TRL-HASH-CTL        PIC 9(18).
+
+       WORKING-STORAGE SECTION.
+
+       01  WK-MODO-PROCESO                  PIC   X(01).
+           88 WK-ES-GENERAR                 VALUE 'G'.
+           88 WK-ES-SUMARIZAR               VALUE 'S'.
+
+       01  WK-VARIABLES.
+           03  ES-PARM472SS                 PIC   X(02).
+           03  ES-LST255SS                  PIC   X(02).
+           03  ES-RB457SS                   PIC   X(02).
+           03  SW-FIN                       PIC   9(01).
+           03  WK-DIAS-GENERADOS            PIC   9(05).
+           03  WK-LEIDOS                    PIC   9(10).
+           03  WK-CANT-DIAS-RESUMEN         PIC   9(05).
+           03  WK-TOTAL-GENERAL             PIC   9(10).
+           03  WK-MONTO-GENERAL             PIC   9(13)V9(02).
+           03  WK-SW-PRIMER-RESUMEN         PIC   9(01).
+
+       01  WK-FECHA-ACTUAL                  PIC   9(08).
+       01  WK-FECHA-ACTUAL-R REDEFINES WK-FECHA-ACTUAL.
+           03 WK-FA-ANIO                    PIC   9(04).
+           03 WK-FA-MES                     PIC   9(02).
+           03 WK-FA-DIA                     PIC   9(02).
+
+       01  WK-FECHA-DIA-RESUMEN              PIC   9(08).
+       01  WK-CONT-DIA-RESUMEN               PIC   9(10).
+       01  WK-MONTO-DIA-RESUMEN              PIC   9(13)V9(02).
+
+      * NOMBRE DE DD QUE RBD457 DEBE ENCONTRAR ABIERTO PARA CADA DIA DEL
+      * RANGO, SIGUIENDO LA MISMA CONVENCION SYSnnn-ARCHIVO QUE USAN
+      * TODOS LOS DEMAS SELECT/ASSIGN DE ESTA LINEA DE NEGOCIO (VER
+      * RBD457P.JCL). WK-NOMARCH-NUM ES EL NUMERO DE DIA DENTRO DEL
+      * RANGO (101, 102, ...), NO LA FECHA, PORQUE UN DDNAME SOLO LLEVA
+      * LITERALES, NO UNA FECHA DE 8 DIGITOS. LA JCL QUE LANZA LA
+      * CORRIDA MENSUAL DEBE TRAER UNA DD SYS101-CN255SE, SYS102-CN255SE,
+      * ETC., UNA POR CADA DIA DEL RANGO, CADA UNA APUNTANDO AL EXTRACTO
+      * DIARIO REAL DE ESE DIA
+       01  WK-NOMBRE-ARCHIVO-DIA.
+           03 WK-NOMARCH-LIT                PIC   X(03) VALUE 'SYS'.
+           03 WK-NOMARCH-NUM                PIC   9(03).
+           03 WK-NOMARCH-GUION              PIC   X(01) VALUE '-'.
+           03 WK-NOMARCH-ARCHIVO            PIC   X(07) VALUE 'CN255SE'.
+           03 WK-NOMARCH-FILLER             PIC   X(86) VALUE SPACES.
+
+       01  WK-TABLA-DIAS-MES.
+           03 WK-DIAS-MES-01                PIC 9(02) VALUE 31.
+           03 WK-DIAS-MES-02                PIC 9(02) VALUE 28.
+           03 WK-DIAS-MES-03                PIC 9(02) VALUE 31.
+           03 WK-DIAS-MES-04                PIC 9(02) VALUE 30.
+           03 WK-DIAS-MES-05                PIC 9(02) VALUE 31.
+           03 WK-DIAS-MES-06                PIC 9(02) VALUE 30.
+           03 WK-DIAS-MES-07                PIC 9(02) VALUE 31.
+           03 WK-DIAS-MES-08                PIC 9(02) VALUE 31.
+           03 WK-DIAS-MES-09                PIC 9(02) VALUE 30.
+           03 WK-DIAS-MES-10                PIC 9(02) VALUE 31.
+           03 WK-DIAS-MES-11                PIC 9(02) VALUE 30.
+           03 WK-DIAS-MES-12                PIC 9(02) VALUE 31.
+       01  WK-TABLA-DIAS-MES-R REDEFINES WK-TABLA-DIAS-MES.
+           03 WK-DIAS-DEL-MES               PIC 9(02) OCCURS 12.
+
+       01  WK-DIAS-MES-ACTUAL               PIC   9(02).
+       01  WK-SW-ANIO-BISIESTO              PIC   9(01).
+       01  WK-RESTO-DIV                     PIC   9(04).
+       01  WK-COCIENTE-DIV                  PIC   9(04).
+
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+
+           PERFORM 100-INICIALIZAR THRU 100-FIN.
+
+           EVALUATE TRUE
+               WHEN WK-ES-GENERAR
+                   PERFORM 200-PROCESO-GENERAR  THRU 200-FIN
+                           UNTIL SW-FIN = 1
+               WHEN WK-ES-SUMARIZAR
+                   PERFORM 300-PROCESO-RESUMEN  THRU 300-FIN
+                           UNTIL SW-FIN = 1
+               WHEN OTHER
+                   DISPLAY 'PARM472-MODO INVALIDO EN PARM472SS : '
+                            WK-MODO-PROCESO
+                   MOVE     999  TO RETURN-CODE
+           END-EVALUATE.
+
+           PERFORM 990-FINALIZAR   THRU 990-FIN.
+
+       100-INICIALIZAR.
+
+           INITIALIZE  WK-VARIABLES.
+
+           OPEN INPUT  PARM472SS.
+           IF   ES-PARM472SS NOT = '00'
+                DISPLAY 'ERROR AL ABRIR ARCHIVO PARM472SS ' ES-PARM472SS
+                MOVE     999  TO RETURN-CODE
+                PERFORM  990-FINALIZAR THRU 990-FIN.
+
+           READ PARM472SS.
+           IF   ES-PARM472SS NOT = '00'
+                DISPLAY 'ERROR AL LEER TARJETA PARM472SS ' ES-PARM472SS
+                MOVE     999  TO RETURN-CODE
+                PERFORM  990-FINALIZAR THRU 990-FIN.
+           MOVE PARM472-MODO TO WK-MODO-PROCESO.
+           CLOSE PARM472SS.
+
+           IF   PARM472-FECHA-DESDE = 0 OR
+                PARM472-FECHA-HASTA = 0 OR
+                PARM472-FECHA-DESDE > PARM472-FECHA-HASTA
+                DISPLAY 'RANGO DE FECHAS INVALIDO EN PARM472SS'
+                MOVE     999           TO   RETURN-CODE
+                PERFORM  990-FINALIZAR THRU 990-FIN.
+
+           EVALUATE TRUE
+               WHEN WK-ES-GENERAR
+                   OPEN OUTPUT LST255SS
+                   IF ES-LST255SS NOT = '00'
+                      DISPLAY 'ERROR AL ABRIR ARCHIVO LST255SS '
+                               ES-LST255SS
+                      MOVE     999           TO   RETURN-CODE
+                      PERFORM  990-FINALIZAR THRU 990-FIN
+                   END-IF
+                   MOVE PARM472-FECHA-DESDE TO WK-FECHA-ACTUAL
+               WHEN WK-ES-SUMARIZAR
+                   OPEN INPUT RB457SS
+                   IF ES-RB457SS NOT = '00'
+                      DISPLAY 'ERROR AL ABRIR ARCHIVO RB457SS '
+                               ES-RB457SS
+                      MOVE     999           TO   RETURN-CODE
+                      PERFORM  990-FINALIZAR THRU 990-FIN
+                   END-IF
+                   PERFORM 310-LEER-RB457SS THRU 310-FIN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       100-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * MODO 'G' - GENERA UN RENGLON DE LST255SS POR CADA DIA DEL      *
+      * RANGO PARM472-FECHA-DESDE / PARM472-FECHA-HASTA                *
+      *----------------------------------------------------------------*
+       200-PROCESO-GENERAR.
+
+           PERFORM 210-GRABAR-LST255SS THRU 210-FIN.
+
+           IF WK-FECHA-ACTUAL NOT < PARM472-FECHA-HASTA
+              MOVE 1 TO SW-FIN
+           ELSE
+              PERFORM 220-SUMAR-UN-DIA THRU 220-FIN
+           END-IF.
+
+       200-FIN.
+           EXIT.
+
+       210-GRABAR-LST255SS.
+
+           MOVE SPACES           TO LST255SS-NOMB-ARCHIVO.
+           COMPUTE WK-NOMARCH-NUM = WK-DIAS-GENERADOS + 101.
+           MOVE WK-NOMBRE-ARCHIVO-DIA TO LST255SS-NOMB-ARCHIVO.
+
+           WRITE REG-LST255SS.
+           IF  ES-LST255SS NOT = '00'
+               DISPLAY 'ERROR AL GRABAR LST255SS ' ES-LST255SS
+               MOVE     999           TO   RETURN-CODE
+               PERFORM  990-FINALIZAR THRU 990-FIN.
+
+           ADD 1 TO WK-DIAS-GENERADOS.
+
+       210-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * AVANZA WK-FECHA-ACTUAL (AAAAMMDD) UN DIA CALENDARIO, CON       *
+      * REGLA DE ANIO BISIESTO PARA FEBRERO                            *
+      *----------------------------------------------------------------*
+       220-SUMAR-UN-DIA.
+
+           PERFORM 221-DETERMINAR-DIAS-MES THRU 221-FIN.
+
+           IF WK-FA-DIA < WK-DIAS-MES-ACTUAL
+              ADD 1 TO WK-FA-DIA
+           ELSE
+              MOVE 1 TO WK-FA-DIA
+              IF WK-FA-MES < 12
+                 ADD 1 TO WK-FA-MES
+              ELSE
+                 MOVE 1 TO WK-FA-MES
+                 ADD 1 TO WK-FA-ANIO
+              END-IF
+           END-IF.
+
+       220-FIN.
+           EXIT.
+
+       221-DETERMINAR-DIAS-MES.
+
+           MOVE WK-DIAS-DEL-MES (WK-FA-MES) TO WK-DIAS-MES-ACTUAL.
+
+           MOVE 0 TO WK-SW-ANIO-BISIESTO.
+           IF WK-FA-MES = 02
+              DIVIDE WK-FA-ANIO BY 400
+                     GIVING WK-COCIENTE-DIV REMAINDER WK-RESTO-DIV
+              IF WK-RESTO-DIV = 0
+                 MOVE 1 TO WK-SW-ANIO-BISIESTO
+              ELSE
+                 DIVIDE WK-FA-ANIO BY 100
+                        GIVING WK-COCIENTE-DIV REMAINDER WK-RESTO-DIV
+                 IF WK-RESTO-DIV NOT = 0
+                    DIVIDE WK-FA-ANIO BY 4
+                           GIVING WK-COCIENTE-DIV REMAINDER WK-RESTO-DIV
+                    IF WK-RESTO-DIV = 0
+                       MOVE 1 TO WK-SW-ANIO-BISIESTO
+                    END-IF
+                 END-IF
+              END-IF
+              IF WK-SW-ANIO-BISIESTO = 1
+                 MOVE 29 TO WK-DIAS-MES-ACTUAL
+              END-IF
+           END-IF.
+
+       221-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * MODO 'S' - RESUME POR DIA (QUIEBRE DE CONTROL POR FECHA) EL    *
+      * RB457SS MENSUAL YA CONSOLIDADO POR RBD457                      *
+      *----------------------------------------------------------------*
+       300-PROCESO-RESUMEN.
+
+           IF WK-SW-PRIMER-RESUMEN = 0
+              MOVE RB457SS-FECHA-TRANSAC TO WK-FECHA-DIA-RESUMEN
+              MOVE 1                     TO WK-SW-PRIMER-RESUMEN
+           END-IF.
+
+           IF RB457SS-FECHA-TRANSAC NOT = WK-FECHA-DIA-RESUMEN
+              PERFORM 320-MOSTRAR-LINEA-RESUMEN THRU 320-FIN
+              MOVE RB457SS-FECHA-TRANSAC TO WK-FECHA-DIA-RESUMEN
+              MOVE 0                     TO WK-CONT-DIA-RESUMEN
+              MOVE 0                     TO WK-MONTO-DIA-RESUMEN
+           END-IF.
+
+           PERFORM 315-ACUMULAR-RESUMEN THRU 315-FIN.
+           PERFORM 310-LEER-RB457SS     THRU 310-FIN.
+
+       300-FIN.
+           EXIT.
+
+       310-LEER-RB457SS.
+
+           READ RB457SS.
+
+           IF ES-RB457SS = '00'
+              IF RB457SS-TRL-TIPO-REG = 'TRL'
+                 MOVE 1 TO SW-FIN
+                 IF WK-CANT-DIAS-RESUMEN > 0 OR WK-LEIDOS > 0
+                    PERFORM 320-MOSTRAR-LINEA-RESUMEN THRU 320-FIN
+                 END-IF
+              ELSE
+                 ADD 1 TO WK-LEIDOS
+              END-IF
+           ELSE
+            IF ES-RB457SS = '10' OR '46'
+              MOVE 1 TO SW-FIN
+              IF WK-CANT-DIAS-RESUMEN > 0 OR WK-LEIDOS > 0
+                 PERFORM 320-MOSTRAR-LINEA-RESUMEN THRU 320-FIN
+              END-IF
+            ELSE
+               DISPLAY 'ERROR AL LEER ARCHIVO RB457SS ' ES-RB457SS
+               MOVE     999           TO   RETURN-CODE
+               PERFORM  990-FINALIZAR THRU 990-FIN.
+
+       310-FIN.
+           EXIT.
+
+       315-ACUMULAR-RESUMEN.
+
+           ADD 1                        TO WK-CONT-DIA-RESUMEN.
+           ADD RB457SS-MONTO-TRANSAC    TO WK-MONTO-DIA-RESUMEN.
+
+       315-FIN.
+           EXIT.
+
+       320-MOSTRAR-LINEA-RESUMEN.
+
+           IF WK-CANT-DIAS-RESUMEN = 0
+              DISPLAY '--------------------------------------'
+              DISPLAY '  RESUMEN DIARIO RB457SS - RBD472      '
+              DISPLAY '--------------------------------------'.
+
+           DISPLAY 'FECHA : ' WK-FECHA-DIA-RESUMEN
+                   '  CANTIDAD : ' WK-CONT-DIA-RESUMEN
+                   '  MONTO : '    WK-MONTO-DIA-RESUMEN.
+
+           ADD 1 TO WK-CANT-DIAS-RESUMEN.
+           ADD WK-CONT-DIA-RESUMEN  TO WK-TOTAL-GENERAL.
+           ADD WK-MONTO-DIA-RESUMEN TO WK-MONTO-GENERAL.
+
+       320-FIN.
+           EXIT.
+
+       990-FINALIZAR.
+
+              DISPLAY '--------------------------------------'
+              DISPLAY '     PROG. RBD472 TERMINO NORMAL      '
+              DISPLAY '--------------------------------------'
+              DISPLAY 'MODO DE PROCESO             : ' WK-MODO-PROCESO
+              DISPLAY 'DIAS GENERADOS EN LST255SS  : ' WK-DIAS-GENERADOS
+              DISPLAY 'DIAS CUBIERTOS EN RESUMEN   : '
+                       WK-CANT-DIAS-RESUMEN
+              DISPLAY 'TOTAL GENERAL REGISTROS     : ' WK-TOTAL-GENERAL
+              DISPLAY 'TOTAL GENERAL MONTO         : ' WK-MONTO-GENERAL
+              DISPLAY '--------------------------------------'.
+
+           IF WK-ES-GENERAR
+              CLOSE LST255SS.
+           IF WK-ES-SUMARIZAR
+              CLOSE RB457SS.
+
+           STOP      RUN.
+
+       990-FIN.
+           EXIT.
